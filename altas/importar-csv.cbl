@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTAR-CSV.
+      *****************************************************************
+      *  Alta de clientes desde cuentas.csv: delega en CREAR-CBF, que
+      *  ya recorre el CSV completo desde su propio checkpoint (fila a
+      *  fila, con validacion, resequenciado de colisiones y registro
+      *  de excepciones). Este programa es un wrapper fino para que
+      *  ALTAS-CLIENTES (menu interactivo) y PROCESO-NOCTURNO (batch
+      *  desatendido) disparen la misma importacion con una sola
+      *  llamada, sin duplicar el recorrido del archivo.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "id-cuentas.cpy".
+       COPY "clave-bancaria.cpy".
+
+       LINKAGE SECTION.
+       01  LK-RESULTADO            PIC 9.
+           88  LK-IMPORTACION-OK       VALUE 0.
+
+       PROCEDURE DIVISION USING LK-RESULTADO.
+       MAIN-IMPORTAR-CSV.
+           MOVE 0 TO LK-RESULTADO
+
+           CALL "CREAR-CBF" USING ID-CUENTA, CLAVE-BANCARIA
+
+           GOBACK.
+
+       END PROGRAM IMPORTAR-CSV.
