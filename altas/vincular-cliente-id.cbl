@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VINCULAR-CLIENTE-ID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-IDX-FILE ASSIGN TO "clientes-idx.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CI-CBF
+               ALTERNATE RECORD KEY IS CI-CLIENTE-ID
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-IDX-FILE.
+       COPY "cliente-indice.cpy".
+
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  FILE-STATUS                    PIC XX.
+       01  CUENTAS-STATUS                 PIC XX.
+       01  WS-CLIENTE-ID-MAX              PIC 9(8) VALUE 0.
+       01  WS-CLIENTE-ID-REUSAR           PIC 9(8) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-CBF                         PIC 9(6).
+       01  LK-APELLIDO                    PIC X(30).
+       01  LK-NOMBRE                      PIC X(30).
+       01  LK-CLIENTE-ID                  PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-CBF LK-APELLIDO LK-NOMBRE
+                                 LK-CLIENTE-ID.
+       MAIN-PARA.
+           COPY "cargar-rutas.cpy".
+           MOVE 0 TO LK-CLIENTE-ID
+           MOVE 0 TO WS-CLIENTE-ID-REUSAR
+           MOVE 0 TO WS-CLIENTE-ID-MAX
+
+           OPEN I-O CLIENTES-IDX-FILE
+           IF FILE-STATUS NOT = "00" AND NOT = "05"
+               OPEN OUTPUT CLIENTES-IDX-FILE
+               CLOSE CLIENTES-IDX-FILE
+               OPEN I-O CLIENTES-IDX-FILE
+           END-IF
+
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS = "00"
+               PERFORM BUSCAR-CLIENTE-EXISTENTE
+               CLOSE CUENTAS-FILE
+           END-IF
+
+           IF WS-CLIENTE-ID-REUSAR NOT = 0
+               MOVE WS-CLIENTE-ID-REUSAR TO LK-CLIENTE-ID
+           ELSE
+               PERFORM OBTENER-PROXIMO-CLIENTE-ID
+               MOVE WS-CLIENTE-ID-MAX TO LK-CLIENTE-ID
+           END-IF
+
+           MOVE LK-CBF TO CI-CBF
+           MOVE LK-CLIENTE-ID TO CI-CLIENTE-ID
+           WRITE CLIENTE-INDICE-RECORD
+               INVALID KEY
+                   DISPLAY "Error al vincular CBF " LK-CBF
+                           " a cliente " LK-CLIENTE-ID
+           END-WRITE
+
+           CLOSE CLIENTES-IDX-FILE.
+
+           GOBACK.
+
+      *    Recorre cuentas.dat buscando otro CBF con el mismo
+      *    Apellido/Nombre; si lo encuentra, reusa el CI-CLIENTE-ID
+      *    ya asignado a ese CBF en lugar de crear uno nuevo.
+       BUSCAR-CLIENTE-EXISTENTE.
+           MOVE LOW-VALUES TO CLI-CBF
+           START CUENTAS-FILE KEY IS >= CLI-CBF
+               INVALID KEY
+                   MOVE "10" TO CUENTAS-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO CUENTAS-STATUS
+           END-START
+
+           PERFORM UNTIL CUENTAS-STATUS = "10"
+                       OR WS-CLIENTE-ID-REUSAR NOT = 0
+               READ CUENTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO CUENTAS-STATUS
+                   NOT AT END
+                       IF CLI-CBF NOT = LK-CBF
+                           AND CLI-APELLIDO = LK-APELLIDO
+                           AND CLI-NOMBRE = LK-NOMBRE
+                           PERFORM BUSCAR-CLIENTE-ID-DE-CBF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       BUSCAR-CLIENTE-ID-DE-CBF.
+           MOVE CLI-CBF TO CI-CBF
+           READ CLIENTES-IDX-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CI-CLIENTE-ID TO WS-CLIENTE-ID-REUSAR
+           END-READ.
+
+      *    Numero de cliente nuevo = el mayor CI-CLIENTE-ID ya
+      *    asignado, mas uno; empieza en 1 si el indice esta vacio.
+       OBTENER-PROXIMO-CLIENTE-ID.
+           MOVE 0 TO WS-CLIENTE-ID-MAX
+           MOVE LOW-VALUES TO CI-CBF
+           START CLIENTES-IDX-FILE KEY IS >= CI-CBF
+               INVALID KEY
+                   MOVE "10" TO FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO FILE-STATUS
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ CLIENTES-IDX-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       IF CI-CLIENTE-ID > WS-CLIENTE-ID-MAX
+                           MOVE CI-CLIENTE-ID TO WS-CLIENTE-ID-MAX
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-CLIENTE-ID-MAX.
