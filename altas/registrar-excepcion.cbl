@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTRAR-EXCEPCION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPCIONES-FILE ASSIGN TO
+                   "altas\includes\excepciones-altas.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPCIONES-FILE.
+       01  EXC-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS         PIC XX.
+       01  WS-TIMESTAMP        PIC X(14).
+
+       LINKAGE SECTION.
+       01  LK-ID-CUENTA        PIC X(6).
+       01  LK-RAZON            PIC X(80).
+
+       PROCEDURE DIVISION USING LK-ID-CUENTA, LK-RAZON.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+
+           OPEN EXTEND EXCEPCIONES-FILE
+           IF FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPCIONES-FILE
+               CLOSE EXCEPCIONES-FILE
+               OPEN EXTEND EXCEPCIONES-FILE
+           END-IF
+
+           MOVE SPACES TO EXC-LINEA
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-ID-CUENTA DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-RAZON DELIMITED BY SIZE
+                  INTO EXC-LINEA
+           WRITE EXC-LINEA
+
+           CLOSE EXCEPCIONES-FILE
+           GOBACK.
