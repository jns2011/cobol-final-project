@@ -5,30 +5,30 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CSV-FILE ASSIGN TO "cuentas.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       FILE SECTION.
-       FD CSV-FILE.
-       01 CSV-REGISTRO.
-           05 CBF  PIC 9(6).
-           05 APELLIDO PIC X(30).
-           05 NOMBRE PIC X(30).
-           05 EMAIL  PIC X(50).
-
        WORKING-STORAGE SECTION.
-       01 EOF-FLAG      PIC 9 VALUE 0.
-       01 ID-CUENTA-STR PIC X(6).
-
        01 MENU-CHOICE-STR PIC X(2).
        01 MENU-CHOICE     PIC 9.
            88 CREATE-CBF   VALUE 1.
-           88 EXIT-PROGRAM VALUE 2.
+           88 EDITAR-CLIENTE-OPT VALUE 2.
+           88 AGREGAR-TITULAR-OPT VALUE 3.
+           88 EXIT-PROGRAM VALUE 4.
+
+       01 WS-TITULAR-CBF-STR   PIC X(6).
+       01 WS-TITULAR-APELLIDO  PIC X(30).
+       01 WS-TITULAR-NOMBRE    PIC X(30).
+       01 WS-TITULAR-PIN       PIC X(4).
+       01 WS-TITULAR-RESULTADO PIC 9.
+
+       01 EDITAR-CBF-STR   PIC X(6).
+       01 EDITAR-RESULTADO PIC 9.
+           88 EDICION-OK        VALUE 0.
+           88 EDICION-NO-EXISTE VALUE 1.
+           88 EDICION-ERROR     VALUE 2.
+
+       01 WS-IMPORTAR-RESULTADO PIC 9.
 
-       COPY "id-cuentas.cpy".
-       01 CLAVE-BANCARIA PIC X(6).
-       
        COPY "cliente.cpy".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -40,48 +40,93 @@
            DISPLAY "---PROGRAMA CALCULO DE CLAVE BANCARIA FICTICIA---".
            DISPLAY "-------------------------------------------------".
            DISPLAY "1. Crear claves bancarias desde CSV".
-           DISPLAY "2. Salir".
+           DISPLAY "2. Editar Cliente".
+           DISPLAY "3. Agregar titular a una cuenta".
+           DISPLAY "4. Salir".
            DISPLAY "SU OPCION: " WITH NO ADVANCING.
            ACCEPT MENU-CHOICE-STR.
            MOVE FUNCTION NUMVAL(MENU-CHOICE-STR) TO MENU-CHOICE.
 
-           OPEN INPUT CSV-FILE.
-      
            EVALUATE TRUE
             WHEN CREATE-CBF
-             PERFORM UNTIL EOF-FLAG = 1
-             READ CSV-FILE
-               AT END MOVE 1 TO EOF-FLAG
-               NOT AT END
-                
-                MOVE CSV-REGISTRO(1:6) TO ID-CUENTA-STR
-                INSPECT ID-CUENTA-STR REPLACING ALL ',' BY ' '
-                  CALL "CREAR-CBF" USING ID-CUENTA-STR, ID-CUENTA
-                  PERFORM PROCESAR-CSV
-               END-PERFORM
+             CALL "IMPORTAR-CSV" USING WS-IMPORTAR-RESULTADO
+             IF WS-IMPORTAR-RESULTADO NOT = 0
+                 DISPLAY "Error al importar el archivo CSV."
+             END-IF
+            WHEN EDITAR-CLIENTE-OPT
+             PERFORM EDITAR-CLIENTE-PARA
+            WHEN AGREGAR-TITULAR-OPT
+             PERFORM AGREGAR-TITULAR-PARA
             WHEN EXIT-PROGRAM
                   CONTINUE
             WHEN OTHER
                   DISPLAY "OPCION INVALIDA"
            END-EVALUATE.
-           CLOSE CSV-FILE.
 
-       PROCESAR-CSV SECTION.
-           
-            CALL "CALCULATE-CBF" USING ID-CUENTA, CLAVE-BANCARIA
-            DISPLAY "Cuenta: " ID-CUENTA-STR
-             " | Clave Bancaria: " CLAVE-BANCARIA
+       EDITAR-CLIENTE-PARA.
+           DISPLAY "Ingrese la Clave Bancaria (CBF) a editar: "
+               WITH NO ADVANCING.
+           ACCEPT EDITAR-CBF-STR.
+           MOVE EDITAR-CBF-STR TO P-CBF
+
+           CALL "BUSCAR-CLIENTE" USING CLIENTE
+
+           IF P-CBF = "000000"
+               DISPLAY "Cliente no encontrado."
+           ELSE
+               DISPLAY "Apellido actual: " P-APELLIDO
+               DISPLAY "Ingrese nuevo Apellido: " WITH NO ADVANCING
+               ACCEPT P-APELLIDO
+               DISPLAY "Nombre actual: " P-NOMBRE
+               DISPLAY "Ingrese nuevo Nombre: " WITH NO ADVANCING
+               ACCEPT P-NOMBRE
+               DISPLAY "Email actual: " P-EMAIL
+               DISPLAY "Ingrese nuevo Email: " WITH NO ADVANCING
+               ACCEPT P-EMAIL
+
+               MOVE EDITAR-CBF-STR TO P-CBF
+               CALL "EDITAR-CLIENTE" USING CLIENTE, EDITAR-RESULTADO
+
+               EVALUATE TRUE
+                   WHEN EDICION-OK
+                       DISPLAY "Cliente editado con exito."
+                   WHEN EDICION-NO-EXISTE
+                       DISPLAY "Cliente no encontrado."
+                   WHEN OTHER
+                       DISPLAY "Error al editar el cliente."
+               END-EVALUATE
+           END-IF.
+
+       AGREGAR-TITULAR-PARA.
+           DISPLAY "Ingrese la Clave Bancaria (CBF) de la cuenta: "
+               WITH NO ADVANCING.
+           ACCEPT WS-TITULAR-CBF-STR.
+           MOVE WS-TITULAR-CBF-STR TO P-CBF
+
+           CALL "BUSCAR-CLIENTE" USING CLIENTE
+
+           IF P-CBF = "000000"
+               DISPLAY "Cliente no encontrado."
+           ELSE
+               DISPLAY "Apellido del nuevo titular: " WITH NO ADVANCING
+               ACCEPT WS-TITULAR-APELLIDO
+               DISPLAY "Nombre del nuevo titular: " WITH NO ADVANCING
+               ACCEPT WS-TITULAR-NOMBRE
+               DISPLAY "PIN del nuevo titular (4 digitos): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TITULAR-PIN
 
-            MOVE CLAVE-BANCARIA TO P-CBF
+               CALL "agregar-titular" USING WS-TITULAR-CBF-STR,
+                   WS-TITULAR-APELLIDO, WS-TITULAR-NOMBRE,
+                   WS-TITULAR-PIN, WS-TITULAR-RESULTADO
 
-            CALL "BUSCAR-CLIENTE" USING CLIENTE
+               IF WS-TITULAR-RESULTADO = 0
+                   DISPLAY "Titular agregado con exito."
+               ELSE
+                   DISPLAY "Error al agregar el titular."
+               END-IF
+           END-IF.
 
-            IF P-CBF = "000000"
-             CALL "GUARDAR-CLIENTE" USING CLAVE-BANCARIA, CSV-REGISTRO
-            ELSE
-             DISPLAY "Cliente ya existente"
-            END-IF.
-               
        END PROGRAM ALTAS-CLIENTES.
        
        
