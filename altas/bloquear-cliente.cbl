@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLOQUEAR-CLIENTE.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: desactiva la cuenta de un
+      *              cliente luego de agotar los intentos de PIN
+      *              permitidos en el cajero.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "file-status.cpy".
+       01  WS-AUD-CAMPO             PIC X(20) VALUE "ESTADO".
+       01  WS-AUD-VALOR-ANT         PIC X(50) VALUE "A".
+       01  WS-AUD-VALOR-NUEVO       PIC X(50) VALUE "I".
+       01  WS-AUD-USUARIO           PIC X(20) VALUE "SISTEMA".
+
+       LINKAGE SECTION.
+       COPY "cliente.cpy".
+       01  RESULTADO                PIC 9.
+           88  BLOQUEO-OK           VALUE 0.
+           88  BLOQUEO-NO-EXISTE    VALUE 1.
+           88  BLOQUEO-ERROR        VALUE 2.
+
+       PROCEDURE DIVISION USING CLIENTE, RESULTADO.
+       MAIN-BLOQUEAR-CLIENTE.
+           COPY "cargar-rutas.cpy".
+           COPY "open-file-client.cpy".
+
+           MOVE 0 TO RESULTADO
+           MOVE P-CBF OF CLIENTE TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE 1 TO RESULTADO
+               NOT INVALID KEY
+                   SET CLI-INACTIVO TO TRUE
+                   REWRITE REGISTRO-CLIENTE
+                       INVALID KEY
+                           MOVE 2 TO RESULTADO
+                       NOT INVALID KEY
+                           DISPLAY "CUENTA BLOQUEADA."
+                           CALL "REGISTRAR-AUDITORIA" USING CLI-CBF,
+                                WS-AUD-CAMPO, WS-AUD-VALOR-ANT,
+                                WS-AUD-VALOR-NUEVO, WS-AUD-USUARIO
+                   END-REWRITE
+           END-READ.
+
+           COPY "close-file-client.cpy".
+
+           GOBACK.
+
+       END PROGRAM BLOQUEAR-CLIENTE.
