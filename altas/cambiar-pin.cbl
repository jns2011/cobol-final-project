@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMBIAR-PIN.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: permite a un cliente ya
+      *              autenticado cambiar su propio CLI-PIN desde el
+      *              cajero, reconfirmando el PIN actual antes de
+      *              grabar el nuevo.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "file-status.cpy".
+       01  WS-AUD-CAMPO             PIC X(20) VALUE "PIN".
+       01  WS-AUD-VALOR-ANT         PIC X(50).
+       01  WS-AUD-VALOR-NUEVO       PIC X(50).
+       01  WS-AUD-USUARIO           PIC X(20) VALUE "CLIENTE".
+
+       LINKAGE SECTION.
+       01  LK-CBF                   PIC X(6).
+       01  LK-PIN-ACTUAL            PIC X(4).
+       01  LK-PIN-NUEVO             PIC X(4).
+       01  RESULTADO                PIC 9.
+           88  CAMBIO-OK            VALUE 0.
+           88  CAMBIO-NO-EXISTE     VALUE 1.
+           88  CAMBIO-ERROR         VALUE 2.
+           88  CAMBIO-PIN-INCORRECTO VALUE 3.
+
+       PROCEDURE DIVISION USING LK-CBF, LK-PIN-ACTUAL, LK-PIN-NUEVO,
+               RESULTADO.
+       MAIN-CAMBIAR-PIN.
+           COPY "cargar-rutas.cpy".
+           COPY "open-file-client.cpy".
+
+           MOVE 0 TO RESULTADO
+           MOVE LK-CBF TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE 1 TO RESULTADO
+               NOT INVALID KEY
+                   IF LK-PIN-ACTUAL NOT = CLI-PIN
+                       MOVE 3 TO RESULTADO
+                   ELSE
+                       MOVE LK-PIN-NUEVO TO CLI-PIN
+                       REWRITE REGISTRO-CLIENTE
+                           INVALID KEY
+                               MOVE 2 TO RESULTADO
+                           NOT INVALID KEY
+                               DISPLAY "PIN ACTUALIZADO CON EXITO."
+                               MOVE LK-PIN-ACTUAL TO WS-AUD-VALOR-ANT
+                               MOVE LK-PIN-NUEVO TO WS-AUD-VALOR-NUEVO
+                               CALL "REGISTRAR-AUDITORIA" USING
+                                    CLI-CBF, WS-AUD-CAMPO,
+                                    WS-AUD-VALOR-ANT,
+                                    WS-AUD-VALOR-NUEVO, WS-AUD-USUARIO
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+           COPY "close-file-client.cpy".
+
+           GOBACK.
+
+       END PROGRAM CAMBIAR-PIN.
