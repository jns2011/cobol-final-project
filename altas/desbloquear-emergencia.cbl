@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESBLOQUEAR-EMERGENCIA.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: levanta el bloqueo de
+      *              emergencia puesto por BLOQUEAR-EMERGENCIA. A
+      *              diferencia del alta del bloqueo, esto si requiere
+      *              intervencion de back-office (el cliente no puede
+      *              autogestionarse el desbloqueo).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "file-status.cpy".
+       01  WS-USUARIO               PIC X(20).
+       01  WS-AUD-CAMPO             PIC X(20) VALUE "BLOQUEADA-EMERG".
+       01  WS-AUD-VALOR-ANT         PIC X(50) VALUE "S".
+       01  WS-AUD-VALOR-NUEVO       PIC X(50) VALUE "N".
+
+       LINKAGE SECTION.
+       COPY "cliente.cpy".
+       01  RESULTADO                PIC 9.
+           88  BLOQUEO-OK           VALUE 0.
+           88  BLOQUEO-NO-EXISTE    VALUE 1.
+           88  BLOQUEO-ERROR        VALUE 2.
+       01  LK-CBF-SUPERVISOR        PIC 9(6).
+
+       PROCEDURE DIVISION USING CLIENTE, RESULTADO,
+               LK-CBF-SUPERVISOR.
+       MAIN-DESBLOQUEAR-EMERGENCIA.
+           COPY "cargar-rutas.cpy".
+           COPY "open-file-client.cpy".
+
+           MOVE 0 TO RESULTADO
+           MOVE SPACES TO WS-USUARIO
+           MOVE LK-CBF-SUPERVISOR TO WS-USUARIO
+           MOVE P-CBF OF CLIENTE TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE 1 TO RESULTADO
+               NOT INVALID KEY
+                   SET CLI-BLOQUEADA-EMERG-NO TO TRUE
+                   REWRITE REGISTRO-CLIENTE
+                       INVALID KEY
+                           MOVE 2 TO RESULTADO
+                       NOT INVALID KEY
+                           DISPLAY "BLOQUEO DE EMERGENCIA LEVANTADO."
+                           CALL "REGISTRAR-AUDITORIA" USING CLI-CBF,
+                                WS-AUD-CAMPO, WS-AUD-VALOR-ANT,
+                                WS-AUD-VALOR-NUEVO, WS-USUARIO
+                   END-REWRITE
+           END-READ.
+
+           COPY "close-file-client.cpy".
+
+           GOBACK.
+
+       END PROGRAM DESBLOQUEAR-EMERGENCIA.
