@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. agregar-titular.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TITULARES-FILE ASSIGN TO "titulares.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TIT-KEY
+               ALTERNATE RECORD KEY IS TIT-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TITULARES-FILE.
+       COPY "titular.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                     PIC XX.
+       01  WS-ORDEN-MAX                    PIC 9(2) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-CBF                  PIC X(6).
+       01  LK-APELLIDO             PIC X(30).
+       01  LK-NOMBRE               PIC X(30).
+       01  LK-PIN                  PIC X(4).
+       01  LK-RESULTADO            PIC 9.
+
+       PROCEDURE DIVISION USING LK-CBF LK-APELLIDO LK-NOMBRE LK-PIN
+                                 LK-RESULTADO.
+       MAIN-PARA.
+           MOVE 0 TO LK-RESULTADO
+           MOVE 0 TO WS-ORDEN-MAX
+
+           OPEN I-O TITULARES-FILE
+           IF FILE-STATUS NOT = "00" AND NOT = "05"
+               OPEN OUTPUT TITULARES-FILE
+               CLOSE TITULARES-FILE
+               OPEN I-O TITULARES-FILE
+           END-IF
+
+           MOVE LK-CBF TO TIT-CBF
+           START TITULARES-FILE KEY IS >= TIT-CBF
+               INVALID KEY
+                   MOVE "10" TO FILE-STATUS
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ TITULARES-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       IF TIT-CBF NOT = LK-CBF
+                           MOVE "10" TO FILE-STATUS
+                       ELSE
+                           MOVE TIT-ORDEN TO WS-ORDEN-MAX
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE LK-CBF TO TIT-CBF
+           ADD 1 TO WS-ORDEN-MAX
+           MOVE WS-ORDEN-MAX TO TIT-ORDEN
+           MOVE LK-APELLIDO TO TIT-APELLIDO
+           MOVE LK-NOMBRE TO TIT-NOMBRE
+           MOVE LK-PIN TO TIT-PIN
+
+           WRITE TITULAR-RECORD
+               INVALID KEY
+                   MOVE 1 TO LK-RESULTADO
+           END-WRITE.
+
+           CLOSE TITULARES-FILE.
+
+           GOBACK.
