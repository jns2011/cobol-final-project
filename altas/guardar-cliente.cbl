@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUENTAS-FILE ASSIGN TO "cuentas.dat"
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CLI-CBF
@@ -18,13 +18,40 @@
              05 CLI-APELLIDO PIC X(30).
              05 CLI-NOMBRE PIC X(30).
              05 CLI-EMAIL  PIC X(50).
+             05 CLI-ESTADO PIC X(1).
+                88 CLI-ACTIVO   VALUE "A".
+                88 CLI-INACTIVO VALUE "I".
+             05 CLI-PIN    PIC X(4).
+             05 CLI-TIPO-CUENTA PIC X(1).
+                88 CLI-CAJA-AHORRO   VALUE "A".
+                88 CLI-CTA-CORRIENTE VALUE "C".
+             05 CLI-MONEDA PIC X(3).
+                88 CLI-MONEDA-ARS    VALUE "ARS".
+                88 CLI-MONEDA-USD    VALUE "USD".
+             05 CLI-LIMITE-DESCUBIERTO PIC 9(7).
+             05 CLI-SUCURSAL PIC 9(3).
+             05 CLI-BLOQUEADA-EMERG PIC X(1).
+                88 CLI-BLOQUEADA-EMERG-SI VALUE "S".
+                88 CLI-BLOQUEADA-EMERG-NO VALUE "N".
 
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
          01  FILE-STATUS            PIC XX.
            88  FILE-SUCCESS       VALUE "00".
            88  FILE-NOT-FOUND     VALUE "23".
            88  FILE-NOT-READY     VALUE "35".
            88  FILE-DUPLICATE     VALUE "22".
+         01  WS-SCAN-STATUS         PIC XX.
+         01  WS-DUP-ENCONTRADO      PIC X VALUE 'N'.
+           88  DUP-ENCONTRADA     VALUE 'S'.
+         01  MSG-ERROR              PIC X(80).
+         01  WS-CLIENTE-ID          PIC 9(8).
+         01  WS-AUD-CAMPO           PIC X(20).
+         01  WS-AUD-VALOR-ANT       PIC X(50).
+         01  WS-AUD-VALOR-NUEVO     PIC X(50).
+         01  WS-AUD-USUARIO         PIC X(20).
+         01  WS-PIN-SEMILLA         PIC 9(9).
+         01  WS-PIN-SORTEO          PIC 9(4).
 
        LINKAGE SECTION.
         01 CLAVE-BANCARIA PIC 9(6).
@@ -33,15 +60,83 @@
              05 APELLIDO PIC X(30).
              05 NOMBRE PIC X(30).
              05 EMAIL  PIC X(50).
+             05 SUCURSAL PIC 9(3).
 
         PROCEDURE DIVISION USING CLAVE-BANCARIA, CSV-REGISTRO.
         MAIN-GUARDAR-CLIENTE.
+           COPY "cargar-rutas.cpy".
            COPY "includes/open-file-client.cbl".
 
+           PERFORM BUSCAR-DUPLICADO
+           IF DUP-ENCONTRADA
+               MOVE "Cliente duplicado por Apellido/Nombre/Email"
+                   TO MSG-ERROR
+               DISPLAY "Error: ya existe un cliente con el mismo "
+                   "Apellido/Nombre/Email (Clave Bancaria "
+                   CLAVE-BANCARIA ")"
+               CALL "REGISTRAR-EXCEPCION" USING CLAVE-BANCARIA,
+                    MSG-ERROR
+           ELSE
+               PERFORM GRABAR-REGISTRO-CLIENTE
+           END-IF
+
+           COPY "includes/close-file-client.cbl".
+
+           GOBACK.
+
+       BUSCAR-DUPLICADO.
+           MOVE 'N' TO WS-DUP-ENCONTRADO
+           MOVE LOW-VALUES TO CLI-CBF
+           START CUENTAS-FILE KEY IS >= CLI-CBF
+               INVALID KEY
+                   MOVE "10" TO WS-SCAN-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-SCAN-STATUS
+           END-START
+           PERFORM UNTIL WS-SCAN-STATUS = "10" OR DUP-ENCONTRADA
+               READ CUENTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SCAN-STATUS
+                   NOT AT END
+                       IF CLI-APELLIDO = APELLIDO AND
+                          CLI-NOMBRE = NOMBRE AND
+                          CLI-EMAIL = EMAIL
+                           MOVE 'S' TO WS-DUP-ENCONTRADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       GRABAR-REGISTRO-CLIENTE.
            MOVE CLAVE-BANCARIA TO CLI-CBF
            MOVE APELLIDO TO CLI-APELLIDO
            MOVE NOMBRE TO CLI-NOMBRE
            MOVE EMAIL TO CLI-EMAIL
+           SET CLI-ACTIVO TO TRUE
+      *    PIN inicial provisorio: 4 digitos al azar, independientes
+      *    de la Clave Bancaria para que no se puedan deducir a partir
+      *    de ella. El cliente debe cambiarlo desde el cajero (opcion
+      *    "Cambiar PIN").
+           ACCEPT WS-PIN-SEMILLA FROM TIME
+           COMPUTE WS-PIN-SORTEO =
+               FUNCTION RANDOM(WS-PIN-SEMILLA) * 10000
+           MOVE WS-PIN-SORTEO TO CLI-PIN
+      *    Toda cuenta se abre como caja de ahorro por defecto; el
+      *    tipo se puede corregir mas adelante desde back-office.
+           SET CLI-CAJA-AHORRO TO TRUE
+      *    Toda cuenta se abre en moneda local salvo pedido expreso
+      *    del cliente durante el alta.
+           SET CLI-MONEDA-ARS TO TRUE
+      *    Sin linea de credito aprobada al momento del alta; se
+      *    habilita mas adelante desde back-office si corresponde.
+           MOVE 0 TO CLI-LIMITE-DESCUBIERTO
+      *    Sucursal "001" (casa central) por defecto si el CSV no
+      *    trae la columna SUCURSAL para esta fila.
+           IF SUCURSAL = 0
+               MOVE 1 TO CLI-SUCURSAL
+           ELSE
+               MOVE SUCURSAL TO CLI-SUCURSAL
+           END-IF
+           SET CLI-BLOQUEADA-EMERG-NO TO TRUE
 
            WRITE C-REGISTRO
                INVALID KEY
@@ -53,7 +148,14 @@
                 END-IF
              NOT INVALID KEY
                  DISPLAY "CLIENTE GUARDADO CON EXITO."
-
-           COPY "includes/close-file-client.cbl".
-
-           GOBACK.
+                 CALL "VINCULAR-CLIENTE-ID" USING CLAVE-BANCARIA,
+                      APELLIDO, NOMBRE, WS-CLIENTE-ID
+                 DISPLAY "NUMERO DE CLIENTE: " WS-CLIENTE-ID
+                 MOVE "ALTA" TO WS-AUD-CAMPO
+                 MOVE SPACES TO WS-AUD-VALOR-ANT
+                 MOVE "CLIENTE CREADO" TO WS-AUD-VALOR-NUEVO
+                 MOVE "ALTA-CSV" TO WS-AUD-USUARIO
+                 CALL "REGISTRAR-AUDITORIA" USING CLAVE-BANCARIA,
+                      WS-AUD-CAMPO, WS-AUD-VALOR-ANT,
+                      WS-AUD-VALOR-NUEVO, WS-AUD-USUARIO
+           END-WRITE.
