@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUENTAS-FILE ASSIGN TO "altas\includes\cuentas.dat"
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CLI-CBF.
@@ -13,6 +13,7 @@
        COPY "registro-cliente.cpy".
 
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
        COPY "file-status.cpy".
        
        LINKAGE SECTION.
@@ -20,6 +21,7 @@
 
        PROCEDURE DIVISION USING CLIENTE.
        
+       COPY "cargar-rutas.cpy".
        COPY "open-file-client.cpy".
       
         MOVE P-CBF OF CLIENTE TO CLI-CBF.
