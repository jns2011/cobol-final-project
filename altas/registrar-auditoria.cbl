@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTRAR-AUDITORIA.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: deja rastro en un log de solo
+      *              agregado de cada alta/edicion/baja sobre
+      *              CUENTAS-FILE (CBF, campo, valor anterior, valor
+      *              nuevo, quien y cuando), para que back-office pueda
+      *              reconstruir el historial de un registro de
+      *              cliente. Mismo esquema que REGISTRAR-EXCEPCION.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-FILE ASSIGN TO
+                   "altas\includes\auditoria-clientes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-FILE.
+       01  AUD-LINEA PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS         PIC XX.
+       01  WS-TIMESTAMP        PIC X(14).
+
+       LINKAGE SECTION.
+       01  LK-CBF              PIC X(6).
+       01  LK-CAMPO            PIC X(20).
+       01  LK-VALOR-ANTERIOR   PIC X(50).
+       01  LK-VALOR-NUEVO      PIC X(50).
+       01  LK-USUARIO          PIC X(20).
+
+       PROCEDURE DIVISION USING LK-CBF, LK-CAMPO, LK-VALOR-ANTERIOR,
+               LK-VALOR-NUEVO, LK-USUARIO.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDITORIA-FILE
+               CLOSE AUDITORIA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           END-IF
+
+           MOVE SPACES TO AUD-LINEA
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-CBF DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-CAMPO DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-VALOR-ANTERIOR DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-VALOR-NUEVO DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-USUARIO DELIMITED BY SIZE
+                  INTO AUD-LINEA
+           WRITE AUD-LINEA
+
+           CLOSE AUDITORIA-FILE
+           GOBACK.
+
+       END PROGRAM REGISTRAR-AUDITORIA.
