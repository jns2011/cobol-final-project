@@ -6,6 +6,11 @@
            SELECT CSV-FILE ASSIGN TO "altas\includes\cuentas.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO
+                   "altas\includes\cuentas-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CSV-FILE.
@@ -14,14 +19,29 @@
              05 APELLIDO PIC X(30).
              05 NOMBRE   PIC X(30).
              05 EMAIL    PIC X(50).
+             05 SUCURSAL PIC 9(3).
+
+       FD CHECKPOINT-FILE.
+        01 CKP-REGISTRO PIC 9(6).
 
        WORKING-STORAGE SECTION.
+       01 CKP-STATUS         PIC XX.
+       01 WS-ULTIMO-PROCESADO PIC 9(6) VALUE 0.
+       01 WS-FILA-ACTUAL      PIC 9(6) VALUE 0.
        01 EOF-FLAG      PIC 9 VALUE 0.
        01 ID-CUENTA-STR PIC X(6).
        01 I             PIC 9 VALUE 1.
        01 DIGITO        PIC 9.
        01 VALID-ID      PIC X VALUE 'N'.
        01 MSG-ERROR     PIC X(80).
+       01 WS-CBF-NUM    PIC 9(6).
+       01 WS-INTENTOS   PIC 9(6) VALUE 0.
+       01 VALID-DATOS   PIC X VALUE 'N'.
+       01 WS-CANT-ARROBA PIC 9(3) VALUE 0.
+       01 WS-POS-ARROBA  PIC 9(3) VALUE 0.
+       01 WS-POS-DOMINIO PIC 9(3) VALUE 0.
+       01 WS-DOMINIO     PIC X(50).
+       01 WS-CANT-PUNTOS PIC 9(3) VALUE 0.
 
        COPY "file-status.cpy".
        COPY "cliente.cpy".
@@ -32,38 +52,101 @@
 
        PROCEDURE DIVISION USING ID-CUENTA, CLAVE-BANCARIA.
                      MOVE 0 TO EOF-FLAG
+                     PERFORM LEER-CHECKPOINT
+                     MOVE 0 TO WS-FILA-ACTUAL
                      OPEN INPUT CSV-FILE
                      PERFORM UNTIL EOF-FLAG = 1
                              MOVE SPACES TO CSV-REGISTRO
                              READ CSV-FILE
                                      AT END MOVE 1 TO EOF-FLAG
-                                     NOT AT END PERFORM 
-                                     PROCESAR-REGISTRO
+                                     NOT AT END
+                                        ADD 1 TO WS-FILA-ACTUAL
+                                        IF WS-FILA-ACTUAL >
+                                                WS-ULTIMO-PROCESADO
+                                            PERFORM PROCESAR-REGISTRO
+                                            PERFORM GRABAR-CHECKPOINT
+                                        ELSE
+                                            DISPLAY "Fila "
+                                                WS-FILA-ACTUAL
+                                                " ya procesada, se "
+                                                "omite (checkpoint)"
+                                        END-IF
                              END-READ
                      END-PERFORM
                      CLOSE CSV-FILE
+                     PERFORM RESETEAR-CHECKPOINT
                      GOBACK.
 
+       LEER-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-PROCESADO
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-REGISTRO TO WS-ULTIMO-PROCESADO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-FILA-ACTUAL TO CKP-REGISTRO
+           WRITE CKP-REGISTRO
+           CLOSE CHECKPOINT-FILE.
+
+       RESETEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKP-REGISTRO
+           WRITE CKP-REGISTRO
+           CLOSE CHECKPOINT-FILE.
+
        PROCESAR-REGISTRO.
            MOVE CSV-REGISTRO(1:6) TO ID-CUENTA-STR
            PERFORM VALIDAR-ID-CUENTA
            IF VALID-ID = 'S'
-               PERFORM EXTRAER-DIGITOS-ID
-               CALL "CALCULATE-CBF" USING ID-CUENTA, CLAVE-BANCARIA
-               DISPLAY "Cuenta: " ID-CUENTA-STR
-                 " | Clave Bancaria: " CLAVE-BANCARIA
-               MOVE CLAVE-BANCARIA TO P-CBF
-               CALL "BUSCAR-CLIENTE" USING CLIENTE
-               IF P-CBF = "000000"
-                   CALL "GUARDAR-CLIENTE" USING CLAVE-BANCARIA, 
+               PERFORM VALIDAR-DATOS-CLIENTE
+               IF VALID-DATOS = 'S'
+                   PERFORM EXTRAER-DIGITOS-ID
+                   CALL "CALCULATE-CBF" USING ID-CUENTA, CLAVE-BANCARIA
+                   DISPLAY "Cuenta: " ID-CUENTA-STR
+                     " | Clave Bancaria: " CLAVE-BANCARIA
+                   MOVE CLAVE-BANCARIA TO P-CBF
+                   CALL "BUSCAR-CLIENTE" USING CLIENTE
+                   IF P-CBF NOT = "000000"
+                       DISPLAY "Colision de Clave Bancaria detectada ("
+                           CLAVE-BANCARIA "), reasignando..."
+                       PERFORM RESEQUENCIAR-CBF
+                   END-IF
+                   CALL "GUARDAR-CLIENTE" USING CLAVE-BANCARIA,
                    CSV-REGISTRO
                ELSE
-                   DISPLAY "Cliente ya existente"
+                   DISPLAY MSG-ERROR
+                   CALL "REGISTRAR-EXCEPCION" USING ID-CUENTA-STR,
+                        MSG-ERROR
                END-IF
            ELSE
                DISPLAY MSG-ERROR
+               CALL "REGISTRAR-EXCEPCION" USING ID-CUENTA-STR,
+                    MSG-ERROR
            END-IF.
 
+       RESEQUENCIAR-CBF.
+           MOVE CLAVE-BANCARIA TO WS-CBF-NUM
+           MOVE 0 TO WS-INTENTOS
+           PERFORM UNTIL P-CBF = "000000" OR WS-INTENTOS >= 999999
+               ADD 1 TO WS-CBF-NUM
+               IF WS-CBF-NUM > 999999
+                   MOVE 0 TO WS-CBF-NUM
+               END-IF
+               ADD 1 TO WS-INTENTOS
+               MOVE WS-CBF-NUM TO CLAVE-BANCARIA
+               MOVE CLAVE-BANCARIA TO P-CBF
+               CALL "BUSCAR-CLIENTE" USING CLIENTE
+           END-PERFORM
+           DISPLAY "Nueva Clave Bancaria asignada: " CLAVE-BANCARIA.
+
        VALIDAR-ID-CUENTA.
            IF FUNCTION NUMVAL(ID-CUENTA-STR) > 0 AND LENGTH OF ID-CUENTA-STR = 6
                MOVE 'S' TO VALID-ID
@@ -77,6 +160,58 @@
                       INTO MSG-ERROR
            END-IF.
 
+       VALIDAR-DATOS-CLIENTE.
+           MOVE 'S' TO VALID-DATOS
+           IF APELLIDO = SPACES
+               MOVE 'N' TO VALID-DATOS
+               STRING "Error: APELLIDO vacio en CSV para cuenta "
+                      DELIMITED BY SIZE
+                      ID-CUENTA-STR DELIMITED BY SIZE
+                      INTO MSG-ERROR
+           ELSE
+               IF NOMBRE = SPACES
+                   MOVE 'N' TO VALID-DATOS
+                   STRING "Error: NOMBRE vacio en CSV para cuenta "
+                          DELIMITED BY SIZE
+                          ID-CUENTA-STR DELIMITED BY SIZE
+                          INTO MSG-ERROR
+               ELSE
+                   PERFORM VALIDAR-EMAIL
+               END-IF
+           END-IF.
+
+       VALIDAR-EMAIL.
+           MOVE 0 TO WS-CANT-ARROBA
+           INSPECT EMAIL TALLYING WS-CANT-ARROBA FOR ALL "@"
+           IF EMAIL = SPACES OR WS-CANT-ARROBA NOT = 1
+               MOVE 'N' TO VALID-DATOS
+               STRING "Error: EMAIL invalido en CSV para cuenta "
+                      DELIMITED BY SIZE
+                      ID-CUENTA-STR DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      EMAIL DELIMITED BY SIZE
+                      INTO MSG-ERROR
+           ELSE
+               MOVE 0 TO WS-POS-ARROBA
+               INSPECT EMAIL TALLYING WS-POS-ARROBA
+                   FOR CHARACTERS BEFORE INITIAL "@"
+               COMPUTE WS-POS-DOMINIO = WS-POS-ARROBA + 2
+               MOVE SPACES TO WS-DOMINIO
+               MOVE EMAIL(WS-POS-DOMINIO:) TO WS-DOMINIO
+               MOVE 0 TO WS-CANT-PUNTOS
+               INSPECT WS-DOMINIO TALLYING WS-CANT-PUNTOS FOR ALL "."
+               IF WS-POS-ARROBA = 0 OR WS-DOMINIO = SPACES
+                                    OR WS-CANT-PUNTOS = 0
+                   MOVE 'N' TO VALID-DATOS
+                   STRING "Error: EMAIL invalido en CSV para cuenta "
+                          DELIMITED BY SIZE
+                          ID-CUENTA-STR DELIMITED BY SIZE
+                          ": " DELIMITED BY SIZE
+                          EMAIL DELIMITED BY SIZE
+                          INTO MSG-ERROR
+               END-IF
+           END-IF.
+
        EXTRAER-DIGITOS-ID.
            MOVE ID-CUENTA-STR(1:1) TO ID-D1
            MOVE ID-CUENTA-STR(2:1) TO ID-D2
