@@ -9,9 +9,17 @@
                  15 R-HORA              PIC 9(2).
                  15 R-MIN               PIC 9(2).
                  15 R-SEG               PIC 9(2).
-           05 R-DESCRIPCION   PIC X(1).
+           05 R-DESCRIPCION   PIC X(2).
            05 R-IMPORTE       PIC S9(9)V99.
            05 R-IMPORTE-FORM  PIC -Z(9).99.
+           05 R-MONEDA        PIC X(3).
+           05 R-REF-KEY       PIC 9(14).
+           05 R-REF-TIPO      PIC X(2).
+           05 R-SUCURSAL      PIC 9(3).
+           05 R-OVERRIDE      PIC X(1).
+              88 R-OVERRIDE-SI  VALUE "S".
+              88 R-OVERRIDE-NO  VALUE "N".
+           05 R-MEMO          PIC X(40).
 
       
        
