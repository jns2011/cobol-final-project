@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLOQUEAR-EMERGENCIA.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: bloqueo de emergencia
+      *              (tipo "perdida de tarjeta") que el cliente puede
+      *              disparar el mismo por telefono o autogestion, sin
+      *              pasar por el tramite de desactivacion de
+      *              back-office que usa BLOQUEAR-CLIENTE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "file-status.cpy".
+       01  WS-AUD-CAMPO             PIC X(20) VALUE "BLOQUEADA-EMERG".
+       01  WS-AUD-VALOR-ANT         PIC X(50) VALUE "N".
+       01  WS-AUD-VALOR-NUEVO       PIC X(50) VALUE "S".
+       01  WS-AUD-USUARIO           PIC X(20) VALUE "CLIENTE".
+
+       LINKAGE SECTION.
+       COPY "cliente.cpy".
+       01  RESULTADO                PIC 9.
+           88  BLOQUEO-OK           VALUE 0.
+           88  BLOQUEO-NO-EXISTE    VALUE 1.
+           88  BLOQUEO-ERROR        VALUE 2.
+
+       PROCEDURE DIVISION USING CLIENTE, RESULTADO.
+       MAIN-BLOQUEAR-EMERGENCIA.
+           COPY "cargar-rutas.cpy".
+           COPY "open-file-client.cpy".
+
+           MOVE 0 TO RESULTADO
+           MOVE P-CBF OF CLIENTE TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE 1 TO RESULTADO
+               NOT INVALID KEY
+                   SET CLI-BLOQUEADA-EMERG-SI TO TRUE
+                   REWRITE REGISTRO-CLIENTE
+                       INVALID KEY
+                           MOVE 2 TO RESULTADO
+                       NOT INVALID KEY
+                           DISPLAY "CUENTA BLOQUEADA POR EMERGENCIA."
+                           CALL "REGISTRAR-AUDITORIA" USING CLI-CBF,
+                                WS-AUD-CAMPO, WS-AUD-VALOR-ANT,
+                                WS-AUD-VALOR-NUEVO, WS-AUD-USUARIO
+                   END-REWRITE
+           END-READ.
+
+           COPY "close-file-client.cpy".
+
+           GOBACK.
+
+       END PROGRAM BLOQUEAR-EMERGENCIA.
