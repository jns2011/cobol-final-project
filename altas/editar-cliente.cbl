@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITAR-CLIENTE.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2025-09-05.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: permite corregir APELLIDO,
+      *              NOMBRE y EMAIL de un cliente existente sin
+      *              modificar la CLAVE-BANCARIA (CLI-CBF).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "file-status.cpy".
+       01  WS-OLD-APELLIDO          PIC X(30).
+       01  WS-OLD-NOMBRE            PIC X(30).
+       01  WS-OLD-EMAIL             PIC X(50).
+       01  WS-AUD-CAMPO             PIC X(20).
+       01  WS-AUD-VALOR-ANT         PIC X(50).
+       01  WS-AUD-VALOR-NUEVO       PIC X(50).
+       01  WS-AUD-USUARIO           PIC X(20) VALUE "BACK-OFFICE".
+
+       LINKAGE SECTION.
+       COPY "cliente.cpy".
+       01  RESULTADO                PIC 9.
+           88  EDICION-OK           VALUE 0.
+           88  EDICION-NO-EXISTE    VALUE 1.
+           88  EDICION-ERROR        VALUE 2.
+
+       PROCEDURE DIVISION USING CLIENTE, RESULTADO.
+       MAIN-EDITAR-CLIENTE.
+           COPY "cargar-rutas.cpy".
+           COPY "open-file-client.cpy".
+
+           MOVE 0 TO RESULTADO
+           MOVE P-CBF OF CLIENTE TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE 1 TO RESULTADO
+               NOT INVALID KEY
+                   MOVE CLI-APELLIDO TO WS-OLD-APELLIDO
+                   MOVE CLI-NOMBRE TO WS-OLD-NOMBRE
+                   MOVE CLI-EMAIL TO WS-OLD-EMAIL
+                   MOVE P-APELLIDO OF CLIENTE TO CLI-APELLIDO
+                   MOVE P-NOMBRE OF CLIENTE TO CLI-NOMBRE
+                   MOVE P-EMAIL OF CLIENTE TO CLI-EMAIL
+                   REWRITE REGISTRO-CLIENTE
+                       INVALID KEY
+                           MOVE 2 TO RESULTADO
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE ACTUALIZADO CON EXITO."
+                           PERFORM AUDITAR-CAMBIOS
+                   END-REWRITE
+           END-READ.
+
+           COPY "close-file-client.cpy".
+
+           GOBACK.
+
+       AUDITAR-CAMBIOS.
+           IF WS-OLD-APELLIDO NOT = CLI-APELLIDO
+               MOVE "APELLIDO" TO WS-AUD-CAMPO
+               MOVE WS-OLD-APELLIDO TO WS-AUD-VALOR-ANT
+               MOVE CLI-APELLIDO TO WS-AUD-VALOR-NUEVO
+               CALL "REGISTRAR-AUDITORIA" USING CLI-CBF, WS-AUD-CAMPO,
+                    WS-AUD-VALOR-ANT, WS-AUD-VALOR-NUEVO,
+                    WS-AUD-USUARIO
+           END-IF
+           IF WS-OLD-NOMBRE NOT = CLI-NOMBRE
+               MOVE "NOMBRE" TO WS-AUD-CAMPO
+               MOVE WS-OLD-NOMBRE TO WS-AUD-VALOR-ANT
+               MOVE CLI-NOMBRE TO WS-AUD-VALOR-NUEVO
+               CALL "REGISTRAR-AUDITORIA" USING CLI-CBF, WS-AUD-CAMPO,
+                    WS-AUD-VALOR-ANT, WS-AUD-VALOR-NUEVO,
+                    WS-AUD-USUARIO
+           END-IF
+           IF WS-OLD-EMAIL NOT = CLI-EMAIL
+               MOVE "EMAIL" TO WS-AUD-CAMPO
+               MOVE WS-OLD-EMAIL TO WS-AUD-VALOR-ANT
+               MOVE CLI-EMAIL TO WS-AUD-VALOR-NUEVO
+               CALL "REGISTRAR-AUDITORIA" USING CLI-CBF, WS-AUD-CAMPO,
+                    WS-AUD-VALOR-ANT, WS-AUD-VALOR-NUEVO,
+                    WS-AUD-USUARIO
+           END-IF.
+
+       END PROGRAM EDITAR-CLIENTE.
