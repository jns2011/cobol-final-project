@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-CUENTA.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Resumen de cuenta: para un CLI-CBF y un rango de periodos
+      *  (ANIO/MES desde - ANIO/MES hasta), calcula el saldo de
+      *  apertura a partir de los movimientos anteriores al rango,
+      *  lista cada movimiento dentro del rango con su saldo
+      *  acumulado, y presenta el saldo de cierre final.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "registro-transaccion.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "cliente.cpy".
+
+       01  FILE-STATUS                PIC XX.
+
+       01  WS-CBF-FILTRO              PIC 9(6).
+       01  WS-ANIO-DESDE              PIC 9(4).
+       01  WS-MES-DESDE               PIC 9(2).
+       01  WS-ANIO-HASTA              PIC 9(4).
+       01  WS-MES-HASTA               PIC 9(2).
+
+       01  WS-PERIODO-DESDE           PIC 9(6).
+       01  WS-PERIODO-HASTA           PIC 9(6).
+       01  WS-PERIODO-TRANS           PIC 9(6).
+
+       01  WS-SALDO-APERTURA          PIC S9(10)V99 VALUE 0.
+       01  WS-SALDO-ACUMULADO         PIC S9(10)V99 VALUE 0.
+       01  WS-IMPORTE-SIGNED          PIC S9(9)V99.
+       01  WS-IMPORTE-DISPLAY         PIC -Z(9).99.
+       01  WS-SALDO-DISPLAY           PIC -Z(9).99.
+       01  WS-CANT-MOVIMIENTOS        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-CALCULAR-APERTURA
+           PERFORM 3000-IMPRIMIR-MOVIMIENTOS
+           PERFORM 4000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  RESUMEN DE CUENTA".
+           DISPLAY "==========================================".
+           DISPLAY "CBF (6 digitos)     : " WITH NO ADVANCING.
+           ACCEPT WS-CBF-FILTRO.
+           DISPLAY "Desde - Anio (AAAA) : " WITH NO ADVANCING.
+           ACCEPT WS-ANIO-DESDE.
+           DISPLAY "Desde - Mes  (MM)   : " WITH NO ADVANCING.
+           ACCEPT WS-MES-DESDE.
+           DISPLAY "Hasta - Anio (AAAA) : " WITH NO ADVANCING.
+           ACCEPT WS-ANIO-HASTA.
+           DISPLAY "Hasta - Mes  (MM)   : " WITH NO ADVANCING.
+           ACCEPT WS-MES-HASTA.
+
+           COMPUTE WS-PERIODO-DESDE = WS-ANIO-DESDE * 100 + WS-MES-DESDE
+           COMPUTE WS-PERIODO-HASTA = WS-ANIO-HASTA * 100 + WS-MES-HASTA
+
+           MOVE WS-CBF-FILTRO TO P-CBF OF CLIENTE
+           CALL 'buscar-cliente' USING CLIENTE
+           IF P-CBF OF CLIENTE = '000000' OR P-CBF OF CLIENTE = SPACES
+               DISPLAY "CBF no encontrado."
+               STOP RUN
+           END-IF
+
+           DISPLAY "Cliente: " P-NOMBRE OF CLIENTE " "
+                   P-APELLIDO OF CLIENTE.
+           DISPLAY "==========================================".
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT TRANS-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. STATUS = " FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-CALCULAR-APERTURA.
+           MOVE 0 TO WS-SALDO-APERTURA
+           MOVE WS-CBF-FILTRO TO R-CBF
+           START TRANS-FILE KEY IS = R-CBF
+               INVALID KEY
+                   MOVE "10" TO FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO FILE-STATUS
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       IF R-CBF NOT = WS-CBF-FILTRO
+                           MOVE "10" TO FILE-STATUS
+                       ELSE
+                           COMPUTE WS-PERIODO-TRANS =
+                                   R-ANIO * 100 + R-MES
+                           IF WS-PERIODO-TRANS < WS-PERIODO-DESDE
+                               PERFORM 2100-ACUMULAR-APERTURA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-ACUMULAR-APERTURA.
+           EVALUATE R-DESCRIPCION
+               WHEN "D"
+                   ADD R-IMPORTE TO WS-SALDO-APERTURA
+               WHEN "I"
+                   ADD R-IMPORTE TO WS-SALDO-APERTURA
+               WHEN "E"
+                   SUBTRACT R-IMPORTE FROM WS-SALDO-APERTURA
+               WHEN "T"
+                   SUBTRACT R-IMPORTE FROM WS-SALDO-APERTURA
+               WHEN "F"
+                   SUBTRACT R-IMPORTE FROM WS-SALDO-APERTURA
+               WHEN "R"
+                   IF R-REF-TIPO = "D" OR R-REF-TIPO = "I"
+                       SUBTRACT R-IMPORTE FROM WS-SALDO-APERTURA
+                   ELSE
+                       ADD R-IMPORTE TO WS-SALDO-APERTURA
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3000-IMPRIMIR-MOVIMIENTOS.
+           MOVE WS-SALDO-APERTURA TO WS-SALDO-DISPLAY
+           DISPLAY "Saldo de apertura: $ " WS-SALDO-DISPLAY.
+           DISPLAY "------------------------------------------".
+           MOVE WS-SALDO-APERTURA TO WS-SALDO-ACUMULADO
+
+           MOVE WS-CBF-FILTRO TO R-CBF
+           START TRANS-FILE KEY IS = R-CBF
+               INVALID KEY
+                   MOVE "10" TO FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO FILE-STATUS
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       IF R-CBF NOT = WS-CBF-FILTRO
+                           MOVE "10" TO FILE-STATUS
+                       ELSE
+                           COMPUTE WS-PERIODO-TRANS =
+                                   R-ANIO * 100 + R-MES
+                           IF WS-PERIODO-TRANS >= WS-PERIODO-DESDE
+                              AND WS-PERIODO-TRANS <= WS-PERIODO-HASTA
+                               PERFORM 3100-IMPRIMIR-MOVIMIENTO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3100-IMPRIMIR-MOVIMIENTO.
+           ADD 1 TO WS-CANT-MOVIMIENTOS
+           EVALUATE R-DESCRIPCION
+               WHEN "E"
+                   COMPUTE WS-IMPORTE-SIGNED = R-IMPORTE * -1
+               WHEN "T"
+                   COMPUTE WS-IMPORTE-SIGNED = R-IMPORTE * -1
+               WHEN "F"
+                   COMPUTE WS-IMPORTE-SIGNED = R-IMPORTE * -1
+               WHEN "R"
+                   IF R-REF-TIPO = "D" OR R-REF-TIPO = "I"
+                       COMPUTE WS-IMPORTE-SIGNED = R-IMPORTE * -1
+                   ELSE
+                       MOVE R-IMPORTE TO WS-IMPORTE-SIGNED
+                   END-IF
+               WHEN OTHER
+                   MOVE R-IMPORTE TO WS-IMPORTE-SIGNED
+           END-EVALUATE
+           ADD WS-IMPORTE-SIGNED TO WS-SALDO-ACUMULADO
+           MOVE WS-IMPORTE-SIGNED TO WS-IMPORTE-DISPLAY
+           MOVE WS-SALDO-ACUMULADO TO WS-SALDO-DISPLAY
+
+           DISPLAY R-DIA "/" R-MES "/" R-ANIO
+                   "  " R-DESCRIPCION
+                   "  Importe: $ " WS-IMPORTE-DISPLAY
+                   "  Saldo: $ " WS-SALDO-DISPLAY
+           IF R-MEMO NOT = SPACES
+               DISPLAY "    Motivo: " R-MEMO
+           END-IF.
+
+       4000-FINALIZAR.
+           CLOSE TRANS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Movimientos en el periodo: " WS-CANT-MOVIMIENTOS.
+           MOVE WS-SALDO-ACUMULADO TO WS-SALDO-DISPLAY
+           DISPLAY "Saldo de cierre: $ " WS-SALDO-DISPLAY.
+           DISPLAY "==========================================".
