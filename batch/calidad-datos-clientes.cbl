@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALIDAD-DATOS-CLIENTES.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Reporte de calidad de datos: recorre CUENTAS-FILE en forma
+      *  secuencial por CLI-CBF y lista todo registro con CLI-EMAIL
+      *  vacio o con formato invalido (mismo criterio de VALIDAR-EMAIL
+      *  de altas/crear-cbf.cbl), para depurar antes de usar CLI-EMAIL
+      *  como via de envio de resumenes.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  CUENTAS-STATUS             PIC XX.
+       01  WS-CANT-REVISADOS          PIC 9(6) VALUE 0.
+       01  WS-CANT-OBSERVADOS         PIC 9(6) VALUE 0.
+       01  WS-MOTIVO                  PIC X(40).
+       01  WS-EMAIL-SUSPECT           PIC X VALUE 'N'.
+           88  EMAIL-SUSPECT        VALUE 'S'.
+       01  WS-CANT-ARROBA             PIC 9(3).
+       01  WS-POS-ARROBA              PIC 9(3).
+       01  WS-POS-DOMINIO             PIC 9(3).
+       01  WS-CANT-PUNTOS             PIC 9(3).
+       01  WS-DOMINIO                 PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-REVISAR-CLIENTES
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  CALIDAD DE DATOS DE CONTACTO - CLIENTES".
+           DISPLAY "==========================================".
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CUENTAS.DAT. STATUS = "
+                       CUENTAS-STATUS
+               MOVE "10" TO CUENTAS-STATUS
+           END-IF.
+
+       2000-REVISAR-CLIENTES.
+           IF CUENTAS-STATUS NOT = "10"
+               MOVE LOW-VALUES TO CLI-CBF
+               START CUENTAS-FILE KEY IS >= CLI-CBF
+                   INVALID KEY
+                       MOVE "10" TO CUENTAS-STATUS
+               END-START
+
+               PERFORM UNTIL CUENTAS-STATUS = "10"
+                   READ CUENTAS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO CUENTAS-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CANT-REVISADOS
+                           PERFORM 2100-EVALUAR-EMAIL
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2100-EVALUAR-EMAIL.
+           MOVE 'N' TO WS-EMAIL-SUSPECT
+           MOVE SPACES TO WS-MOTIVO
+
+           IF CLI-EMAIL = SPACES
+               SET EMAIL-SUSPECT TO TRUE
+               MOVE "EMAIL vacio" TO WS-MOTIVO
+           ELSE
+               MOVE 0 TO WS-CANT-ARROBA
+               INSPECT CLI-EMAIL TALLYING WS-CANT-ARROBA FOR ALL "@"
+               IF WS-CANT-ARROBA NOT = 1
+                   SET EMAIL-SUSPECT TO TRUE
+                   MOVE "Cantidad de @ distinta de 1" TO WS-MOTIVO
+               ELSE
+                   MOVE 0 TO WS-POS-ARROBA
+                   INSPECT CLI-EMAIL TALLYING WS-POS-ARROBA
+                       FOR CHARACTERS BEFORE INITIAL "@"
+                   COMPUTE WS-POS-DOMINIO = WS-POS-ARROBA + 2
+                   MOVE SPACES TO WS-DOMINIO
+                   MOVE CLI-EMAIL(WS-POS-DOMINIO:) TO WS-DOMINIO
+                   MOVE 0 TO WS-CANT-PUNTOS
+                   INSPECT WS-DOMINIO TALLYING WS-CANT-PUNTOS
+                       FOR ALL "."
+                   IF WS-POS-ARROBA = 0 OR WS-DOMINIO = SPACES
+                                        OR WS-CANT-PUNTOS = 0
+                       SET EMAIL-SUSPECT TO TRUE
+                       MOVE "Dominio invalido" TO WS-MOTIVO
+                   END-IF
+               END-IF
+           END-IF
+
+           IF EMAIL-SUSPECT
+               PERFORM 2200-IMPRIMIR-OBSERVADO
+           END-IF.
+
+       2200-IMPRIMIR-OBSERVADO.
+           DISPLAY "------------------------------------------".
+           DISPLAY "CBF: " CLI-CBF
+                   "   Apellido: " CLI-APELLIDO
+                   "   Nombre: " CLI-NOMBRE.
+           DISPLAY "Email:  '" CLI-EMAIL "'".
+           DISPLAY "Motivo: " WS-MOTIVO.
+           ADD 1 TO WS-CANT-OBSERVADOS.
+
+       3000-FINALIZAR.
+           CLOSE CUENTAS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Clientes revisados:  " WS-CANT-REVISADOS.
+           DISPLAY "Clientes observados: " WS-CANT-OBSERVADOS.
+           DISPLAY "==========================================".
