@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES-MENSUAL.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Batch mensual de acreditacion de intereses: para cada
+      *  CLI-CBF de caja de ahorro con saldo positivo, calcula el
+      *  interes segun WS-TASA-MENSUAL y lo acredita como una
+      *  transaccion "I" (interes) via crear-transaccion, quedando
+      *  reflejado en el historial y en obtener-sald.cbl igual que
+      *  un deposito.
+      *
+      *  MODIFICACIONES
+      *  2026-08-09  Se convierte en subprograma (LK-RESULTADO-BATCH,
+      *              GOBACK en lugar de STOP RUN) para que pueda ser
+      *              invocado por PROCESO-NOCTURNO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "transaccion.cpy".
+
+       01  CUENTAS-STATUS             PIC XX.
+       01  WS-TASA-MENSUAL            PIC V9(4) VALUE 0.005.
+       01  WS-SALDO-CALCULADO         PIC S9(10)V99.
+       01  WS-INTERES                 PIC S9(9)V99.
+       01  WS-INTERES-DISPLAY         PIC -Z(7).99.
+       01  WS-TOTAL-CUENTAS           PIC 9(6) VALUE 0.
+       01  WS-TOTAL-ACREDITADAS       PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-RESULTADO-BATCH         PIC 9.
+           88  LK-BATCH-OK                VALUE 0.
+
+       PROCEDURE DIVISION USING LK-RESULTADO-BATCH.
+       0000-MAINLINE.
+           MOVE 0 TO LK-RESULTADO-BATCH
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESAR-CUENTAS
+           PERFORM 3000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR.
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. STATUS=" CUENTAS-STATUS
+               MOVE 1 TO LK-RESULTADO-BATCH
+           END-IF
+           DISPLAY "==========================================".
+           DISPLAY "  ACREDITACION MENSUAL DE INTERESES".
+           DISPLAY "==========================================".
+
+       2000-PROCESAR-CUENTAS.
+           IF LK-BATCH-OK
+           MOVE LOW-VALUES TO CLI-CBF
+           START CUENTAS-FILE KEY IS >= CLI-CBF
+               INVALID KEY
+                   DISPLAY "No hay cuentas para procesar"
+           END-START
+
+           PERFORM UNTIL CUENTAS-STATUS = "10"
+               READ CUENTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO CUENTAS-STATUS
+                   NOT AT END
+                       PERFORM 2100-PROCESAR-CUENTA
+               END-READ
+           END-PERFORM
+           END-IF.
+
+       2100-PROCESAR-CUENTA.
+           ADD 1 TO WS-TOTAL-CUENTAS
+           IF CLI-CAJA-AHORRO
+               CALL "obtener-sald" USING CLI-CBF, WS-SALDO-CALCULADO,
+                                          CLI-MONEDA,
+                                          CLI-LIMITE-DESCUBIERTO
+               IF WS-SALDO-CALCULADO > 0
+                   COMPUTE WS-INTERES ROUNDED =
+                       WS-SALDO-CALCULADO * WS-TASA-MENSUAL
+                   IF WS-INTERES > 0
+                       MOVE CLI-CBF TO P-CBF
+                       MOVE "I" TO P-DESCRIPCION
+                       MOVE WS-INTERES TO P-IMPORTE
+                       MOVE CLI-MONEDA TO P-MONEDA
+                       CALL "crear-transaccion" USING TRANSACCION,
+                                                       RESULTADO
+                       IF RESULTADO = 0
+                           ADD 1 TO WS-TOTAL-ACREDITADAS
+                           MOVE WS-INTERES TO WS-INTERES-DISPLAY
+                           DISPLAY "CBF: " CLI-CBF
+                               "  Interes acreditado: $ "
+                               WS-INTERES-DISPLAY
+                       ELSE
+                           DISPLAY "CBF: " CLI-CBF
+                               "  ERROR al acreditar interes"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-FINALIZAR.
+           CLOSE CUENTAS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Cuentas procesadas:    " WS-TOTAL-CUENTAS.
+           DISPLAY "Intereses acreditados: " WS-TOTAL-ACREDITADAS.
+           DISPLAY "==========================================".
