@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-GL.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Interfaz de exportacion al Libro Mayor (GL) del banco: hasta
+      *  ahora cuentas.dat/transacciones.dat solo los leian los
+      *  programas de este repositorio. Genera dos extractos de ancho
+      *  fijo para la carga diaria del GL, corridos para la fecha que
+      *  se ingrese (la misma fecha que cierre-diario.cbl cierra):
+      *    gl-movimientos.dat - un renglon por transaccion del dia,
+      *      con el codigo de cuenta (CBF), el indicador debito/
+      *      credito que el GL espera, e importe siempre positivo.
+      *    gl-saldos.dat - el saldo vigente de cada cuenta (snapshot
+      *      de saldos.dat), con su propio indicador debito/credito
+      *      segun el signo.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT SALDOS-FILE ASSIGN TO "saldos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SALDO-CBF
+               FILE STATUS IS SALDOS-STATUS.
+
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+           SELECT GL-MOV-FILE ASSIGN TO "gl-movimientos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-SALDO-FILE ASSIGN TO "gl-saldos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "registro-transaccion.cpy".
+
+       FD  SALDOS-FILE.
+       COPY "registro-saldo.cpy".
+
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       FD  GL-MOV-FILE.
+       01  GL-MOV-REGISTRO.
+           05  GLM-FECHA              PIC 9(8).
+           05  GLM-CUENTA             PIC 9(6).
+           05  GLM-TIPO               PIC X(2).
+           05  GLM-DEBCRED            PIC X(1).
+           05  GLM-IMPORTE            PIC 9(9)V99.
+           05  GLM-MONEDA             PIC X(3).
+           05  GLM-REFERENCIA         PIC 9(14).
+
+       FD  GL-SALDO-FILE.
+       01  GL-SALDO-REGISTRO.
+           05  GLS-FECHA              PIC 9(8).
+           05  GLS-CUENTA             PIC 9(6).
+           05  GLS-DEBCRED            PIC X(1).
+           05  GLS-IMPORTE            PIC 9(10)V99.
+           05  GLS-MONEDA             PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  TRANS-STATUS               PIC XX.
+       01  SALDOS-STATUS              PIC XX.
+       01  CUENTAS-STATUS             PIC XX.
+       01  WS-FECHA-FILTRO.
+           05  WS-ANIO-FILTRO         PIC 9(4).
+           05  WS-MES-FILTRO          PIC 9(2).
+           05  WS-DIA-FILTRO          PIC 9(2).
+       01  WS-FECHA-FILTRO-NUM REDEFINES WS-FECHA-FILTRO PIC 9(8).
+       01  WS-MONEDA-CUENTA           PIC X(3).
+       01  WS-TOTAL-MOVIMIENTOS       PIC 9(6) VALUE 0.
+       01  WS-TOTAL-SALDOS            PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-EXPORTAR-MOVIMIENTOS
+           PERFORM 3000-EXPORTAR-SALDOS
+           PERFORM 4000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  EXPORTACION AL LIBRO MAYOR (GL)".
+           DISPLAY "==========================================".
+           DISPLAY "Fecha a exportar - Anio (AAAA): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-ANIO-FILTRO.
+           DISPLAY "Mes  (MM)  : " WITH NO ADVANCING.
+           ACCEPT WS-MES-FILTRO.
+           DISPLAY "Dia  (DD)  : " WITH NO ADVANCING.
+           ACCEPT WS-DIA-FILTRO.
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT TRANS-FILE
+           OPEN INPUT SALDOS-FILE
+           OPEN OUTPUT GL-MOV-FILE
+           OPEN OUTPUT GL-SALDO-FILE.
+
+       2000-EXPORTAR-MOVIMIENTOS.
+           MOVE LOW-VALUES TO R-KEY
+           START TRANS-FILE KEY IS >= R-KEY
+               INVALID KEY
+                   MOVE "10" TO TRANS-STATUS
+           END-START
+
+           PERFORM UNTIL TRANS-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO TRANS-STATUS
+                   NOT AT END
+                       IF R-ANIO = WS-ANIO-FILTRO
+                                     AND R-MES = WS-MES-FILTRO
+                                     AND R-DIA = WS-DIA-FILTRO
+                           PERFORM 2100-EXPORTAR-MOVIMIENTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-EXPORTAR-MOVIMIENTO.
+           MOVE WS-FECHA-FILTRO-NUM TO GLM-FECHA
+           MOVE R-CBF TO GLM-CUENTA
+           MOVE R-DESCRIPCION TO GLM-TIPO
+           MOVE R-IMPORTE TO GLM-IMPORTE
+           MOVE R-MONEDA TO GLM-MONEDA
+           MOVE R-TIMESTAMP TO GLM-REFERENCIA
+           PERFORM 2200-DETERMINAR-DEBCRED-MOV
+           WRITE GL-MOV-REGISTRO
+           ADD 1 TO WS-TOTAL-MOVIMIENTOS.
+
+       2200-DETERMINAR-DEBCRED-MOV.
+           EVALUATE R-DESCRIPCION
+               WHEN "D"
+                   MOVE "C" TO GLM-DEBCRED
+               WHEN "I"
+                   MOVE "C" TO GLM-DEBCRED
+               WHEN "E"
+                   MOVE "D" TO GLM-DEBCRED
+               WHEN "T"
+                   MOVE "D" TO GLM-DEBCRED
+               WHEN "F"
+                   MOVE "D" TO GLM-DEBCRED
+               WHEN "R"
+                   IF R-REF-TIPO = "D" OR R-REF-TIPO = "I"
+                       MOVE "D" TO GLM-DEBCRED
+                   ELSE
+                       MOVE "C" TO GLM-DEBCRED
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACE TO GLM-DEBCRED
+           END-EVALUATE.
+
+       3000-EXPORTAR-SALDOS.
+           MOVE LOW-VALUES TO SALDO-CBF
+           START SALDOS-FILE KEY IS >= SALDO-CBF
+               INVALID KEY
+                   MOVE "10" TO SALDOS-STATUS
+           END-START
+
+           PERFORM UNTIL SALDOS-STATUS = "10"
+               READ SALDOS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO SALDOS-STATUS
+                   NOT AT END
+                       PERFORM 3100-EXPORTAR-SALDO
+               END-READ
+           END-PERFORM.
+
+       3100-EXPORTAR-SALDO.
+           MOVE WS-FECHA-FILTRO-NUM TO GLS-FECHA
+           MOVE SALDO-CBF TO GLS-CUENTA
+           IF SALDO-IMPORTE < 0
+               MOVE "D" TO GLS-DEBCRED
+               COMPUTE GLS-IMPORTE = SALDO-IMPORTE * -1
+           ELSE
+               MOVE "C" TO GLS-DEBCRED
+               MOVE SALDO-IMPORTE TO GLS-IMPORTE
+           END-IF
+           PERFORM 3200-BUSCAR-MONEDA-CUENTA
+           MOVE WS-MONEDA-CUENTA TO GLS-MONEDA
+           WRITE GL-SALDO-REGISTRO
+           ADD 1 TO WS-TOTAL-SALDOS.
+
+       3200-BUSCAR-MONEDA-CUENTA.
+           MOVE SPACES TO WS-MONEDA-CUENTA
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS = "00"
+               MOVE SALDO-CBF TO CLI-CBF
+               READ CUENTAS-FILE
+                   KEY IS CLI-CBF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CLI-MONEDA TO WS-MONEDA-CUENTA
+               END-READ
+               CLOSE CUENTAS-FILE
+           END-IF.
+
+       4000-FINALIZAR.
+           CLOSE TRANS-FILE
+           CLOSE SALDOS-FILE
+           CLOSE GL-MOV-FILE
+           CLOSE GL-SALDO-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Movimientos exportados al GL: "
+                   WS-TOTAL-MOVIMIENTOS.
+           DISPLAY "Saldos exportados al GL:      " WS-TOTAL-SALDOS.
+           DISPLAY "==========================================".
