@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESO-NOCTURNO.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Driver del proceso nocturno: hasta ahora ALTAS-CLIENTES (alta
+      *  de clientes desde CSV), INTERES-MENSUAL, COMISION-MANTENIMIENTO
+      *  y CIERRE-DIARIO se lanzaban a mano, uno por uno. Este programa
+      *  los corre en secuencia (importacion de CSV, intereses,
+      *  comisiones, cierre) y corta la corrida en el primer paso que
+      *  falle, avisando por correo a la casilla de operaciones
+      *  (PARM-EMAIL-OPS de parametros.dat) en lugar de dejar que un
+      *  paso fallido pase desapercibido hasta el otro dia.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAIL-BODY-FILE ASSIGN TO "correo-cuerpo.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAIL-BODY-FILE.
+       01  MAIL-BODY-LINEA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  TOPE-EXT                      PIC 9(6).
+       01  TOPE-EXT-DIARIO               PIC 9(7).
+       01  WS-CBF-SUPERVISOR             PIC 9(6).
+       01  WS-CANT-1000                  PIC 9(5).
+       01  WS-CANT-500                   PIC 9(5).
+       01  WS-CANT-200                   PIC 9(5).
+       01  WS-CANT-100                   PIC 9(5).
+       01  WS-EMAIL-OPS                  PIC X(50).
+
+       01  WS-PASO-ACTUAL                PIC X(30).
+       01  WS-RESULTADO-PASO             PIC 9.
+           88  PASO-OK                       VALUE 0.
+
+       01  WS-EMAIL-ASUNTO                PIC X(60).
+       01  WS-EMAIL-RESULTADO             PIC 9.
+       01  WS-HUBO-FALLO                  PIC X VALUE 'N'.
+           88  HUBO-FALLO                     VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2100-IMPORTAR-CSV
+           IF PASO-OK
+               PERFORM 2200-INTERES-MENSUAL
+           END-IF
+           IF PASO-OK
+               PERFORM 2300-COMISION-MANTENIMIENTO
+           END-IF
+           IF PASO-OK
+               PERFORM 2400-CIERRE-DIARIO
+           END-IF
+           IF NOT PASO-OK
+               MOVE 'S' TO WS-HUBO-FALLO
+               PERFORM 3000-AVISAR-FALLO
+           END-IF
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  PROCESO NOCTURNO".
+           DISPLAY "==========================================".
+           CALL "leer-parametros" USING TOPE-EXT, TOPE-EXT-DIARIO,
+                WS-CBF-SUPERVISOR, WS-CANT-1000, WS-CANT-500,
+                WS-CANT-200, WS-CANT-100, WS-EMAIL-OPS
+           MOVE 0 TO WS-RESULTADO-PASO.
+
+       2100-IMPORTAR-CSV.
+           MOVE "Importacion de CSV" TO WS-PASO-ACTUAL
+           DISPLAY "-> " WS-PASO-ACTUAL
+           CALL "IMPORTAR-CSV" USING WS-RESULTADO-PASO
+           PERFORM 2900-EVALUAR-PASO.
+
+       2200-INTERES-MENSUAL.
+           MOVE "Acreditacion de intereses" TO WS-PASO-ACTUAL
+           DISPLAY "-> " WS-PASO-ACTUAL
+           CALL "INTERES-MENSUAL" USING WS-RESULTADO-PASO
+           PERFORM 2900-EVALUAR-PASO.
+
+       2300-COMISION-MANTENIMIENTO.
+           MOVE "Comision por mantenimiento" TO WS-PASO-ACTUAL
+           DISPLAY "-> " WS-PASO-ACTUAL
+           CALL "COMISION-MANTENIMIENTO" USING WS-RESULTADO-PASO
+           PERFORM 2900-EVALUAR-PASO.
+
+       2400-CIERRE-DIARIO.
+           MOVE "Cierre diario" TO WS-PASO-ACTUAL
+           DISPLAY "-> " WS-PASO-ACTUAL
+           CALL "CIERRE-DIARIO" USING WS-RESULTADO-PASO
+           PERFORM 2900-EVALUAR-PASO.
+
+       2900-EVALUAR-PASO.
+           IF PASO-OK
+               DISPLAY "   OK."
+           ELSE
+               DISPLAY "   FALLO: " WS-PASO-ACTUAL
+           END-IF.
+
+       3000-AVISAR-FALLO.
+           OPEN OUTPUT MAIL-BODY-FILE
+           MOVE SPACES TO MAIL-BODY-LINEA
+           STRING "El proceso nocturno se detuvo en el paso: "
+                  DELIMITED BY SIZE
+                  WS-PASO-ACTUAL DELIMITED BY SIZE
+               INTO MAIL-BODY-LINEA
+           WRITE MAIL-BODY-LINEA
+           CLOSE MAIL-BODY-FILE
+
+           MOVE "Fallo en el proceso nocturno" TO WS-EMAIL-ASUNTO
+           CALL "enviar-email" USING WS-EMAIL-OPS, WS-EMAIL-ASUNTO,
+                "correo-cuerpo.tmp", WS-EMAIL-RESULTADO.
+
+       9000-FINALIZAR.
+           DISPLAY "==========================================".
+           IF HUBO-FALLO
+               DISPLAY "Proceso nocturno finalizado con errores."
+           ELSE
+               DISPLAY "Proceso nocturno finalizado sin errores."
+           END-IF
+           DISPLAY "==========================================".
