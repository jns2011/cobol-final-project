@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-CLIENTES.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Reporte de auditoria de back-office: recorre CUENTAS-FILE en
+      *  forma secuencial por CLI-CBF e imprime el padron completo de
+      *  clientes, o el subconjunto que cumpla el filtro de estado
+      *  ingresado (activos, inactivos o todos).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  CUENTAS-STATUS             PIC XX.
+       01  WS-FILTRO-ESTADO           PIC X.
+           88  FILTRO-ACTIVOS       VALUE "A".
+           88  FILTRO-INACTIVOS     VALUE "I".
+           88  FILTRO-TODOS         VALUE "T".
+       01  WS-CANT-LISTADOS           PIC 9(6) VALUE 0.
+       01  WS-LIMITE-DESC-DISPLAY     PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LISTAR-CLIENTES
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  LISTADO DE CLIENTES - Auditoria back-office".
+           DISPLAY "==========================================".
+           DISPLAY "Filtrar por estado (A-Activos I-Inactivos "
+                   "T-Todos): " WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-ESTADO.
+           IF NOT FILTRO-ACTIVOS AND NOT FILTRO-INACTIVOS
+               SET FILTRO-TODOS TO TRUE
+           END-IF
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CUENTAS.DAT. STATUS = "
+                       CUENTAS-STATUS
+               MOVE "10" TO CUENTAS-STATUS
+           END-IF.
+
+       2000-LISTAR-CLIENTES.
+           IF CUENTAS-STATUS NOT = "10"
+               MOVE LOW-VALUES TO CLI-CBF
+               START CUENTAS-FILE KEY IS >= CLI-CBF
+                   INVALID KEY
+                       MOVE "10" TO CUENTAS-STATUS
+               END-START
+
+               PERFORM UNTIL CUENTAS-STATUS = "10"
+                   READ CUENTAS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO CUENTAS-STATUS
+                       NOT AT END
+                           PERFORM 2100-EVALUAR-FILTRO
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2100-EVALUAR-FILTRO.
+           IF FILTRO-TODOS
+               PERFORM 2200-IMPRIMIR-CLIENTE
+           ELSE
+               IF FILTRO-ACTIVOS AND CLI-ACTIVO
+                   PERFORM 2200-IMPRIMIR-CLIENTE
+               ELSE
+                   IF FILTRO-INACTIVOS AND CLI-INACTIVO
+                       PERFORM 2200-IMPRIMIR-CLIENTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-IMPRIMIR-CLIENTE.
+           MOVE CLI-LIMITE-DESCUBIERTO TO WS-LIMITE-DESC-DISPLAY
+           DISPLAY "------------------------------------------".
+           DISPLAY "CBF: " CLI-CBF
+                   "   Estado: " CLI-ESTADO
+                   "   Sucursal: " CLI-SUCURSAL.
+           DISPLAY "Apellido: " CLI-APELLIDO.
+           DISPLAY "Nombre:   " CLI-NOMBRE.
+           DISPLAY "Email:    " CLI-EMAIL.
+           DISPLAY "Cuenta:   " CLI-TIPO-CUENTA
+                   "   Moneda: " CLI-MONEDA
+                   "   Limite descubierto: " WS-LIMITE-DESC-DISPLAY.
+           ADD 1 TO WS-CANT-LISTADOS.
+
+       3000-FINALIZAR.
+           CLOSE CUENTAS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Clientes listados: " WS-CANT-LISTADOS.
+           DISPLAY "==========================================".
