@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMISION-MANTENIMIENTO.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Batch mensual de comision por exceso de extracciones: para
+      *  el periodo ingresado, cuenta las transacciones "E" de cada
+      *  CLI-CBF en transacciones.dat y, si supera WS-TOPE-EXT-MES,
+      *  posta una comision "F" via crear-transaccion por el importe
+      *  fijo WS-COMISION-EXCESO. R-KEY ordena por CBF y luego por
+      *  fecha/hora, asi que un recorrido secuencial ya llega
+      *  agrupado por cuenta (mismo control-break que CIERRE-DIARIO).
+      *
+      *  MODIFICACIONES
+      *  2026-08-09  Se convierte en subprograma (LK-RESULTADO-BATCH,
+      *              GOBACK en lugar de STOP RUN): el periodo se toma
+      *              del mes/anio del dia de la corrida en lugar de
+      *              pedirse por teclado, para que pueda ser invocado
+      *              por PROCESO-NOCTURNO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "registro-transaccion.cpy".
+
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "transaccion.cpy".
+
+       01  FILE-STATUS                PIC XX.
+       01  CUENTAS-STATUS             PIC XX.
+
+       01  WS-FECHA-FILTRO.
+           05  WS-ANIO-FILTRO         PIC 9(4).
+           05  WS-MES-FILTRO          PIC 9(2).
+
+       01  WS-TOPE-EXT-MES            PIC 9(3) VALUE 5.
+       01  WS-COMISION-EXCESO         PIC S9(7)V99 VALUE 1500.00.
+
+       01  WS-CBF-ANTERIOR            PIC 9(6) VALUE 0.
+       01  WS-PRIMERA-CUENTA          PIC X VALUE 'S'.
+       01  WS-CANT-EXTRACCIONES       PIC 9(5) VALUE 0.
+
+       01  WS-TOTAL-CUENTAS           PIC 9(6) VALUE 0.
+       01  WS-TOTAL-COMISIONES        PIC 9(6) VALUE 0.
+       01  WS-COMISION-DISPLAY        PIC -Z(7).99.
+
+       01  WS-FECHA-HOY.
+           05  WS-HOY-ANIO            PIC 9(4).
+           05  WS-HOY-MES             PIC 9(2).
+           05  WS-HOY-DIA             PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-RESULTADO-BATCH         PIC 9.
+           88  LK-BATCH-OK                VALUE 0.
+
+       PROCEDURE DIVISION USING LK-RESULTADO-BATCH.
+       0000-MAINLINE.
+           MOVE 0 TO LK-RESULTADO-BATCH
+           PERFORM 1000-INICIALIZAR
+           IF LK-BATCH-OK
+               PERFORM 2000-PROCESAR-TRANSACCIONES
+           END-IF
+           PERFORM 3000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  COMISION MENSUAL POR EXCESO DE EXTRACCIONES".
+           DISPLAY "==========================================".
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE WS-HOY-ANIO TO WS-ANIO-FILTRO
+           MOVE WS-HOY-MES  TO WS-MES-FILTRO
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT TRANS-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. STATUS=" FILE-STATUS
+               MOVE 1 TO LK-RESULTADO-BATCH
+           ELSE
+               MOVE LOW-VALUES TO R-KEY
+               START TRANS-FILE KEY IS >= R-KEY
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           END-IF.
+
+       2000-PROCESAR-TRANSACCIONES.
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       PERFORM 2100-EVALUAR-TRANSACCION
+               END-READ
+           END-PERFORM
+           IF WS-PRIMERA-CUENTA = 'N'
+               PERFORM 2900-EVALUAR-COMISION
+           END-IF.
+
+       2100-EVALUAR-TRANSACCION.
+           IF R-CBF NOT = WS-CBF-ANTERIOR
+               IF WS-PRIMERA-CUENTA = 'N'
+                   PERFORM 2900-EVALUAR-COMISION
+               END-IF
+               MOVE R-CBF TO WS-CBF-ANTERIOR
+               MOVE 'N' TO WS-PRIMERA-CUENTA
+               MOVE 0 TO WS-CANT-EXTRACCIONES
+           END-IF
+
+           IF R-DESCRIPCION = "E" AND R-ANIO = WS-ANIO-FILTRO
+                                  AND R-MES = WS-MES-FILTRO
+               ADD 1 TO WS-CANT-EXTRACCIONES
+           END-IF.
+
+       2900-EVALUAR-COMISION.
+           ADD 1 TO WS-TOTAL-CUENTAS
+           IF WS-CANT-EXTRACCIONES > WS-TOPE-EXT-MES
+               PERFORM 2910-POSTAR-COMISION
+           END-IF.
+
+       2910-POSTAR-COMISION.
+           MOVE WS-CBF-ANTERIOR TO CLI-CBF
+           OPEN INPUT CUENTAS-FILE
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF CUENTAS-STATUS = "00"
+               MOVE WS-CBF-ANTERIOR TO P-CBF
+               MOVE "F" TO P-DESCRIPCION
+               MOVE WS-COMISION-EXCESO TO P-IMPORTE
+               MOVE CLI-MONEDA TO P-MONEDA
+               CALL "crear-transaccion" USING TRANSACCION, RESULTADO
+               IF RESULTADO = 0
+                   ADD 1 TO WS-TOTAL-COMISIONES
+                   MOVE WS-COMISION-EXCESO TO WS-COMISION-DISPLAY
+                   DISPLAY "CBF: " WS-CBF-ANTERIOR
+                       "  Extracciones: " WS-CANT-EXTRACCIONES
+                       "  Comision aplicada: $ " WS-COMISION-DISPLAY
+               ELSE
+                   DISPLAY "CBF: " WS-CBF-ANTERIOR
+                       "  ERROR al aplicar comision"
+               END-IF
+           END-IF
+           CLOSE CUENTAS-FILE.
+
+       3000-FINALIZAR.
+           CLOSE TRANS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Cuentas con movimientos: " WS-TOTAL-CUENTAS.
+           DISPLAY "Comisiones aplicadas:    " WS-TOTAL-COMISIONES.
+           DISPLAY "==========================================".
