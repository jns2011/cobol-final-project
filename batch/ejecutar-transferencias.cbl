@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJECUTAR-TRANSFERENCIAS.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Batch nocturno de transferencias programadas: recorre
+      *  transferencias-pendientes.dat, y para cada PT-RECORD en
+      *  estado PT-PENDIENTE cuya PT-FECHA-EJEC ya llego, postea el
+      *  par de transacciones "T"/"D" via crear-transaccion, igual
+      *  que si el cliente la hubiera hecho en el momento. Si el
+      *  origen no tiene fondos suficientes al momento de ejecutar,
+      *  la transferencia se marca PT-RECHAZADA en lugar de postear.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDIENTES-FILE
+               ASSIGN TO "transferencias-pendientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-KEY
+               FILE STATUS IS PENDIENTES-STATUS.
+
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDIENTES-FILE.
+       COPY "transferencia-pendiente.cpy".
+
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       COPY "transaccion.cpy".
+
+       01  PENDIENTES-STATUS          PIC XX.
+       01  CUENTAS-STATUS             PIC XX.
+       01  WS-MONEDA-ORIGEN           PIC X(3).
+       01  WS-MONEDA-DESTINO          PIC X(3).
+       01  WS-FECHA-HOY               PIC 9(8).
+       01  WS-FECHA-HOY-GRP REDEFINES WS-FECHA-HOY.
+           05  WS-HOY-ANIO            PIC 9(4).
+           05  WS-HOY-MES             PIC 9(2).
+           05  WS-HOY-DIA             PIC 9(2).
+       01  WS-FECHA-EJEC-COMP         PIC 9(8).
+       01  WS-SALDO-CALCULADO         PIC S9(10)V99.
+       01  WS-TOTAL-PROCESADAS        PIC 9(6) VALUE 0.
+       01  WS-TOTAL-EJECUTADAS        PIC 9(6) VALUE 0.
+       01  WS-TOTAL-RECHAZADAS        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESAR-PENDIENTES
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           OPEN I-O PENDIENTES-FILE
+           IF PENDIENTES-STATUS NOT = "00" AND NOT = "05"
+               DISPLAY "No hay transferencias pendientes para procesar"
+           END-IF
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           DISPLAY "==========================================".
+           DISPLAY "  EJECUCION DE TRANSFERENCIAS PROGRAMADAS".
+           DISPLAY "==========================================".
+
+       2000-PROCESAR-PENDIENTES.
+           MOVE LOW-VALUES TO PT-KEY
+           START PENDIENTES-FILE KEY IS >= PT-KEY
+               INVALID KEY
+                   MOVE "10" TO PENDIENTES-STATUS
+           END-START
+
+           PERFORM UNTIL PENDIENTES-STATUS = "10"
+               READ PENDIENTES-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO PENDIENTES-STATUS
+                   NOT AT END
+                       PERFORM 2100-PROCESAR-PENDIENTE
+               END-READ
+           END-PERFORM.
+
+       2100-PROCESAR-PENDIENTE.
+           IF PT-PENDIENTE
+               COMPUTE WS-FECHA-EJEC-COMP =
+                   PT-EJEC-ANIO * 10000 + PT-EJEC-MES * 100
+                       + PT-EJEC-DIA
+               IF WS-FECHA-EJEC-COMP <= WS-FECHA-HOY
+                   ADD 1 TO WS-TOTAL-PROCESADAS
+                   PERFORM 2200-EJECUTAR-TRANSFERENCIA
+               END-IF
+           END-IF.
+
+       2200-EJECUTAR-TRANSFERENCIA.
+           MOVE PT-CBF-ORIGEN TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE "ARS" TO WS-MONEDA-ORIGEN
+               NOT INVALID KEY
+                   MOVE CLI-MONEDA TO WS-MONEDA-ORIGEN
+           END-READ
+
+           MOVE PT-CBF-DESTINO TO CLI-CBF
+           READ CUENTAS-FILE
+               KEY IS CLI-CBF
+               INVALID KEY
+                   MOVE "ARS" TO WS-MONEDA-DESTINO
+               NOT INVALID KEY
+                   MOVE CLI-MONEDA TO WS-MONEDA-DESTINO
+           END-READ
+
+           CALL "leer-saldo" USING PT-CBF-ORIGEN, WS-SALDO-CALCULADO,
+                                    WS-MONEDA-ORIGEN
+
+           IF WS-MONEDA-ORIGEN NOT = WS-MONEDA-DESTINO
+               SET PT-RECHAZADA TO TRUE
+               REWRITE PT-RECORD
+               ADD 1 TO WS-TOTAL-RECHAZADAS
+               DISPLAY "CBF ORIGEN: " PT-CBF-ORIGEN
+                   "  RECHAZADA: monedas distintas"
+           ELSE
+           IF WS-SALDO-CALCULADO < PT-IMPORTE
+               SET PT-RECHAZADA TO TRUE
+               REWRITE PT-RECORD
+               ADD 1 TO WS-TOTAL-RECHAZADAS
+               DISPLAY "CBF ORIGEN: " PT-CBF-ORIGEN
+                   "  RECHAZADA: fondos insuficientes"
+           ELSE
+               MOVE PT-CBF-ORIGEN TO P-CBF
+               MOVE "T" TO P-DESCRIPCION
+               MOVE PT-IMPORTE TO P-IMPORTE
+               MOVE WS-MONEDA-ORIGEN TO P-MONEDA
+               CALL "crear-transaccion" USING TRANSACCION, RESULTADO
+
+               IF RESULTADO = 0
+                   MOVE PT-CBF-DESTINO TO P-CBF
+                   MOVE "D" TO P-DESCRIPCION
+                   MOVE PT-IMPORTE TO P-IMPORTE
+                   MOVE WS-MONEDA-DESTINO TO P-MONEDA
+                   CALL "crear-transaccion" USING TRANSACCION, RESULTADO
+               END-IF
+
+               IF RESULTADO = 0
+                   SET PT-EJECUTADA TO TRUE
+                   REWRITE PT-RECORD
+                   ADD 1 TO WS-TOTAL-EJECUTADAS
+                   DISPLAY "CBF ORIGEN: " PT-CBF-ORIGEN
+                       "  -> CBF DESTINO: " PT-CBF-DESTINO
+                       "  EJECUTADA"
+               ELSE
+      *            El credito al destino fallo despues de que el
+      *            debito ya quedo posteado: se compensa con una
+      *            contra-partida "D" a favor del origen en vez de
+      *            dejar el dinero descontado sin su contrapartida
+      *            (mismo criterio que MENU-TRANSFERENCIA en cajero.cbl).
+                   MOVE PT-CBF-ORIGEN TO P-CBF
+                   MOVE "D" TO P-DESCRIPCION
+                   MOVE PT-IMPORTE TO P-IMPORTE
+                   MOVE WS-MONEDA-ORIGEN TO P-MONEDA
+                   CALL "crear-transaccion" USING TRANSACCION, RESULTADO
+
+                   SET PT-RECHAZADA TO TRUE
+                   REWRITE PT-RECORD
+                   ADD 1 TO WS-TOTAL-RECHAZADAS
+                   DISPLAY "CBF ORIGEN: " PT-CBF-ORIGEN
+                       "  ERROR al postear transferencia,"
+                       " debito reintegrado"
+               END-IF
+           END-IF
+           END-IF.
+
+       3000-FINALIZAR.
+           CLOSE PENDIENTES-FILE
+           CLOSE CUENTAS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Pendientes procesadas: " WS-TOTAL-PROCESADAS.
+           DISPLAY "Ejecutadas:            " WS-TOTAL-EJECUTADAS.
+           DISPLAY "Rechazadas:            " WS-TOTAL-RECHAZADAS.
+           DISPLAY "==========================================".
