@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIACION-DIARIA.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Batch de conciliacion de saldos: recalcula el saldo de cada
+      *  CLI-CBF a partir de transacciones.dat (misma logica que
+      *  obtener-sald.cbl) y lo compara contra el snapshot persistido
+      *  en saldos.dat, informando cualquier diferencia.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+           SELECT SALDOS-FILE ASSIGN TO "saldos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SALDO-CBF
+               FILE STATUS IS SALDOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       FD  SALDOS-FILE.
+       COPY "registro-saldo.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  CUENTAS-STATUS             PIC XX.
+       01  SALDOS-STATUS              PIC XX.
+       01  WS-SALDO-CALCULADO         PIC S9(10)V99.
+       01  WS-SALDO-SNAPSHOT          PIC S9(10)V99.
+       01  WS-DIFERENCIA              PIC S9(10)V99.
+       01  WS-DIF-DISPLAY             PIC -Z(9).99.
+       01  WS-CAL-DISPLAY             PIC -Z(9).99.
+       01  WS-SNAP-DISPLAY            PIC -Z(9).99.
+       01  WS-TOTAL-CUENTAS           PIC 9(6) VALUE 0.
+       01  WS-TOTAL-EXCEPCIONES       PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESAR-CUENTAS
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           OPEN INPUT SALDOS-FILE
+           DISPLAY "==========================================".
+           DISPLAY "  CONCILIACION DIARIA DE SALDOS".
+           DISPLAY "==========================================".
+
+       2000-PROCESAR-CUENTAS.
+           MOVE LOW-VALUES TO CLI-CBF
+           START CUENTAS-FILE KEY IS >= CLI-CBF
+               INVALID KEY
+                   DISPLAY "No hay cuentas para conciliar"
+           END-START
+
+           PERFORM UNTIL CUENTAS-STATUS = "10"
+               READ CUENTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO CUENTAS-STATUS
+                   NOT AT END
+                       PERFORM 2100-CONCILIAR-CUENTA
+               END-READ
+           END-PERFORM.
+
+       2100-CONCILIAR-CUENTA.
+           ADD 1 TO WS-TOTAL-CUENTAS
+           CALL "obtener-sald" USING CLI-CBF, WS-SALDO-CALCULADO,
+                                      CLI-MONEDA, CLI-LIMITE-DESCUBIERTO
+
+           MOVE 0 TO WS-SALDO-SNAPSHOT
+           MOVE CLI-CBF TO SALDO-CBF
+           READ SALDOS-FILE
+               KEY IS SALDO-CBF
+               INVALID KEY
+                   MOVE 0 TO WS-SALDO-SNAPSHOT
+               NOT INVALID KEY
+                   MOVE SALDO-IMPORTE TO WS-SALDO-SNAPSHOT
+           END-READ
+
+           COMPUTE WS-DIFERENCIA =
+               WS-SALDO-CALCULADO - WS-SALDO-SNAPSHOT
+           IF WS-DIFERENCIA NOT = 0
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+               MOVE WS-SALDO-CALCULADO TO WS-CAL-DISPLAY
+               MOVE WS-SALDO-SNAPSHOT TO WS-SNAP-DISPLAY
+               MOVE WS-DIFERENCIA TO WS-DIF-DISPLAY
+               DISPLAY "EXCEPCION - CBF: " CLI-CBF
+                   " SNAPSHOT: " WS-SNAP-DISPLAY
+                   " CALCULADO: " WS-CAL-DISPLAY
+                   " DIFERENCIA: " WS-DIF-DISPLAY
+           END-IF.
+
+       3000-FINALIZAR.
+           CLOSE CUENTAS-FILE
+           CLOSE SALDOS-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Cuentas procesadas:  " WS-TOTAL-CUENTAS.
+           DISPLAY "Excepciones halladas: " WS-TOTAL-EXCEPCIONES.
+           DISPLAY "==========================================".
