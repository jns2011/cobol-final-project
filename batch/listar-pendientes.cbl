@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAR-PENDIENTES.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Consulta y cancelacion de operaciones en cola: recorre
+      *  transferencias-pendientes.dat (la cola de operaciones
+      *  todavia no posteadas que programar-transferencia.cbl carga y
+      *  ejecutar-transferencias.cbl consume) y muestra cada entrada
+      *  con su PT-ESTADO, para que el area de operaciones pueda ver
+      *  que hay en cola y, si todavia esta PT-PENDIENTE, cancelarla
+      *  antes de que el batch nocturno la postee.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDIENTES-FILE
+               ASSIGN TO "transferencias-pendientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-KEY
+               FILE STATUS IS PENDIENTES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDIENTES-FILE.
+       COPY "transferencia-pendiente.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  PENDIENTES-STATUS          PIC XX.
+       01  WS-CANT-LISTADAS           PIC 9(6) VALUE 0.
+       01  WS-OPCION-CANCELAR         PIC X.
+       01  WS-CBF-ORIGEN-CANCEL       PIC 9(6).
+       01  WS-TIMESTAMP-CANCEL        PIC 9(14).
+       01  WS-IMPORTE-DISPLAY         PIC -Z(8).99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LISTAR-PENDIENTES
+           PERFORM 3000-CANCELAR-SI-CORRESPONDE
+           PERFORM 4000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  OPERACIONES EN COLA - Transferencias".
+           DISPLAY "==========================================".
+
+           OPEN I-O PENDIENTES-FILE
+           IF PENDIENTES-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR TRANSFERENCIAS-PENDIENTES.DAT. "
+                       "STATUS = " PENDIENTES-STATUS
+               MOVE "10" TO PENDIENTES-STATUS
+           END-IF.
+
+       2000-LISTAR-PENDIENTES.
+           IF PENDIENTES-STATUS NOT = "10"
+               MOVE LOW-VALUES TO PT-KEY
+               START PENDIENTES-FILE KEY IS >= PT-KEY
+                   INVALID KEY
+                       MOVE "10" TO PENDIENTES-STATUS
+               END-START
+
+               PERFORM UNTIL PENDIENTES-STATUS = "10"
+                   READ PENDIENTES-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO PENDIENTES-STATUS
+                       NOT AT END
+                           PERFORM 2100-IMPRIMIR-PENDIENTE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2100-IMPRIMIR-PENDIENTE.
+           MOVE PT-IMPORTE TO WS-IMPORTE-DISPLAY
+           DISPLAY "------------------------------------------".
+           DISPLAY "Origen: " PT-CBF-ORIGEN
+                   "   Destino: " PT-CBF-DESTINO
+                   "   Alta: " PT-TIMESTAMP-ALTA.
+           DISPLAY "Importe: $" WS-IMPORTE-DISPLAY
+                   "   Fecha ejec.: " PT-EJEC-ANIO "-"
+                   PT-EJEC-MES "-" PT-EJEC-DIA.
+           DISPLAY "Estado: " PT-ESTADO.
+           ADD 1 TO WS-CANT-LISTADAS.
+
+       3000-CANCELAR-SI-CORRESPONDE.
+           IF PENDIENTES-STATUS NOT = "10" OR WS-CANT-LISTADAS = 0
+               CONTINUE
+           ELSE
+               DISPLAY "------------------------------------------"
+               DISPLAY "Cancelar una entrada pendiente? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-OPCION-CANCELAR
+               IF WS-OPCION-CANCELAR = "S" OR WS-OPCION-CANCELAR = "s"
+                 DISPLAY "CBF origen de la entrada a cancelar: "
+                         WITH NO ADVANCING
+                 ACCEPT WS-CBF-ORIGEN-CANCEL
+                 DISPLAY "Timestamp de alta (AAAAMMDDHHMMSS): "
+                         WITH NO ADVANCING
+                 ACCEPT WS-TIMESTAMP-CANCEL
+
+                 MOVE WS-CBF-ORIGEN-CANCEL TO PT-CBF-ORIGEN
+                 MOVE WS-TIMESTAMP-CANCEL TO PT-TIMESTAMP-ALTA
+                 READ PENDIENTES-FILE
+                     KEY IS PT-KEY
+                     INVALID KEY
+                         DISPLAY "Entrada no encontrada."
+                     NOT INVALID KEY
+                         IF PT-PENDIENTE
+                             SET PT-CANCELADA TO TRUE
+                             REWRITE PT-RECORD
+                             DISPLAY "Entrada cancelada."
+                         ELSE
+                             DISPLAY "La entrada ya no esta pendiente."
+                         END-IF
+                 END-READ
+               END-IF
+           END-IF.
+
+       4000-FINALIZAR.
+           CLOSE PENDIENTES-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Operaciones en cola listadas: " WS-CANT-LISTADAS.
+           DISPLAY "==========================================".
