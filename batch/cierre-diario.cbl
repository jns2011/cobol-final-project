@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-DIARIO.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Reporte de cierre diario: para la fecha ingresada, totaliza
+      *  depositos, extracciones y transferencias por CLI-CBF y
+      *  presenta un resumen general para el cierre de operaciones.
+      *
+      *  MODIFICACIONES
+      *  2026-08-09  Se convierte en subprograma (LK-RESULTADO-BATCH,
+      *              GOBACK en lugar de STOP RUN): la fecha a cerrar
+      *              es la del dia de la corrida en lugar de pedirse
+      *              por teclado, para que pueda ser invocado por
+      *              PROCESO-NOCTURNO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "registro-transaccion.cpy".
+
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  FILE-STATUS                PIC XX.
+       01  CUENTAS-STATUS             PIC XX.
+       01  WS-SUCURSAL-DISPLAY        PIC 9(3).
+       01  WS-FECHA-FILTRO.
+           05  WS-ANIO-FILTRO         PIC 9(4).
+           05  WS-MES-FILTRO          PIC 9(2).
+           05  WS-DIA-FILTRO          PIC 9(2).
+
+       01  WS-CBF-ANTERIOR            PIC 9(6) VALUE 0.
+       01  WS-PRIMERA-CUENTA          PIC X VALUE 'S'.
+
+       01  WS-TOT-DEPOSITOS           PIC S9(10)V99 VALUE 0.
+       01  WS-TOT-EXTRACCIONES        PIC S9(10)V99 VALUE 0.
+       01  WS-TOT-TRANSFERENCIAS      PIC S9(10)V99 VALUE 0.
+
+       01  WS-GRAN-DEPOSITOS          PIC S9(12)V99 VALUE 0.
+       01  WS-GRAN-EXTRACCIONES       PIC S9(12)V99 VALUE 0.
+       01  WS-GRAN-TRANSFERENCIAS     PIC S9(12)V99 VALUE 0.
+       01  WS-CANT-CUENTAS            PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-IMPORTE         PIC -Z(9).99.
+
+       01  WS-FECHA-HOY.
+           05  WS-HOY-ANIO            PIC 9(4).
+           05  WS-HOY-MES             PIC 9(2).
+           05  WS-HOY-DIA             PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-RESULTADO-BATCH         PIC 9.
+           88  LK-BATCH-OK                VALUE 0.
+
+       PROCEDURE DIVISION USING LK-RESULTADO-BATCH.
+       0000-MAINLINE.
+           MOVE 0 TO LK-RESULTADO-BATCH
+           PERFORM 1000-INICIALIZAR
+           IF LK-BATCH-OK
+               PERFORM 2000-PROCESAR-TRANSACCIONES
+           END-IF
+           PERFORM 3000-FINALIZAR
+           GOBACK.
+
+       1000-INICIALIZAR.
+           DISPLAY "==========================================".
+           DISPLAY "  CIERRE DIARIO".
+           DISPLAY "==========================================".
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE WS-HOY-ANIO TO WS-ANIO-FILTRO
+           MOVE WS-HOY-MES  TO WS-MES-FILTRO
+           MOVE WS-HOY-DIA  TO WS-DIA-FILTRO
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT TRANS-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. STATUS=" FILE-STATUS
+               MOVE 1 TO LK-RESULTADO-BATCH
+           ELSE
+               MOVE LOW-VALUES TO R-KEY
+               START TRANS-FILE KEY IS >= R-KEY
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           END-IF.
+
+       2000-PROCESAR-TRANSACCIONES.
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       PERFORM 2100-EVALUAR-TRANSACCION
+               END-READ
+           END-PERFORM
+           IF WS-PRIMERA-CUENTA = 'N'
+               PERFORM 2900-IMPRIMIR-SUBTOTAL
+           END-IF.
+
+       2100-EVALUAR-TRANSACCION.
+           IF R-CBF NOT = WS-CBF-ANTERIOR
+               IF WS-PRIMERA-CUENTA = 'N'
+                   PERFORM 2900-IMPRIMIR-SUBTOTAL
+               END-IF
+               MOVE R-CBF TO WS-CBF-ANTERIOR
+               MOVE 'N' TO WS-PRIMERA-CUENTA
+               MOVE 0 TO WS-TOT-DEPOSITOS
+               MOVE 0 TO WS-TOT-EXTRACCIONES
+               MOVE 0 TO WS-TOT-TRANSFERENCIAS
+           END-IF
+
+           IF R-ANIO = WS-ANIO-FILTRO AND R-MES = WS-MES-FILTRO
+                                      AND R-DIA = WS-DIA-FILTRO
+               EVALUATE R-DESCRIPCION
+                   WHEN "D"
+                       ADD R-IMPORTE TO WS-TOT-DEPOSITOS
+                   WHEN "E"
+                       ADD R-IMPORTE TO WS-TOT-EXTRACCIONES
+                   WHEN "T"
+                       ADD R-IMPORTE TO WS-TOT-TRANSFERENCIAS
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       2900-IMPRIMIR-SUBTOTAL.
+           IF WS-TOT-DEPOSITOS NOT = 0 OR WS-TOT-EXTRACCIONES NOT = 0
+                                       OR WS-TOT-TRANSFERENCIAS NOT = 0
+               ADD 1 TO WS-CANT-CUENTAS
+               ADD WS-TOT-DEPOSITOS TO WS-GRAN-DEPOSITOS
+               ADD WS-TOT-EXTRACCIONES TO WS-GRAN-EXTRACCIONES
+               ADD WS-TOT-TRANSFERENCIAS TO WS-GRAN-TRANSFERENCIAS
+               PERFORM 2950-BUSCAR-SUCURSAL
+               DISPLAY "CBF: " WS-CBF-ANTERIOR
+                   "   Sucursal: " WS-SUCURSAL-DISPLAY
+               MOVE WS-TOT-DEPOSITOS TO WS-DISPLAY-IMPORTE
+               DISPLAY "   Depositos:      $ " WS-DISPLAY-IMPORTE
+               MOVE WS-TOT-EXTRACCIONES TO WS-DISPLAY-IMPORTE
+               DISPLAY "   Extracciones:   $ " WS-DISPLAY-IMPORTE
+               MOVE WS-TOT-TRANSFERENCIAS TO WS-DISPLAY-IMPORTE
+               DISPLAY "   Transferencias: $ " WS-DISPLAY-IMPORTE
+               DISPLAY "-----------------------------------------"
+           END-IF.
+
+       2950-BUSCAR-SUCURSAL.
+           MOVE 0 TO WS-SUCURSAL-DISPLAY
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS = "00"
+               MOVE WS-CBF-ANTERIOR TO CLI-CBF
+               READ CUENTAS-FILE
+                   KEY IS CLI-CBF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CLI-SUCURSAL TO WS-SUCURSAL-DISPLAY
+               END-READ
+               CLOSE CUENTAS-FILE
+           END-IF.
+
+       3000-FINALIZAR.
+           CLOSE TRANS-FILE
+           DISPLAY "==========================================".
+           DISPLAY "RESUMEN DEL DIA " WS-DIA-FILTRO "/" WS-MES-FILTRO
+                   "/" WS-ANIO-FILTRO.
+           DISPLAY "Cuentas con movimientos: " WS-CANT-CUENTAS.
+           MOVE WS-GRAN-DEPOSITOS TO WS-DISPLAY-IMPORTE
+           DISPLAY "Total Depositos:      $ " WS-DISPLAY-IMPORTE.
+           MOVE WS-GRAN-EXTRACCIONES TO WS-DISPLAY-IMPORTE
+           DISPLAY "Total Extracciones:   $ " WS-DISPLAY-IMPORTE.
+           MOVE WS-GRAN-TRANSFERENCIAS TO WS-DISPLAY-IMPORTE
+           DISPLAY "Total Transferencias: $ " WS-DISPLAY-IMPORTE.
+           DISPLAY "==========================================".
