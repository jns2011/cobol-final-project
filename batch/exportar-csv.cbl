@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-CSV.
+       AUTHOR. Area de Sistemas.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  Exportacion de cuentas.dat y transacciones.dat a archivos
+      *  planos, en el sentido inverso a la importacion que hace
+      *  ALTAS-CLIENTES desde cuentas.csv. cuentas-export.csv respeta
+      *  el mismo layout fijo (CBF/APELLIDO/NOMBRE/EMAIL) que espera
+      *  esa importacion, para poder recargarse sin cambios.
+      *  transacciones-export.csv es un layout nuevo (no existia
+      *  importacion previa para el historial de movimientos).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT CUENTAS-CSV-FILE ASSIGN TO "cuentas-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-CSV-FILE ASSIGN TO "transacciones-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
+       FD  TRANS-FILE.
+       COPY "registro-transaccion.cpy".
+
+       FD  CUENTAS-CSV-FILE.
+       01  CUENTAS-CSV-REGISTRO.
+           05  CSV-CBF                PIC 9(6).
+           05  CSV-APELLIDO           PIC X(30).
+           05  CSV-NOMBRE             PIC X(30).
+           05  CSV-EMAIL              PIC X(50).
+
+       FD  TRANS-CSV-FILE.
+       01  TRANS-CSV-REGISTRO.
+           05  CSVT-CBF               PIC 9(6).
+           05  CSVT-ANIO              PIC 9(4).
+           05  CSVT-MES               PIC 9(2).
+           05  CSVT-DIA               PIC 9(2).
+           05  CSVT-HORA              PIC 9(2).
+           05  CSVT-MIN               PIC 9(2).
+           05  CSVT-SEG               PIC 9(2).
+           05  CSVT-DESCRIPCION       PIC X(2).
+           05  CSVT-IMPORTE           PIC -9(9).99.
+           05  CSVT-MONEDA            PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  CUENTAS-STATUS             PIC XX.
+       01  TRANS-STATUS               PIC XX.
+       01  WS-TOTAL-CUENTAS           PIC 9(6) VALUE 0.
+       01  WS-TOTAL-TRANSACCIONES     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-EXPORTAR-CUENTAS
+           PERFORM 3000-EXPORTAR-TRANSACCIONES
+           PERFORM 4000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT CUENTAS-CSV-FILE
+           OPEN OUTPUT TRANS-CSV-FILE
+           DISPLAY "==========================================".
+           DISPLAY "  EXPORTACION DE CUENTAS Y TRANSACCIONES".
+           DISPLAY "==========================================".
+
+       2000-EXPORTAR-CUENTAS.
+           MOVE LOW-VALUES TO CLI-CBF
+           START CUENTAS-FILE KEY IS >= CLI-CBF
+               INVALID KEY
+                   DISPLAY "No hay cuentas para exportar"
+           END-START
+
+           PERFORM UNTIL CUENTAS-STATUS = "10"
+               READ CUENTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO CUENTAS-STATUS
+                   NOT AT END
+                       PERFORM 2100-EXPORTAR-CUENTA
+               END-READ
+           END-PERFORM.
+
+       2100-EXPORTAR-CUENTA.
+           MOVE CLI-CBF TO CSV-CBF
+           MOVE CLI-APELLIDO TO CSV-APELLIDO
+           MOVE CLI-NOMBRE TO CSV-NOMBRE
+           MOVE CLI-EMAIL TO CSV-EMAIL
+           WRITE CUENTAS-CSV-REGISTRO
+           ADD 1 TO WS-TOTAL-CUENTAS.
+
+       3000-EXPORTAR-TRANSACCIONES.
+           MOVE LOW-VALUES TO R-KEY
+           START TRANS-FILE KEY IS >= R-KEY
+               INVALID KEY
+                   DISPLAY "No hay transacciones para exportar"
+           END-START
+
+           PERFORM UNTIL TRANS-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO TRANS-STATUS
+                   NOT AT END
+                       PERFORM 3100-EXPORTAR-TRANSACCION
+               END-READ
+           END-PERFORM.
+
+       3100-EXPORTAR-TRANSACCION.
+           MOVE R-CBF TO CSVT-CBF
+           MOVE R-ANIO TO CSVT-ANIO
+           MOVE R-MES TO CSVT-MES
+           MOVE R-DIA TO CSVT-DIA
+           MOVE R-HORA TO CSVT-HORA
+           MOVE R-MIN TO CSVT-MIN
+           MOVE R-SEG TO CSVT-SEG
+           MOVE R-DESCRIPCION TO CSVT-DESCRIPCION
+           MOVE R-IMPORTE TO CSVT-IMPORTE
+           MOVE R-MONEDA TO CSVT-MONEDA
+           WRITE TRANS-CSV-REGISTRO
+           ADD 1 TO WS-TOTAL-TRANSACCIONES.
+
+       4000-FINALIZAR.
+           CLOSE CUENTAS-FILE
+           CLOSE TRANS-FILE
+           CLOSE CUENTAS-CSV-FILE
+           CLOSE TRANS-CSV-FILE
+           DISPLAY "------------------------------------------".
+           DISPLAY "Cuentas exportadas:       " WS-TOTAL-CUENTAS.
+           DISPLAY "Transacciones exportadas: " WS-TOTAL-TRANSACCIONES.
+           DISPLAY "==========================================".
