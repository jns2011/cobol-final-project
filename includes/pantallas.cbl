@@ -28,7 +28,8 @@
            88 REALIZAR-DEPOSITO         VALUE 3.
            88 REALIZAR-EXTRACCION       VALUE 4.
            88 ULT-MOVIMIENTOS           VALUE 5.
-           88 EXIT-PROGRAM              VALUE 6.
+           88 LISTAR-TRANS              VALUE 6.
+           88 EXIT-PROGRAM              VALUE 7.
 
        01  WS-CBF               PIC X(6).
        01  WS-PIN-NUM           PIC 9(6).
@@ -70,6 +71,35 @@
               10 WS-MOV-DIA          PIC 9(2).
        01  WS-INDICE-MOV        PIC 9 VALUE 0.
 
+       SCREEN SECTION.
+       01  PANTALLA-BIENVENIDA.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1  VALUE "==============================".
+           05 LINE 2  COLUMN 1  VALUE "=====Bienvenido al Cajero=====".
+           05 LINE 3  COLUMN 1  VALUE "==============================".
+           05 LINE 4  COLUMN 1  VALUE "    -Gracias por elegirnos-".
+
+       01  PANTALLA-LOGIN.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1  VALUE "# Ingrese su CBF de 6 digitos #".
+           05 LINE 3  COLUMN 1  VALUE "CBF: ".
+           05 LINE 3  COLUMN 6  PIC X(6) USING WS-CBF.
+
+       01  PANTALLA-MENU.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1  VALUE
+               "================================".
+           05 LINE 2  COLUMN 1  VALUE
+               "// Por favor, elija una opcion \\".
+           05 LINE 3  COLUMN 1  VALUE "1.Saldo".
+           05 LINE 4  COLUMN 1  VALUE "2.Transferencia".
+           05 LINE 5  COLUMN 1  VALUE "3.Deposito".
+           05 LINE 6  COLUMN 1  VALUE "4.Extraccion".
+           05 LINE 7  COLUMN 1  VALUE "5.Ultimos Movimientos".
+           05 LINE 8  COLUMN 1  VALUE "6.Ver transacciones".
+           05 LINE 9  COLUMN 1  VALUE "7.Salir".
+           05 LINE 11 COLUMN 1  VALUE "Su opcion: ".
+           05 LINE 11 COLUMN 12 PIC 9 USING MENU-CHOICE.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -81,46 +111,35 @@
            STOP RUN.
            
        DISPLAY-MENU.
-           DISPLAY "==============================".
-           DISPLAY "=====Bienvenido al Cajero=====".
-           DISPLAY "==============================".
-           DISPLAY "    -Gracias por elegirnos-".
-            
+           DISPLAY PANTALLA-BIENVENIDA.
+
        VALIDAR-PIN.
-           MOVE 'N' TO WS-VALIDO 
+           MOVE 'N' TO WS-VALIDO
            PERFORM UNTIL WS-VALIDO = 'S'
-           DISPLAY "# Ingrese su CBF de 6 digitos #"
-           ACCEPT WS-CBF
-               
+               ACCEPT PANTALLA-LOGIN
+
                IF WS-CBF IS NUMERIC AND LENGTH OF WS-CBF = 6
                    MOVE WS-CBF TO WS-PIN-NUM
                    MOVE 'S' TO WS-VALIDO
                    PERFORM MENU-OPERACIONES
                ELSE
                    DISPLAY "ERROR: Debe ingresar 6 digitos numericos"
+                   ACCEPT OMITTED
                END-IF
            END-PERFORM.
 
        MENU-OPERACIONES.
-           CALL "SYSTEM" USING "CLS".
-           DISPLAY "================================".
-           DISPLAY "// Por favor, elija una opcion \\".
-           DISPLAY "1.Saldo".
-           DISPLAY "2.Transferencia".
-           DISPLAY "3.Deposito".
-           DISPLAY "4.Extraccion".
-           DISPLAY "5.Ultimos Movimientos".
-           DISPLAY "6.Salir".
-           DISPLAY "Su opcion: " WITH NO ADVANCING.
-           ACCEPT MENU-CHOICE.
-           
-           EVALUATE TRUE 
+           ACCEPT PANTALLA-MENU.
+
+           EVALUATE TRUE
                 WHEN CONSULTA-SALDO PERFORM MENU-SALDO
                 WHEN REALIZAR-TRANSFERENCIA PERFORM MENU-TRANSFERENCIA
                 WHEN REALIZAR-DEPOSITO PERFORM MENU-DEPOSITO
                 WHEN REALIZAR-EXTRACCION PERFORM MENU-EXTRACCION
                 WHEN ULT-MOVIMIENTOS PERFORM MENU-ULT-MOVIMIENTOS
-                WHEN EXIT-PROGRAM MOVE 'N' TO WS-FIN 
+                WHEN EXIT-PROGRAM MOVE 'N' TO WS-FIN
+                WHEN LISTAR-TRANS CALL 'listar-transacciones'
+                    USING WS-PIN-NUM
                 WHEN OTHER DISPLAY "Opcion invalida"
            END-EVALUATE.
            
