@@ -8,17 +8,24 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUENTAS-FILE ASSIGN TO "altas\includes\cuentas.dat" 
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
               ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
               RECORD KEY IS CLI-CBF.
 
+           SELECT MAIL-BODY-FILE ASSIGN TO "correo-cuerpo.tmp"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUENTAS-FILE.
            COPY "registro-cliente.cpy".
 
+       FD  MAIL-BODY-FILE.
+       01  MAIL-BODY-LINEA           PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
 
            COPY "transaccion.cpy".
 
@@ -32,10 +39,17 @@
            88 REALIZAR-EXTRACCION       VALUE 4.
            88 ULT-MOVIMIENTOS           VALUE 5.
            88 LISTAR-TRANS              VALUE 6.
-           88 EXIT-PROGRAM              VALUE 7.
+           88 CAMBIAR-PIN-OPT           VALUE 7.
+           88 EXIT-PROGRAM              VALUE 8.
+           88 BLOQUEO-EMERGENCIA-OPT    VALUE 9.
     
        01  WS-CBF                      PIC X(6).
-       01  WS-VALIDO            PIC X VALUE 'N'. 
+       01  WS-PIN-INPUT                PIC X(4).
+       01  WS-VALIDO            PIC X VALUE 'N'.
+       01  WS-INTENTOS-PIN             PIC 9 VALUE 0.
+       01  WS-CBF-ANTERIOR             PIC X(6) VALUE SPACES.
+       01  WS-CUENTA-BLOQUEADA         PIC X VALUE 'N'.
+       01  WS-BLOQUEO-RESULTADO        PIC 9.
 
        01  WS-MONTO-FORMAT       PIC ZZZ.ZZZ.ZZ9.
        01  WS-MONTO                    PIC 9(11).
@@ -50,51 +64,111 @@
        01  WS-MONTO-EXT-FOR       PIC -Z.ZZZ.ZZ9.      
        01  WS-OPCION-EXT                PIC 9(1).
        01  TOPE-EXT        PIC 9(6) VALUE 100000.
+       01  TOPE-EXT-DIARIO      PIC 9(7) VALUE 500000.
+       01  WS-CBF-SUPERVISOR    PIC 9(6) VALUE 999999.
+       01  WS-EXTRAIDO-HOY      PIC S9(10)V99 VALUE 0.
+       01  WS-FONDOS-DISPONIBLES PIC S9(11) VALUE 0.
+
+      *    Mezcla de casetes: cantidad de billetes disponibles por
+      *    denominacion, leida desde parametros.dat y descontada a
+      *    medida que se confirman extracciones, para que el desglose
+      *    de billetes refleje el efectivo realmente disponible.
+       01  WS-CANT-1000          PIC 9(5).
+       01  WS-CANT-500           PIC 9(5).
+       01  WS-CANT-200           PIC 9(5).
+       01  WS-CANT-100           PIC 9(5).
+       01  WS-DESGLOSE-POSIBLE   PIC X VALUE 'N'.
+           88  DESGLOSE-OK      VALUE 'S'.
+       01  WS-MONTO-RESTANTE     PIC S9(9).
+       01  WS-BILL-1000          PIC 9(5).
+       01  WS-BILL-500           PIC 9(5).
+       01  WS-BILL-200           PIC 9(5).
+       01  WS-BILL-100           PIC 9(5).
 
        01  WS-OPCION-SALDO      PIC 9(9) VALUE 0.
+       01  WS-EMAIL-RESULTADO   PIC 9 VALUE 0.
+       01  WS-EMAIL-ASUNTO      PIC X(60).
 
-       01  WS-SALDO-CALCULADO      PIC S9(10)V99. 
+       01  WS-SALDO-CALCULADO      PIC S9(10)V99.
        01  WS-SALDO-CALCULADO-FORM PIC Z.ZZZ.ZZ9.
+       01  WS-SALDO-RECIBO         PIC S9(10)V99.
+       01  WS-RESULTADO-DEBITO     PIC 9.
+       01  WS-RESULTADO-CREDITO    PIC 9.
 
        01  WS-CBF-DESTINO                  PIC 9(6).
        01  WS-MONTO-TRANSF   PIC S9(9) value 100000. 
        01  WS-MONTO-TRANSF-FOR       PIC -Z.ZZZ.ZZ9. 
 
-       01  WS-DESCRIPCION-TRANS           PIC X(1). 
+       01  WS-DESCRIPCION-TRANS           PIC X(2).
        01  WS-MONTO-TRANS             PIC S9(9)V99.
+       01  WS-MEMO-TRANS                  PIC X(40) VALUE SPACES.
+       01  WS-OVERRIDE-EXT                PIC X(1) VALUE 'N'.
+           88  WS-OVERRIDE-SI              VALUE 'S'.
+           88  WS-OVERRIDE-NO              VALUE 'N'.
+
+       01  WS-MONEDA-DESTINO           PIC X(3).
+       01  WS-OPCION-PROG              PIC 9(1) VALUE 0.
+       01  WS-FECHA-EJEC-INPUT         PIC 9(8) VALUE 0.
+       01  WS-FECHA-HOY-PROG           PIC 9(8) VALUE 0.
+       01  WS-PROG-RESULTADO           PIC 9.
        
        01  WS-OPCION-MOV PIC 9(1).
-       01  WS-MOVIMIENTOS.
-           05 WS-MOV-ITEM OCCURS 5 TIMES.
-              10 WS-MOV-TIPO        PIC X(20).
-              10 WS-MOV-MONTO        PIC 9(9). 
-              10 WS-MOV-ANIO         PIC 9(4).
-              10 WS-MOV-MES          PIC 9(2).
-              10 WS-MOV-DIA          PIC 9(2).
-              10 WS-MOV-HORA         PIC 9(8). 
-              
-       01  WS-INDICE-MOV        PIC 9 VALUE 0.
-       01  WS-INDICE-LISTAR     PIC 9 VALUE 0. 
-
-       01  WS-FECHA-HORA.
-           05 WS-ANIO    PIC 9(4).
-           05 WS-MES     PIC 9(2).
-           05 WS-DIA     PIC 9(2).
-           
-       01  WS-HORA-COMPLETA PIC 9(8). 
-       01  WS-HH               PIC 9(2).
-       01  WS-MM               PIC 9(2).
-       01  WS-SS               PIC 9(2).
+       01  WS-ULTIMA-KEY-MOV.
+           05  WS-ULT-CBF-MOV         PIC 9(6).
+           05  WS-ULT-TIMESTAMP-MOV   PIC 9(14).
+       01  WS-ULTIMA-KEY-MOV-PREV.
+           05  WS-ULT-CBF-MOV-PREV        PIC 9(6).
+           05  WS-ULT-TIMESTAMP-MOV-PREV  PIC 9(14).
+       01  WS-EMAIL-KEY-MOV.
+           05  WS-EMAIL-CBF-MOV           PIC 9(6).
+           05  WS-EMAIL-TIMESTAMP-MOV     PIC 9(14).
 
-       01  WS-CLIENTE-ACTUAL.  
+       01  WS-CLIENTE-ACTUAL.
            05  WS-CBF-ACT      PIC X(6).
            05  WS-APELLIDO-ACT PIC X(30).
            05  WS-NOMBRE-ACT   PIC X(30).
            05  WS-EMAIL-ACT    PIC X(50).
 
+       01  WS-CLIENTE-GUARDADO.
+           05  WS-CBF-GUARDADO         PIC X(6).
+           05  WS-APELLIDO-GUARDADO    PIC X(30).
+           05  WS-NOMBRE-GUARDADO      PIC X(30).
+           05  WS-EMAIL-GUARDADO       PIC X(50).
+           05  WS-ESTADO-GUARDADO      PIC X(1).
+           05  WS-PIN-GUARDADO         PIC X(4).
+           05  WS-TIPO-CTA-GUARDADO    PIC X(1).
+           05  WS-MONEDA-GUARDADO      PIC X(3).
+           05  WS-LIMITE-GUARDADO      PIC 9(7).
+           05  WS-SUCURSAL-GUARDADO    PIC 9(3).
+
+       01  WS-OPCION-OVERRIDE          PIC X(1).
+       01  WS-CBF-SUPERV-INPUT         PIC 9(6).
+       01  WS-PIN-SUPERV-INPUT         PIC X(4).
+
+       01  WS-LOGIN-APELLIDO       PIC X(30).
+       01  WS-LOGIN-NOMBRE         PIC X(30).
+       01  WS-TITULAR-ENCONTRADO   PIC 9 VALUE 0.
+
+       01  WS-CBF-ORIGEN-NUM       PIC 9(6).
+       01  WS-CBF-LOCK-MENOR       PIC 9(6).
+       01  WS-CBF-LOCK-MAYOR       PIC 9(6).
+
+       01  WS-PIN-ACTUAL-INPUT     PIC X(4).
+       01  WS-PIN-NUEVO-INPUT      PIC X(4).
+       01  WS-PIN-NUEVO-CONFIRMA   PIC X(4).
+       01  WS-CAMBIO-PIN-RESULTADO PIC 9.
+           88  CAMBIO-PIN-OK             VALUE 0.
+           88  CAMBIO-PIN-NO-EXISTE      VALUE 1.
+           88  CAMBIO-PIN-ERROR          VALUE 2.
+           88  CAMBIO-PIN-INCORRECTO     VALUE 3.
+
     
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           CALL 'leer-parametros' USING TOPE-EXT, TOPE-EXT-DIARIO,
+                WS-CBF-SUPERVISOR, WS-CANT-1000, WS-CANT-500,
+                WS-CANT-200, WS-CANT-100
+           COPY "cargar-rutas.cpy".
            MOVE 'N' TO WS-FIN
            PERFORM UNTIL WS-FIN = 'S'
               PERFORM DISPLAY-MENU
@@ -115,40 +189,78 @@
            DISPLAY SPACES.
             
        VALIDAR-PIN.
-           MOVE 'N' TO WS-VALIDO 
+           MOVE 'N' TO WS-VALIDO
+           MOVE 'N' TO WS-CUENTA-BLOQUEADA
            PERFORM UNTIL WS-VALIDO = 'S'
                DISPLAY "================================="
                DISPLAY "#  Ingrese su CBF de 6 digitos  #"
                DISPLAY "================================="
                ACCEPT WS-CBF
-        
+
            IF WS-CBF IS NUMERIC
             AND FUNCTION LENGTH(WS-CBF) = 6
-           
+
+           IF WS-CBF NOT = WS-CBF-ANTERIOR
+               MOVE 0 TO WS-INTENTOS-PIN
+               MOVE WS-CBF TO WS-CBF-ANTERIOR
+           END-IF
+
            MOVE WS-CBF TO P-CBF OF CLIENTE
            CALL 'buscar-cliente' USING CLIENTE
-           
+
            IF P-CBF OF CLIENTE NOT = '000000' AND
               P-CBF OF CLIENTE NOT = SPACES
+           IF P-INACTIVO OF CLIENTE
+               DISPLAY "*************************************"
+               DISPLAY "Cuenta inactiva. Consulte con su sucursal."
+               DISPLAY "*************************************"
+           ELSE
+           IF P-BLOQUEADA-EMERG-SI OF CLIENTE
+               DISPLAY "*************************************"
+               DISPLAY "Cuenta bloqueada por emergencia."
+               DISPLAY "Comuniquese con su sucursal para"
+               DISPLAY "levantar el bloqueo."
+               DISPLAY "*************************************"
+           ELSE
+               DISPLAY "================================="
+               DISPLAY "#      Ingrese su PIN           #"
+               DISPLAY "================================="
+               ACCEPT WS-PIN-INPUT
+
+               IF WS-PIN-INPUT = P-PIN OF CLIENTE
+               MOVE P-NOMBRE OF CLIENTE TO WS-LOGIN-NOMBRE
+               MOVE P-APELLIDO OF CLIENTE TO WS-LOGIN-APELLIDO
                MOVE 'S' TO WS-VALIDO
-               CALL "SYSTEM" USING "CLS"
-               DISPLAY "Cliente encontrado: "  P-NOMBRE " " P-APELLIDO
-               
-
-                CALL 'obtener-saldo' USING P-CBF OF CLIENTE 
-
-                                           WS-SALDO-CALCULADO
-                MOVE WS-SALDO-CALCULADO TO WS-SALDO
-                MOVE WS-SALDO-CALCULADO TO WS-SALDO-CALCULADO-FORM
-                DISPLAY SPACES 
-                DISPLAY "*************************************"
-                DISPLAY "Saldo actual: $" WS-SALDO-CALCULADO-FORM
-                DISPLAY SPACES
-                DISPLAY "*************************************"
-                DISPLAY "Presione ENTER para MENU OPERACIONES"
-                     
-               ACCEPT OMITTED
-             
+               MOVE 0 TO WS-INTENTOS-PIN
+               PERFORM MOSTRAR-BIENVENIDA
+               ELSE
+               CALL 'buscar-titular' USING P-CBF OF CLIENTE,
+                    WS-PIN-INPUT, WS-LOGIN-APELLIDO,
+                    WS-LOGIN-NOMBRE, WS-TITULAR-ENCONTRADO
+
+               IF WS-TITULAR-ENCONTRADO = 1
+               MOVE 'S' TO WS-VALIDO
+               MOVE 0 TO WS-INTENTOS-PIN
+               PERFORM MOSTRAR-BIENVENIDA
+               ELSE
+                   ADD 1 TO WS-INTENTOS-PIN
+                   IF WS-INTENTOS-PIN >= 3
+                       CALL 'BLOQUEAR-CLIENTE' USING CLIENTE,
+                            WS-BLOQUEO-RESULTADO
+                       DISPLAY "*********************************"
+                       DISPLAY "Cuenta bloqueada por intentos."
+                       DISPLAY "*********************************"
+                       MOVE 'S' TO WS-VALIDO
+                       MOVE 'S' TO WS-CUENTA-BLOQUEADA
+                   ELSE
+                       DISPLAY "*********************************"
+                       DISPLAY "PIN incorrecto"
+                       DISPLAY "*********************************"
+                   END-IF
+               END-IF
+               END-IF
+           END-IF
+           END-IF
            ELSE
                DISPLAY "*************************************"
                DISPLAY "CBF NO VALIDO - Cliente no encontrado"
@@ -158,8 +270,29 @@
            DISPLAY "CBF debe contener solo nÃºmeros"
            END-IF
            END-PERFORM
-           MOVE 'N' TO WS-MENU-FIN
-           PERFORM MENU-OPERACIONES UNTIL WS-MENU-FIN = 'S'.
+           IF WS-CUENTA-BLOQUEADA NOT = 'S'
+               MOVE 'N' TO WS-MENU-FIN
+               PERFORM MENU-OPERACIONES UNTIL WS-MENU-FIN = 'S'
+           END-IF.
+
+       MOSTRAR-BIENVENIDA.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "Cliente encontrado: " WS-LOGIN-NOMBRE " "
+                   WS-LOGIN-APELLIDO
+
+           CALL 'leer-saldo' USING P-CBF OF CLIENTE
+                                    WS-SALDO-CALCULADO
+                                    P-MONEDA OF CLIENTE
+           MOVE WS-SALDO-CALCULADO TO WS-SALDO
+           MOVE WS-SALDO-CALCULADO TO WS-SALDO-CALCULADO-FORM
+           DISPLAY SPACES
+           DISPLAY "*************************************"
+           DISPLAY "Saldo actual: $" WS-SALDO-CALCULADO-FORM
+           DISPLAY SPACES
+           DISPLAY "*************************************"
+           DISPLAY "Presione ENTER para MENU OPERACIONES"
+
+           ACCEPT OMITTED.
 
        MENU-OPERACIONES.
            CALL "SYSTEM" USING "CLS".
@@ -182,7 +315,11 @@
            DISPLAY "|--------------------------------------|".
            DISPLAY "| 6. Ver transacciones                 |".
            DISPLAY "|--------------------------------------|".
-           DISPLAY "| 7. Salir                             |".
+           DISPLAY "| 7. Cambiar PIN                       |".
+           DISPLAY "|--------------------------------------|".
+           DISPLAY "| 8. Salir                             |".
+           DISPLAY "|--------------------------------------|".
+           DISPLAY "| 9. Bloquear cuenta (emergencia)       |".
            DISPLAY "|--------------------------------------|".
            DISPLAY "|                                      |".
            DISPLAY "|  .Por favor, elija una opcion:       |".
@@ -201,21 +338,105 @@
                 WHEN ULT-MOVIMIENTOS PERFORM MENU-ULT-MOVIMIENTOS
                 WHEN EXIT-PROGRAM MOVE 'S' TO WS-MENU-FIN 
                 WHEN LISTAR-TRANS CALL 'listar-transacciones'
-                    USING P-CBF OF CLIENTE  
+                    USING P-CBF OF CLIENTE
+                WHEN CAMBIAR-PIN-OPT PERFORM MENU-CAMBIAR-PIN
+                WHEN BLOQUEO-EMERGENCIA-OPT PERFORM
+                    MENU-BLOQUEO-EMERGENCIA
                 WHEN OTHER DISPLAY "Opcion invalida"
            END-EVALUATE.
+
+      *    Bloqueo de emergencia autogestionado: el propio cliente,
+      *    ya autenticado en el cajero, puede congelar su cuenta sin
+      *    pasar por back-office (por ejemplo ante perdida o robo de
+      *    la tarjeta). Termina la sesion, ya que la cuenta queda
+      *    bloqueada para toda operacion.
+       MENU-BLOQUEO-EMERGENCIA.
+           DISPLAY "*******************************"
+           DISPLAY "  Bloqueo de cuenta (emergencia)"
+           DISPLAY "*******************************"
+           DISPLAY "Confirma el bloqueo de su cuenta? (S/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-OPCION-OVERRIDE
+           IF WS-OPCION-OVERRIDE = "S" OR WS-OPCION-OVERRIDE = "s"
+               CALL "BLOQUEAR-EMERGENCIA" USING CLIENTE,
+                    WS-BLOQUEO-RESULTADO
+               DISPLAY "Cuenta bloqueada. Comuniquese con su"
+               DISPLAY "sucursal para levantar el bloqueo."
+               DISPLAY "Presione ENTER para continuar"
+               ACCEPT OMITTED
+               MOVE 'S' TO WS-MENU-FIN
+           END-IF.
+
+       MENU-CAMBIAR-PIN.
+           DISPLAY "*******************************"
+           DISPLAY "        Cambiar PIN"
+           DISPLAY "*******************************"
+           DISPLAY "Ingrese su PIN actual: " WITH NO ADVANCING
+           ACCEPT WS-PIN-ACTUAL-INPUT
+           DISPLAY "Ingrese el nuevo PIN (4 digitos): "
+               WITH NO ADVANCING
+           ACCEPT WS-PIN-NUEVO-INPUT
+           DISPLAY "Confirme el nuevo PIN: " WITH NO ADVANCING
+           ACCEPT WS-PIN-NUEVO-CONFIRMA
+
+           IF WS-PIN-NUEVO-INPUT NOT NUMERIC OR
+              FUNCTION LENGTH(WS-PIN-NUEVO-INPUT) NOT = 4
+               DISPLAY "-------------------------------------------"
+               DISPLAY "El nuevo PIN debe ser numerico de 4 digitos."
+               DISPLAY "-------------------------------------------"
+           ELSE
+               IF WS-PIN-NUEVO-INPUT NOT = WS-PIN-NUEVO-CONFIRMA
+                   DISPLAY "---------------------------------------"
+                   DISPLAY "Los PIN ingresados no coinciden."
+                   DISPLAY "---------------------------------------"
+               ELSE
+                   CALL "CAMBIAR-PIN" USING P-CBF OF CLIENTE,
+                        WS-PIN-ACTUAL-INPUT, WS-PIN-NUEVO-INPUT,
+                        WS-CAMBIO-PIN-RESULTADO
+
+                   EVALUATE TRUE
+                       WHEN CAMBIO-PIN-OK
+                           MOVE WS-PIN-NUEVO-INPUT TO P-PIN OF CLIENTE
+                       WHEN CAMBIO-PIN-INCORRECTO
+                           DISPLAY "PIN actual incorrecto."
+                       WHEN OTHER
+                           DISPLAY "No se pudo actualizar el PIN."
+                   END-EVALUATE
+               END-IF
+           END-IF
+           DISPLAY "Presione ENTER para MENU OPERACIONES"
+           ACCEPT OMITTED.
            
        REGISTRAR-TRANSACCION.
-           MOVE P-CBF OF CLIENTE TO P-CBF OF TRANSACCION 
+           MOVE P-CBF OF CLIENTE TO P-CBF OF TRANSACCION
            MOVE WS-DESCRIPCION-TRANS TO P-DESCRIPCION
            MOVE WS-MONTO-TRANS TO P-IMPORTE
-    
+           MOVE P-MONEDA OF CLIENTE TO P-MONEDA OF TRANSACCION
+           MOVE WS-OVERRIDE-EXT TO P-OVERRIDE OF TRANSACCION
+           MOVE WS-MEMO-TRANS TO P-MEMO OF TRANSACCION
+
            CALL "crear-transaccion" USING TRANSACCION, RESULTADO
 
            IF RESULTADO NOT = 0
                DISPLAY "Error al registrar transaccion en archivo"
+           ELSE
+               CALL 'leer-saldo' USING P-CBF OF CLIENTE,
+                    WS-SALDO-RECIBO, P-MONEDA OF CLIENTE
+               PERFORM IMPRIMIR-RECIBO
            END-IF.
 
+      *    Recibo de la operacion recien registrada (deposito,
+      *    extraccion o cada pata de una transferencia), para que el
+      *    cliente tenga un comprobante que sobreviva al ACCEPT
+      *    OMITTED de la pantalla de confirmacion. El saldo se relee
+      *    recien grabada la transaccion, en vez de reusar WS-SALDO,
+      *    porque en una transferencia WS-SALDO todavia no refleja el
+      *    saldo posterior de cada cuenta involucrada en ese momento.
+       IMPRIMIR-RECIBO.
+           CALL "imprimir-recibo" USING P-CBF OF TRANSACCION,
+                P-DESCRIPCION OF TRANSACCION, P-IMPORTE OF TRANSACCION,
+                WS-SALDO-RECIBO, P-TIMESTAMP OF TRANSACCION.
+
        MENU-SALDO.
            MOVE 0 TO WS-OPCION-SALDO
            MOVE WS-SALDO TO WS-SALDO-FORMAT
@@ -229,12 +450,29 @@
            ACCEPT WS-OPCION-SALDO
 
            EVALUATE WS-OPCION-SALDO
-               WHEN 1 
+               WHEN 1
+                   OPEN OUTPUT MAIL-BODY-FILE
+                   MOVE SPACES TO MAIL-BODY-LINEA
+                   STRING "Su saldo actual es de: $" DELIMITED BY SIZE
+                          WS-SALDO-FORMAT DELIMITED BY SIZE
+                       INTO MAIL-BODY-LINEA
+                   WRITE MAIL-BODY-LINEA
+                   CLOSE MAIL-BODY-FILE
+
+                   MOVE "Resumen de saldo" TO WS-EMAIL-ASUNTO
+                   CALL "enviar-email" USING P-EMAIL OF CLIENTE,
+                        WS-EMAIL-ASUNTO, "correo-cuerpo.tmp",
+                        WS-EMAIL-RESULTADO
+
                    DISPLAY "------------------------------------"
-                   DISPLAY "Enviando por e-mail..."
+                   IF WS-EMAIL-RESULTADO = 0
+                       DISPLAY "Email enviado correctamente."
+                   ELSE
+                       DISPLAY "No se pudo enviar el email."
+                   END-IF
                    DISPLAY "------------------------------------"
                    DISPLAY "Presione ENTER para MENU OPERACIONES"
-                   ACCEPT OMITTED 
+                   ACCEPT OMITTED
                    MOVE 2 TO WS-OPCION-SALDO
                WHEN 2 
                    CONTINUE 
@@ -256,89 +494,215 @@
            DISPLAY SPACES
            ACCEPT WS-CBF-DESTINO
 
+           IF WS-CBF-DESTINO = WS-CBF-ACT
+               DISPLAY "-------------------------------------------"
+               DISPLAY "El destino no puede ser la cuenta de origen."
+               DISPLAY "Operacion cancelada."
+               DISPLAY "-------------------------------------------"
+               DISPLAY "Presione ENTER para MENU OPERACIONES"
+               ACCEPT OMITTED
+               MOVE WS-CLIENTE-ACTUAL TO CLIENTE
+               PERFORM MENU-OPERACIONES
+           ELSE
+
            MOVE WS-CBF-DESTINO TO P-CBF OF CLIENTE
            CALL 'buscar-cliente' USING CLIENTE
-   
+
            IF P-CBF OF CLIENTE = '000000' OR P-CBF OF CLIENTE = SPACES
                DISPLAY "-------------------------------------------"
                DISPLAY "CBF destino no valido. Operacion cancelada."
                DISPLAY "-------------------------------------------"
                DISPLAY "Presione ENTER para MENU OPERACIONES"
                ACCEPT OMITTED
-               MOVE WS-CLIENTE-ACTUAL TO CLIENTE 
+               MOVE WS-CLIENTE-ACTUAL TO CLIENTE
                PERFORM MENU-OPERACIONES
            ELSE
            DISPLAY "***************************************"
            DISPLAY "Nombre del destinatario: " P-NOMBRE " " P-APELLIDO
            DISPLAY "***************************************"
+           MOVE P-MONEDA OF CLIENTE TO WS-MONEDA-DESTINO
            DISPLAY "Ingrese monto a transferir: $ " WITH NO ADVANCING
            *>DISPLAY SPACES
            ACCEPT WS-MONTO-TRANSF
+           DISPLAY "Motivo (opcional, ENTER para omitir): "
+               WITH NO ADVANCING
+           ACCEPT WS-MEMO-TRANS
            DISPLAY SPACES
 
-           MOVE WS-CLIENTE-ACTUAL TO CLIENTE 
-           
-           IF WS-MONTO-TRANSF > WS-SALDO 
+      *    Se bloquean ambas cuentas (siempre en el mismo orden, por
+      *    CBF creciente, para no generar un deadlock contra una
+      *    transferencia simultanea en sentido inverso) antes de leer
+      *    el saldo, para que el chequeo de fondos y la publicacion de
+      *    ambas patas queden serializados frente a otra sesion de
+      *    cajero contra las mismas cuentas.
+           PERFORM BLOQUEAR-CUENTAS
+
+           MOVE WS-CLIENTE-ACTUAL TO CLIENTE
+           CALL 'leer-saldo' USING P-CBF OF CLIENTE
+                                    WS-SALDO-CALCULADO
+                                    P-MONEDA OF CLIENTE
+           MOVE WS-SALDO-CALCULADO TO WS-SALDO
+
+           IF WS-MONTO-TRANSF > WS-SALDO
+               PERFORM DESBLOQUEAR-CUENTAS
                DISPLAY "Fondos insuficientes. Operacion cancelada."
                ACCEPT OMITTED
-                       
+
+               PERFORM MENU-OPERACIONES
+           ELSE
+           IF WS-MONEDA-DESTINO NOT = P-MONEDA OF CLIENTE
+               PERFORM DESBLOQUEAR-CUENTAS
+               DISPLAY "Las cuentas no operan la misma moneda."
+               DISPLAY "Operacion cancelada."
+               ACCEPT OMITTED
+
                PERFORM MENU-OPERACIONES
            ELSE
-              
-               MOVE "T" TO WS-DESCRIPCION-TRANS 
+
+               DISPLAY "1. Ejecutar ahora"
+               DISPLAY "2. Programar para una fecha futura"
+               ACCEPT WS-OPCION-PROG
+
+               IF WS-OPCION-PROG = 2
+                   PERFORM DESBLOQUEAR-CUENTAS
+                   PERFORM PROGRAMAR-TRANSFERENCIA
+               ELSE
+
+               MOVE "T" TO WS-DESCRIPCION-TRANS
                MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANS
                PERFORM REGISTRAR-TRANSACCION
+               MOVE RESULTADO TO WS-RESULTADO-DEBITO
 
-               MOVE WS-CBF-DESTINO TO P-CBF OF CLIENTE
-               
-               MOVE "D" TO WS-DESCRIPCION-TRANS 
-               MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANS
-               PERFORM REGISTRAR-TRANSACCION   
-              
-               MOVE WS-CLIENTE-ACTUAL TO CLIENTE
-                   CALL 'obtener-sald' USING P-CBF OF CLIENTE
-                                            WS-SALDO-CALCULADO
-                   MOVE WS-SALDO-CALCULADO TO WS-SALDO
-                   MOVE WS-SALDO TO WS-SALDO-FORMAT
-                   MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANSF-FOR 
-  
-           IF WS-INDICE-MOV >= 5 
-                MOVE 0 TO WS-INDICE-MOV
+               IF WS-RESULTADO-DEBITO NOT = 0
+                   PERFORM DESBLOQUEAR-CUENTAS
+                   DISPLAY "-----------------------------------"
+                   DISPLAY "No se pudo registrar el debito."
+                   DISPLAY "Transferencia cancelada."
+                   DISPLAY "-----------------------------------"
+                   ACCEPT OMITTED
+                   PERFORM MENU-OPERACIONES
+               ELSE
+                   MOVE WS-CBF-DESTINO TO P-CBF OF CLIENTE
+                   MOVE WS-MONEDA-DESTINO TO P-MONEDA OF CLIENTE
+
+                   MOVE "D" TO WS-DESCRIPCION-TRANS
+                   MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANS
+                   PERFORM REGISTRAR-TRANSACCION
+                   MOVE RESULTADO TO WS-RESULTADO-CREDITO
+
+                   IF WS-RESULTADO-CREDITO NOT = 0
+      *                El credito al destino fallo despues de que el
+      *                debito ya quedo posteado: se compensa con una
+      *                contra-partida "D" a favor del origen en vez de
+      *                dejar el dinero descontado sin su contrapartida.
+                       MOVE WS-CLIENTE-ACTUAL TO CLIENTE
+                       MOVE "D" TO WS-DESCRIPCION-TRANS
+                       MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANS
+                       PERFORM REGISTRAR-TRANSACCION
+
+                       PERFORM DESBLOQUEAR-CUENTAS
+                       DISPLAY "-----------------------------------"
+                       DISPLAY "No se pudo acreditar al destino."
+                       DISPLAY "Se reintegro el importe a su cuenta."
+                       DISPLAY "-----------------------------------"
+                       ACCEPT OMITTED
+                       MOVE WS-CLIENTE-ACTUAL TO CLIENTE
+                       PERFORM MENU-OPERACIONES
+                   ELSE
+                       PERFORM DESBLOQUEAR-CUENTAS
+
+                       MOVE WS-CLIENTE-ACTUAL TO CLIENTE
+                       CALL 'leer-saldo' USING P-CBF OF CLIENTE
+                                                WS-SALDO-CALCULADO
+                                                P-MONEDA OF CLIENTE
+                       MOVE WS-SALDO-CALCULADO TO WS-SALDO
+                       MOVE WS-SALDO TO WS-SALDO-FORMAT
+                       MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANSF-FOR
+
+                       DISPLAY "---------------------------------------"
+                       DISPLAY "Transferencia exitosa de $ -"
+                               WS-MONTO-TRANSF-FOR
+                       DISPLAY "---------------------------------------"
+                       DISPLAY "Su nuevo saldo es de: $" WS-SALDO-FORMAT
+                       DISPLAY "---------------------------------------"
+                       DISPLAY SPACES
+                       DISPLAY "Presiones ENTER para MENU OPERACIONES"
+                       ACCEPT OMITTED
+                       PERFORM MENU-OPERACIONES
+                   END-IF
+               END-IF
+ 	       END-IF.
+
+       BLOQUEAR-CUENTAS.
+           MOVE WS-CBF-ACT TO WS-CBF-ORIGEN-NUM
+           OPEN I-O CUENTAS-FILE
+           IF WS-CBF-ORIGEN-NUM < WS-CBF-DESTINO
+               MOVE WS-CBF-ORIGEN-NUM TO WS-CBF-LOCK-MENOR
+               MOVE WS-CBF-DESTINO TO WS-CBF-LOCK-MAYOR
+           ELSE
+               MOVE WS-CBF-DESTINO TO WS-CBF-LOCK-MENOR
+               MOVE WS-CBF-ORIGEN-NUM TO WS-CBF-LOCK-MAYOR
            END-IF
-                ADD 1 TO WS-INDICE-MOV
-                MOVE 'Transferencia' TO WS-MOV-TIPO(WS-INDICE-MOV)
-                MOVE WS-MONTO-TRANSF TO WS-MOV-MONTO(WS-INDICE-MOV) 
-                   
-           DISPLAY "---------------------------------------"
-           DISPLAY "Transferencia exitosa de $ -" WS-MONTO-TRANSF-FOR 
-           DISPLAY "---------------------------------------"
-           DISPLAY "Su nuevo saldo es de: $" WS-SALDO-FORMAT
-           DISPLAY "---------------------------------------"
-           DISPLAY SPACES
-           DISPLAY "Presiones ENTER para MENU OPERACIONES"
-               
-                 ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD    
-                 ACCEPT WS-HORA-COMPLETA      FROM TIME
-                 MOVE WS-ANIO    TO WS-MOV-ANIO(WS-INDICE-MOV)
-                 MOVE WS-MES     TO WS-MOV-MES(WS-INDICE-MOV)
-                 MOVE WS-DIA     TO WS-MOV-DIA(WS-INDICE-MOV)
-                 MOVE WS-HORA-COMPLETA TO WS-MOV-HORA(WS-INDICE-MOV)
-                 MOVE WS-HORA-COMPLETA(1:2) TO WS-HH
-                 MOVE WS-HORA-COMPLETA(3:2) TO WS-MM
-                 MOVE WS-HORA-COMPLETA(5:2) TO WS-SS
+
+           MOVE WS-CBF-LOCK-MENOR TO CLI-CBF
+           READ CUENTAS-FILE WITH LOCK
+               KEY IS CLI-CBF
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-CBF-LOCK-MAYOR NOT = WS-CBF-LOCK-MENOR
+               MOVE WS-CBF-LOCK-MAYOR TO CLI-CBF
+               READ CUENTAS-FILE WITH LOCK
+                   KEY IS CLI-CBF
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       DESBLOQUEAR-CUENTAS.
+           UNLOCK CUENTAS-FILE
+           CLOSE CUENTAS-FILE.
+
+       PROGRAMAR-TRANSFERENCIA.
+           DISPLAY "Ingrese fecha de ejecucion (AAAAMMDD): "
+               WITH NO ADVANCING
+           ACCEPT WS-FECHA-EJEC-INPUT
+           ACCEPT WS-FECHA-HOY-PROG FROM DATE YYYYMMDD
+
+           IF WS-FECHA-EJEC-INPUT <= WS-FECHA-HOY-PROG
+               DISPLAY "Fecha invalida. Debe ser posterior a hoy."
                ACCEPT OMITTED
-               PERFORM MENU-OPERACIONES
- 	       END-IF.
+           ELSE
+               CALL 'programar-transferencia' USING
+                   P-CBF OF CLIENTE, WS-CBF-DESTINO,
+                   WS-MONTO-TRANSF, WS-FECHA-EJEC-INPUT,
+                   WS-PROG-RESULTADO
 
+               IF WS-PROG-RESULTADO = 0
+                   DISPLAY "---------------------------------------"
+                   DISPLAY "Transferencia programada para "
+                       WS-FECHA-EJEC-INPUT
+                   DISPLAY "---------------------------------------"
+               ELSE
+                   DISPLAY "Error al programar la transferencia."
+               END-IF
+               ACCEPT OMITTED
+           END-IF
+           PERFORM MENU-OPERACIONES.
 
        MENU-DEPOSITO.
            MOVE 0 TO WS-OPCION-DEP
+           MOVE SPACES TO WS-MEMO-TRANS
            DISPLAY "*****************************"
            DISPLAY "Ingrese monto a depositar: $ "
            DISPLAY "*****************************"
            DISPLAY SPACES
            ACCEPT WS-MONTO
-           PERFORM UNTIL WS-OPCION-DEP = 1 OR WS-OPCION-DEP = 2 
+           DISPLAY "Motivo (opcional, ENTER para omitir): "
+               WITH NO ADVANCING
+           ACCEPT WS-MEMO-TRANS
+           PERFORM UNTIL WS-OPCION-DEP = 1 OR WS-OPCION-DEP = 2
            DISPLAY "-------------------------------------------"
            DISPLAY "1. Confirmar Deposito"
            DISPLAY "-------------------------------------------"
@@ -360,26 +724,11 @@
                  MOVE WS-MONTO TO WS-MONTO-TRANS
                  PERFORM REGISTRAR-TRANSACCION
 
-                 CALL 'obtener-sald' USING P-CBF OF CLIENTE 
-                                          WS-SALDO-CALCULADO 
-                 MOVE WS-SALDO-CALCULADO TO WS-SALDO 
+                 CALL 'leer-saldo' USING P-CBF OF CLIENTE
+                                          WS-SALDO-CALCULADO
+                                          P-MONEDA OF CLIENTE
+                 MOVE WS-SALDO-CALCULADO TO WS-SALDO
 
-                 IF WS-INDICE-MOV >= 5 
-                 MOVE 0 TO WS-INDICE-MOV
-                 END-IF
-                 ADD 1 TO WS-INDICE-MOV
-                 MOVE 'Deposito' TO WS-MOV-TIPO(WS-INDICE-MOV)
-                 MOVE WS-MONTO TO WS-MOV-MONTO(WS-INDICE-MOV)
-                 ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD
-                 ACCEPT WS-HORA-COMPLETA      FROM TIME
-                 MOVE WS-ANIO    TO WS-MOV-ANIO(WS-INDICE-MOV)
-                 MOVE WS-MES     TO WS-MOV-MES(WS-INDICE-MOV)
-                 MOVE WS-DIA     TO WS-MOV-DIA(WS-INDICE-MOV)
-                 MOVE WS-HORA-COMPLETA TO WS-MOV-HORA(WS-INDICE-MOV)
-                 MOVE WS-HORA-COMPLETA(1:2) TO WS-HH
-                 MOVE WS-HORA-COMPLETA(3:2) TO WS-MM
-                 MOVE WS-HORA-COMPLETA(5:2) TO WS-SS
-                 
                  ACCEPT OMITTED
                  MOVE 2 TO WS-OPCION-DEP
               WHEN 2
@@ -397,14 +746,69 @@
               PERFORM MENU-OPERACIONES
            END-IF.
 
+       DESGLOSAR-BILLETES.
+      *    Desglose de billetes a entregar, de mayor a menor
+      *    denominacion, contra la mezcla de casetes disponible; si al
+      *    final queda un resto sin cubrir el monto no es entregable
+      *    con el efectivo actual y se rechaza antes de confirmar.
+           MOVE WS-MONTO-EXT TO WS-MONTO-RESTANTE
+           MOVE 'N' TO WS-DESGLOSE-POSIBLE
+
+           COMPUTE WS-BILL-1000 = WS-MONTO-RESTANTE / 1000
+           IF WS-BILL-1000 > WS-CANT-1000
+               MOVE WS-CANT-1000 TO WS-BILL-1000
+           END-IF
+           COMPUTE WS-MONTO-RESTANTE =
+               WS-MONTO-RESTANTE - (WS-BILL-1000 * 1000)
+
+           COMPUTE WS-BILL-500 = WS-MONTO-RESTANTE / 500
+           IF WS-BILL-500 > WS-CANT-500
+               MOVE WS-CANT-500 TO WS-BILL-500
+           END-IF
+           COMPUTE WS-MONTO-RESTANTE =
+               WS-MONTO-RESTANTE - (WS-BILL-500 * 500)
+
+           COMPUTE WS-BILL-200 = WS-MONTO-RESTANTE / 200
+           IF WS-BILL-200 > WS-CANT-200
+               MOVE WS-CANT-200 TO WS-BILL-200
+           END-IF
+           COMPUTE WS-MONTO-RESTANTE =
+               WS-MONTO-RESTANTE - (WS-BILL-200 * 200)
+
+           COMPUTE WS-BILL-100 = WS-MONTO-RESTANTE / 100
+           IF WS-BILL-100 > WS-CANT-100
+               MOVE WS-CANT-100 TO WS-BILL-100
+           END-IF
+           COMPUTE WS-MONTO-RESTANTE =
+               WS-MONTO-RESTANTE - (WS-BILL-100 * 100)
+
+           IF WS-MONTO-RESTANTE = 0
+               SET DESGLOSE-OK TO TRUE
+           END-IF.
+
        MENU-EXTRACCION.
            MOVE 0 TO WS-OPCION-EXT
            MOVE 0 TO WS-MONTO-EXT
+           MOVE 'N' TO WS-DESGLOSE-POSIBLE
+           MOVE 0 TO WS-BILL-1000
+           MOVE 0 TO WS-BILL-500
+           MOVE 0 TO WS-BILL-200
+           MOVE 0 TO WS-BILL-100
+           SET WS-OVERRIDE-NO TO TRUE
+           MOVE SPACES TO WS-MEMO-TRANS
+
+           CALL 'obtener-extraido-dia' USING P-CBF OF CLIENTE
+                                              WS-EXTRAIDO-HOY
+
+           MOVE WS-SALDO TO WS-FONDOS-DISPONIBLES
+           ADD P-LIMITE-DESCUBIERTO OF CLIENTE TO WS-FONDOS-DISPONIBLES
+
+           PERFORM UNTIL WS-MONTO-EXT > 0
+                  AND WS-MONTO-EXT <= WS-FONDOS-DISPONIBLES
+                  AND (WS-MONTO-EXT <= TOPE-EXT OR WS-OVERRIDE-SI)
+                  AND WS-EXTRAIDO-HOY + WS-MONTO-EXT <= TOPE-EXT-DIARIO
+                  AND DESGLOSE-OK
 
-           PERFORM UNTIL WS-MONTO-EXT > 0 
-                  AND WS-MONTO-EXT <= WS-SALDO
-                  AND WS-MONTO-EXT <= TOPE-EXT
-           
            MOVE WS-SALDO TO WS-SALDO-FORMAT
            DISPLAY "***************************************"
            DISPLAY "Su saldo actual es de: $" WS-SALDO-FORMAT
@@ -413,7 +817,7 @@
            DISPLAY SPACES
            ACCEPT WS-MONTO-EXT
 
-           IF WS-MONTO-EXT > WS-SALDO
+           IF WS-MONTO-EXT > WS-FONDOS-DISPONIBLES
                    DISPLAY "-----------------------------------------"
                    DISPLAY "Fondos insuficientes. Ingrese otro monto."
                    DISPLAY "-----------------------------------------"
@@ -421,7 +825,10 @@
                    MOVE 0 TO WS-MONTO-EXT
                    ACCEPT OMITTED
               ELSE
-                 IF WS-MONTO-EXT > TOPE-EXT
+                 IF WS-MONTO-EXT > TOPE-EXT AND WS-OVERRIDE-NO
+                    PERFORM AUTORIZAR-SUPERVISOR-EXT
+                 END-IF
+                 IF WS-MONTO-EXT > TOPE-EXT AND WS-OVERRIDE-NO
                     DISPLAY "---------------------------------------"
                     DISPLAY "Supera el tope permitido ($" TOPE-EXT ")."
                     DISPLAY "---------------------------------------"
@@ -429,10 +836,48 @@
                     DISPLAY SPACES
                     MOVE 0 TO WS-MONTO-EXT
                     ACCEPT OMITTED
+                 ELSE
+                    IF WS-EXTRAIDO-HOY + WS-MONTO-EXT > TOPE-EXT-DIARIO
+                       DISPLAY "---------------------------------------"
+                       DISPLAY "Supera el tope diario acumulado ($"
+                               TOPE-EXT-DIARIO ")."
+                       DISPLAY "---------------------------------------"
+                       DISPLAY "Ingrese un monto menor, apriete ENTER."
+                       DISPLAY SPACES
+                       MOVE 0 TO WS-MONTO-EXT
+                       ACCEPT OMITTED
+                    ELSE
+                       PERFORM DESGLOSAR-BILLETES
+                       IF NOT DESGLOSE-OK
+                          DISPLAY "-----------------------------------"
+                          DISPLAY "No hay billetes para ese monto."
+                          DISPLAY "-----------------------------------"
+                          DISPLAY "Ingrese otro monto, apriete ENTER."
+                          DISPLAY SPACES
+                          MOVE 0 TO WS-MONTO-EXT
+                          MOVE 'N' TO WS-OVERRIDE-EXT
+                          ACCEPT OMITTED
+                       END-IF
+                    END-IF
                  END-IF
               END-IF
            END-PERFORM
 
+           DISPLAY "Billetes a entregar:"
+           IF WS-BILL-1000 > 0
+               DISPLAY "  " WS-BILL-1000 " x $1000"
+           END-IF
+           IF WS-BILL-500 > 0
+               DISPLAY "  " WS-BILL-500 " x $500"
+           END-IF
+           IF WS-BILL-200 > 0
+               DISPLAY "  " WS-BILL-200 " x $200"
+           END-IF
+           IF WS-BILL-100 > 0
+               DISPLAY "  " WS-BILL-100 " x $100"
+           END-IF
+           DISPLAY "---------------------------------------"
+
            PERFORM UNTIL WS-OPCION-EXT = 1 OR WS-OPCION-EXT = 2 
               DISPLAY "----------------------------------------"
               DISPLAY "1. Confirmar Extraccion"
@@ -443,6 +888,10 @@
 
            EVALUATE WS-OPCION-EXT
                  WHEN 1
+                    SUBTRACT WS-BILL-1000 FROM WS-CANT-1000
+                    SUBTRACT WS-BILL-500 FROM WS-CANT-500
+                    SUBTRACT WS-BILL-200 FROM WS-CANT-200
+                    SUBTRACT WS-BILL-100 FROM WS-CANT-100
                     COMPUTE WS-SALDO = WS-SALDO - WS-MONTO-EXT
                     MOVE WS-SALDO TO WS-SALDO-FORMAT
                     MOVE WS-MONTO-EXT TO WS-MONTO-EXT-FOR
@@ -450,33 +899,19 @@
                     DISPLAY "Extraccion exitosa de $ -" WS-MONTO-EXT-FOR
                     DISPLAY "***************************************"
 
-                    MOVE "E" TO WS-DESCRIPCION-TRANS 
+                    MOVE "E" TO WS-DESCRIPCION-TRANS
                     MOVE WS-MONTO-EXT TO WS-MONTO-TRANS
                     PERFORM REGISTRAR-TRANSACCION
+                    SET WS-OVERRIDE-NO TO TRUE
 
-                    CALL 'obtener-sald' USING P-CBF OF CLIENTE 
-                                              WS-SALDO-CALCULADO 
-                    MOVE WS-SALDO-CALCULADO TO WS-SALDO 
+                    CALL 'leer-saldo' USING P-CBF OF CLIENTE
+                                              WS-SALDO-CALCULADO
+                                              P-MONEDA OF CLIENTE
+                    MOVE WS-SALDO-CALCULADO TO WS-SALDO
 
-                    *>DISPLAY WS-INDICE-MOV
-                    IF WS-INDICE-MOV >= 5 
-                    MOVE 0 TO WS-INDICE-MOV
-                    END-IF
-                    ADD 1 TO WS-INDICE-MOV
-                    MOVE 'Extraccion' TO WS-MOV-TIPO(WS-INDICE-MOV)
-                    MOVE WS-MONTO-EXT TO WS-MOV-MONTO(WS-INDICE-MOV)
                     DISPLAY "Saldo restante: $" WS-SALDO-FORMAT
                     DISPLAY SPACES
                     DISPLAY "Presione ENTER para MENU OPERACIONES"
-                    ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD  
-                    ACCEPT WS-HORA-COMPLETA      FROM TIME
-                    MOVE WS-ANIO    TO WS-MOV-ANIO(WS-INDICE-MOV)
-                    MOVE WS-MES     TO WS-MOV-MES(WS-INDICE-MOV)
-                    MOVE WS-DIA     TO WS-MOV-DIA(WS-INDICE-MOV)
-                    MOVE WS-HORA-COMPLETA TO WS-MOV-HORA(WS-INDICE-MOV)
-                    MOVE WS-HORA-COMPLETA(1:2) TO WS-HH
-                    MOVE WS-HORA-COMPLETA(3:2) TO WS-MM
-                    MOVE WS-HORA-COMPLETA(5:2) TO WS-SS
                     ACCEPT OMITTED
                     MOVE 2 TO WS-OPCION-EXT
                  WHEN 2
@@ -492,33 +927,101 @@
                PERFORM MENU-OPERACIONES
            END-IF.
 
+      *    Autorizacion de supervisor para superar TOPE-EXT: guarda el
+      *    CLIENTE de la sesion actual antes de reusar el registro para
+      *    la busqueda del supervisor, y lo restaura al terminar, para
+      *    que la extraccion siga operando sobre la cuenta del titular.
+       AUTORIZAR-SUPERVISOR-EXT.
+           DISPLAY "---------------------------------------"
+           DISPLAY "Monto supera el tope permitido."
+           DISPLAY "Autorizar con supervisor? (S/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-OPCION-OVERRIDE
+
+           IF WS-OPCION-OVERRIDE = "S" OR WS-OPCION-OVERRIDE = "s"
+               DISPLAY "CBF del supervisor: " WITH NO ADVANCING
+               ACCEPT WS-CBF-SUPERV-INPUT
+
+               IF WS-CBF-SUPERV-INPUT = WS-CBF-SUPERVISOR
+                   MOVE CLIENTE TO WS-CLIENTE-GUARDADO
+                   MOVE WS-CBF-SUPERV-INPUT TO P-CBF OF CLIENTE
+                   CALL 'buscar-cliente' USING CLIENTE
+
+                   IF P-CBF OF CLIENTE NOT = '000000' AND
+                      P-CBF OF CLIENTE NOT = SPACES
+                       DISPLAY "PIN del supervisor: " WITH NO ADVANCING
+                       ACCEPT WS-PIN-SUPERV-INPUT
+
+                       IF WS-PIN-SUPERV-INPUT = P-PIN OF CLIENTE
+                           SET WS-OVERRIDE-SI TO TRUE
+                           DISPLAY "Autorizacion aceptada."
+                       ELSE
+                           DISPLAY "PIN de supervisor incorrecto."
+                       END-IF
+                   ELSE
+                       DISPLAY "CBF de supervisor no valido."
+                   END-IF
+
+                   MOVE WS-CLIENTE-GUARDADO TO CLIENTE
+               ELSE
+                   DISPLAY "CBF de supervisor incorrecto."
+               END-IF
+           END-IF.
+
        MENU-ULT-MOVIMIENTOS.
            DISPLAY " "
            DISPLAY "********************************************"
            DISPLAY " "
-           
-           CALL 'listar-ult-mov' 
-                USING P-CBF OF CLIENTE, 10 
-           
+
+           MOVE LOW-VALUES TO WS-ULTIMA-KEY-MOV
+           MOVE WS-ULTIMA-KEY-MOV TO WS-ULTIMA-KEY-MOV-PREV
+           CALL 'listar-ult-mov'
+                USING P-CBF OF CLIENTE, 10, "N", WS-ULTIMA-KEY-MOV
+
            DISPLAY " "
            MOVE 0 TO WS-OPCION-MOV
            PERFORM UNTIL WS-OPCION-MOV = 1 OR WS-OPCION-MOV = 2
               DISPLAY "1. Enviar historial por e-mail"
               DISPLAY "2. Volver a pantalla de operaciones"
+              DISPLAY "3. Ver mas movimientos"
               DISPLAY "Su opcion: " WITH NO ADVANCING
               ACCEPT WS-OPCION-MOV
               DISPLAY " "
 
            EVALUATE WS-OPCION-MOV
                   WHEN 1
-                      DISPLAY "Enviando historial por email..."
-                      DISPLAY "Email enviado correctamente."
+             *>          Se reenvia desde la clave de inicio de la
+             *>          pagina actualmente en pantalla, no desde la
+             *>          clave ya avanzada por la ultima llamada de
+             *>          listado, para que el e-mail refleje lo que el
+             *>          cliente ve y no la pagina siguiente.
+                      MOVE WS-ULTIMA-KEY-MOV-PREV TO WS-EMAIL-KEY-MOV
+                      CALL 'listar-ult-mov'
+                           USING P-CBF OF CLIENTE, 10, "S",
+                                 WS-EMAIL-KEY-MOV
+
+                      MOVE "Historial de movimientos" TO
+                           WS-EMAIL-ASUNTO
+                      CALL "enviar-email" USING P-EMAIL OF CLIENTE,
+                           WS-EMAIL-ASUNTO, "correo-cuerpo.tmp",
+                           WS-EMAIL-RESULTADO
+
+                      IF WS-EMAIL-RESULTADO = 0
+                          DISPLAY "Email enviado correctamente."
+                      ELSE
+                          DISPLAY "No se pudo enviar el email."
+                      END-IF
                       DISPLAY " "
                       DISPLAY "Presiones ENTER para MENU OPERACIONES"
                       ACCEPT OMITTED
                       MOVE 2 TO WS-OPCION-MOV
                   WHEN 2
                       CONTINUE
+                  WHEN 3
+                      MOVE WS-ULTIMA-KEY-MOV TO WS-ULTIMA-KEY-MOV-PREV
+                      CALL 'listar-ult-mov'
+                           USING P-CBF OF CLIENTE, 10, "N",
+                                 WS-ULTIMA-KEY-MOV
                   WHEN OTHER
                       DISPLAY "Opcion invalida. Intente nuevamente."
                       DISPLAY " "
