@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leer-parametros.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: centraliza la lectura de los
+      *              limites configurables (TOPE-EXT y demas) desde
+      *              parametros.dat para que cajero.cbl y cajerodos.cbl
+      *              no los tengan hardcodeados por separado. Si el
+      *              archivo no existe todavia se devuelven los
+      *              valores por defecto historicos.
+      *  2026-08-09  Agrega PARM-CBF-SUPERVISOR, la clave bancaria
+      *              habilitada para operaciones de back-office y
+      *              overrides que requieren autorizacion.
+      *  2026-08-09  Agrega la mezcla de casetes (cantidad de
+      *              billetes por denominacion) usada para el
+      *              desglose de billetes de una extraccion.
+      *  2026-08-09  Agrega PARM-EMAIL-OPS, la casilla de operaciones
+      *              que recibe el aviso de fallo del proceso nocturno.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS-FILE ASSIGN TO "parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS-FILE.
+           COPY "parametros.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                       PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-TOPE-EXT              PIC 9(6).
+       01  LK-TOPE-EXT-DIARIO       PIC 9(7).
+       01  LK-CBF-SUPERVISOR        PIC 9(6).
+       01  LK-CANT-1000             PIC 9(5).
+       01  LK-CANT-500              PIC 9(5).
+       01  LK-CANT-200              PIC 9(5).
+       01  LK-CANT-100              PIC 9(5).
+       01  LK-EMAIL-OPS             PIC X(50).
+
+       PROCEDURE DIVISION USING LK-TOPE-EXT LK-TOPE-EXT-DIARIO
+                                 LK-CBF-SUPERVISOR
+                                 LK-CANT-1000 LK-CANT-500
+                                 LK-CANT-200 LK-CANT-100
+                                 LK-EMAIL-OPS.
+       MAIN-LEER-PARAMETROS.
+      *    Valores por defecto en caso de que parametros.dat todavia
+      *    no exista en este ambiente.
+           MOVE 100000 TO LK-TOPE-EXT
+           MOVE 500000 TO LK-TOPE-EXT-DIARIO
+           MOVE 999999 TO LK-CBF-SUPERVISOR
+           MOVE 100    TO LK-CANT-1000
+           MOVE 100    TO LK-CANT-500
+           MOVE 100    TO LK-CANT-200
+           MOVE 100    TO LK-CANT-100
+           MOVE "operaciones@banco.com" TO LK-EMAIL-OPS
+
+           OPEN INPUT PARAMETROS-FILE
+           IF FILE-STATUS = "00"
+               READ PARAMETROS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-TOPE-EXT        TO LK-TOPE-EXT
+                       MOVE PARM-TOPE-EXT-DIARIO TO LK-TOPE-EXT-DIARIO
+                       MOVE PARM-CBF-SUPERVISOR  TO LK-CBF-SUPERVISOR
+                       MOVE PARM-CANT-1000       TO LK-CANT-1000
+                       MOVE PARM-CANT-500        TO LK-CANT-500
+                       MOVE PARM-CANT-200        TO LK-CANT-200
+                       MOVE PARM-CANT-100        TO LK-CANT-100
+                       IF PARM-EMAIL-OPS NOT = SPACES
+                           MOVE PARM-EMAIL-OPS TO LK-EMAIL-OPS
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS-FILE
+           END-IF.
+
+           GOBACK.
