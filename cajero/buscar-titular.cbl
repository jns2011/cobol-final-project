@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. buscar-titular.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TITULARES-FILE ASSIGN TO "titulares.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TIT-KEY
+               ALTERNATE RECORD KEY IS TIT-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TITULARES-FILE.
+       COPY "titular.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                     PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-CBF                  PIC X(6).
+       01  LK-PIN                  PIC X(4).
+       01  LK-APELLIDO             PIC X(30).
+       01  LK-NOMBRE               PIC X(30).
+       01  LK-ENCONTRADO           PIC 9.
+
+       PROCEDURE DIVISION USING LK-CBF LK-PIN LK-APELLIDO LK-NOMBRE
+                                 LK-ENCONTRADO.
+       MAIN-PARA.
+           MOVE 0 TO LK-ENCONTRADO
+           MOVE SPACES TO LK-APELLIDO
+           MOVE SPACES TO LK-NOMBRE
+
+           OPEN INPUT TITULARES-FILE
+           IF FILE-STATUS NOT = "00"
+               GOBACK
+           END-IF
+
+           MOVE LK-CBF TO TIT-CBF
+           START TITULARES-FILE KEY IS >= TIT-CBF
+               INVALID KEY
+                   MOVE "10" TO FILE-STATUS
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10" OR LK-ENCONTRADO = 1
+               READ TITULARES-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       IF TIT-CBF NOT = LK-CBF
+                           MOVE "10" TO FILE-STATUS
+                       ELSE
+                           IF TIT-PIN = LK-PIN
+                               MOVE TIT-APELLIDO TO LK-APELLIDO
+                               MOVE TIT-NOMBRE TO LK-NOMBRE
+                               MOVE 1 TO LK-ENCONTRADO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TITULARES-FILE.
+
+           GOBACK.
