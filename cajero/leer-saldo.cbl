@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leer-saldo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDOS-FILE ASSIGN TO "saldos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SALDO-CBF
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALDOS-FILE.
+       COPY "registro-saldo.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                       PIC XX.
+       01  WS-LIMITE-DESCARTE                PIC 9(7).
+
+       LINKAGE SECTION.
+       01  LK-CBF                  PIC X(6).
+       01  LK-SALDO           PIC S9(10)V99.
+       01  LK-MONEDA               PIC X(3).
+
+       PROCEDURE DIVISION USING LK-CBF LK-SALDO LK-MONEDA.
+       MAIN-PARA.
+           MOVE 0 TO LK-SALDO
+
+           OPEN INPUT SALDOS-FILE
+           IF FILE-STATUS NOT = "00"
+               CALL "obtener-sald" USING LK-CBF LK-SALDO LK-MONEDA
+                   WS-LIMITE-DESCARTE
+               GOBACK
+           END-IF
+
+           MOVE LK-CBF TO SALDO-CBF
+           READ SALDOS-FILE
+               KEY IS SALDO-CBF
+               INVALID KEY
+                   CLOSE SALDOS-FILE
+                   CALL "obtener-sald" USING LK-CBF LK-SALDO LK-MONEDA
+                       WS-LIMITE-DESCARTE
+                   GOBACK
+               NOT INVALID KEY
+                   MOVE SALDO-IMPORTE TO LK-SALDO
+           END-READ
+
+           CLOSE SALDOS-FILE
+           GOBACK.
