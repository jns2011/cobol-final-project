@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. programar-transferencia.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDIENTES-FILE
+               ASSIGN TO "transferencias-pendientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-KEY
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDIENTES-FILE.
+       COPY "transferencia-pendiente.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                       PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-CBF-ORIGEN           PIC X(6).
+       01  LK-CBF-DESTINO          PIC 9(6).
+       01  LK-IMPORTE              PIC S9(9)V99.
+       01  LK-FECHA-EJEC           PIC 9(8).
+       01  LK-RESULTADO            PIC 9.
+
+       PROCEDURE DIVISION USING LK-CBF-ORIGEN, LK-CBF-DESTINO,
+                                 LK-IMPORTE, LK-FECHA-EJEC,
+                                 LK-RESULTADO.
+       MAIN-PARA.
+           MOVE 0 TO LK-RESULTADO
+
+           OPEN I-O PENDIENTES-FILE
+           IF FILE-STATUS NOT = "00" AND NOT = "05"
+               OPEN OUTPUT PENDIENTES-FILE
+               CLOSE PENDIENTES-FILE
+               OPEN I-O PENDIENTES-FILE
+           END-IF
+
+           MOVE LK-CBF-ORIGEN TO PT-CBF-ORIGEN
+           MOVE FUNCTION CURRENT-DATE(1:14) TO PT-TIMESTAMP-ALTA
+           MOVE LK-CBF-DESTINO TO PT-CBF-DESTINO
+           MOVE LK-IMPORTE TO PT-IMPORTE
+           MOVE LK-FECHA-EJEC(1:4) TO PT-EJEC-ANIO
+           MOVE LK-FECHA-EJEC(5:2) TO PT-EJEC-MES
+           MOVE LK-FECHA-EJEC(7:2) TO PT-EJEC-DIA
+           SET PT-PENDIENTE TO TRUE
+
+           WRITE PT-RECORD
+               INVALID KEY
+                   MOVE 1 TO LK-RESULTADO
+           END-WRITE
+
+           CLOSE PENDIENTES-FILE
+           GOBACK.
