@@ -9,7 +9,7 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT CUENTAS-FILE ASSIGN TO "altas\includes\cuentas.dat" 
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH 
               ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
               RECORD KEY IS CLI-CBF.
@@ -22,6 +22,7 @@
            COPY "registro-cliente.cpy".
 
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
 
            COPY "transaccion.cpy".
 
@@ -38,8 +39,11 @@
            88 LISTAR-TRANS VALUE 6.   *>
 
        01  WS-CBF               PIC X(6).
+       01  WS-CBF-ORIGEN        PIC X(6).
        *>01  WS-PIN-NUM           PIC 9(6).
-       01  WS-VALIDO     PIC X VALUE 'N'. 
+       01  WS-VALIDO     PIC X VALUE 'N'.
+       01  WS-RESULTADO-DEBITO  PIC 9.
+       01  WS-RESULTADO-CREDITO PIC 9.
 
     
        01  WS-MONTO-FORMAT       PIC ZZZ.ZZZ.ZZ9.
@@ -56,6 +60,7 @@
        01  WS-MONTO-EXT-FOR PIC -Z.ZZZ.ZZ9.      
        01  WS-OPCION-EXT               PIC 9(1).
        01  TOPE-EXT       PIC 9(6) VALUE 100000.
+       01  TOPE-EXT-DIARIO      PIC 9(7) VALUE 500000.
 
        
        01  WS-OPCION-SALDO   PIC 9(9) VALUE 0.
@@ -65,7 +70,7 @@
        01  WS-MONTO-TRANSF   PIC S9(9) value 100000. 
        01  WS-MONTO-TRANSF-FOR PIC -Z.ZZZ.ZZ9. 
 
-       01  WS-DESCRIPCION-TRANS          PIC X(1). *>nuevas
+       01  WS-DESCRIPCION-TRANS          PIC X(2). *>nuevas
        01  WS-MONTO-TRANS                PIC S9(9)V99.
        
        01  WS-OPCION-MOV PIC 9(1).
@@ -97,6 +102,8 @@
        PROCEDURE DIVISION.
 
        MAIN-PROGRAM.
+           CALL 'leer-parametros' USING TOPE-EXT, TOPE-EXT-DIARIO
+           COPY "cargar-rutas.cpy".
            MOVE 'N' TO WS-FIN
            PERFORM UNTIL WS-FIN = 'S'
               PERFORM DISPLAY-MENU
@@ -258,7 +265,7 @@
            *>DISPLAY "Nombre: " P-NOMBRE " " P-APELLIDO
            *>DISPLAY "Ingrese monto a transferir:"
            *>ACCEPT WS-MONTO-TRANSF
-           MOVE P-CBF OF CLIENTE TO WS-CBF
+           MOVE P-CBF OF CLIENTE TO WS-CBF-ORIGEN
            MOVE WS-CBF-DESTINO TO P-CBF OF CLIENTE
            *>UTILIZAR REGISTRO INTERMEDIO
            CALL 'buscar-cliente' USING CLIENTE
@@ -288,39 +295,68 @@
                MOVE WS-MONTO-TRANSF TO WS-MONTO-TRANS
 
 
+          *>       El "D" (credito) se postea contra el CBF destino y
+          *>       el "T" (debito) contra el CBF origen: REGISTRAR-
+          *>       TRANSACCION postea siempre contra WS-CBF, asi que
+          *>       hay que reapuntarlo a la cuenta correcta antes de
+          *>       cada pata (mismo criterio que MENU-TRANSFERENCIA en
+          *>       cajero.cbl y 2200-EJECUTAR-TRANSFERENCIA en
+          *>       batch/ejecutar-transferencias.cbl).
                MOVE "D" TO WS-DESCRIPCION-TRANS
+               MOVE WS-CBF-DESTINO TO WS-CBF
                PERFORM REGISTRAR-TRANSACCION
+               MOVE RESULTADO TO WS-RESULTADO-CREDITO
 
-               IF (RESULTADO NOT = 0)
+               IF WS-RESULTADO-CREDITO NOT = 0
                    ADD WS-MONTO-TRANSF TO WS-SALDO
-                   DISPLAY("TRANSFERENCIA NO POSIBLE.")
+                   DISPLAY "TRANSFERENCIA NO POSIBLE."
                    ACCEPT OMITTED
                    PERFORM MENU-OPERACIONES
+               ELSE
+                   MOVE "T" TO WS-DESCRIPCION-TRANS
+                   MOVE WS-CBF-ORIGEN TO WS-CBF
+                   MOVE WS-CBF-ORIGEN TO P-CBF OF CLIENTE
+                   PERFORM REGISTRAR-TRANSACCION
+                   MOVE RESULTADO TO WS-RESULTADO-DEBITO
+
+                   IF WS-RESULTADO-DEBITO NOT = 0
+                  *>       El debito fallo despues de que el credito ya
+                  *>       quedo posteado: se compensa con una contra-
+                  *>       partida "T" contra el CBF destino, que
+                  *>       revierte el credito que ya se le habia dado
+                  *>       (mismo criterio que MENU-TRANSFERENCIA en
+                  *>       cajero.cbl).
+                       MOVE "T" TO WS-DESCRIPCION-TRANS
+                       MOVE WS-CBF-DESTINO TO WS-CBF
+                       PERFORM REGISTRAR-TRANSACCION
+
+                       ADD WS-MONTO-TRANSF TO WS-SALDO
+                       DISPLAY "TRANSFERENCIA NO POSIBLE."
+                       ACCEPT OMITTED
+                       PERFORM MENU-OPERACIONES
+                   ELSE
+                   IF WS-INDICE-MOV >= 5
+                      MOVE 0 TO WS-INDICE-MOV
+                   END-IF
+                   ADD 1 TO WS-INDICE-MOV
+                   MOVE 'Transferencia' TO WS-MOV-TIPO(WS-INDICE-MOV)
+                   MOVE WS-MONTO-TRANSF TO WS-MOV-MONTO(WS-INDICE-MOV)
+                   DISPLAY "Trasferencia exitosa de $ -"
+                           WS-MONTO-TRANSF-FOR
+                   DISPLAY "Su nuevo saldo es de: $" WS-SALDO-FORMAT
+                   ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD
+                   ACCEPT WS-HORA-COMPLETA FROM TIME
+                   MOVE WS-ANIO TO WS-MOV-ANIO(WS-INDICE-MOV)
+                   MOVE WS-MES  TO WS-MOV-MES(WS-INDICE-MOV)
+                   MOVE WS-DIA  TO WS-MOV-DIA(WS-INDICE-MOV)
+                   MOVE WS-HORA-COMPLETA TO WS-MOV-HORA(WS-INDICE-MOV)
+                   MOVE WS-HORA-COMPLETA(1:2) TO WS-HH
+                   MOVE WS-HORA-COMPLETA(3:2) TO WS-MM
+                   MOVE WS-HORA-COMPLETA(5:2) TO WS-SS
+                   ACCEPT OMITTED
+                       PERFORM MENU-OPERACIONES
+                   END-IF
                END-IF
-
-               MOVE "T" TO WS-DESCRIPCION-TRANS
-               MOVE WS-CBF TO P-CBF OF CLIENTE
-               PERFORM REGISTRAR-TRANSACCION
-
-               IF WS-INDICE-MOV >= 5 
-               MOVE 0 TO WS-INDICE-MOV
-               END-IF
-               ADD 1 TO WS-INDICE-MOV
-                 MOVE 'Transferencia' TO WS-MOV-TIPO(WS-INDICE-MOV)
-                 MOVE WS-MONTO-TRANSF TO WS-MOV-MONTO(WS-INDICE-MOV) 
-               DISPLAY "Trasferencia exitosa de $ -" WS-MONTO-TRANSF-FOR 
-               DISPLAY "Su nuevo saldo es de: $" WS-SALDO-FORMAT
-                 ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD    
-                 ACCEPT WS-HORA-COMPLETA      FROM TIME
-                 MOVE WS-ANIO    TO WS-MOV-ANIO(WS-INDICE-MOV)
-                 MOVE WS-MES     TO WS-MOV-MES(WS-INDICE-MOV)
-                 MOVE WS-DIA     TO WS-MOV-DIA(WS-INDICE-MOV)
-                 MOVE WS-HORA-COMPLETA TO WS-MOV-HORA(WS-INDICE-MOV)
-                 MOVE WS-HORA-COMPLETA(1:2) TO WS-HH
-                 MOVE WS-HORA-COMPLETA(3:2) TO WS-MM
-                 MOVE WS-HORA-COMPLETA(5:2) TO WS-SS
-               ACCEPT OMITTED
-               PERFORM MENU-OPERACIONES
  	       END-IF.
 
 
