@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. imprimir-recibo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECIBOS-FILE ASSIGN TO "recibos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECIBOS-FILE.
+       01  REC-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS           PIC XX.
+       01  WS-IMPORTE-FOR        PIC -Z(9).99.
+       01  WS-SALDO-FOR          PIC -Z(9).99.
+
+       LINKAGE SECTION.
+       01  LK-CBF                PIC 9(6).
+       01  LK-DESCRIPCION        PIC X(2).
+       01  LK-IMPORTE            PIC S9(9)V99.
+       01  LK-SALDO-NUEVO        PIC S9(11)V99.
+       01  LK-TIMESTAMP          PIC 9(14).
+
+       PROCEDURE DIVISION USING LK-CBF, LK-DESCRIPCION, LK-IMPORTE,
+               LK-SALDO-NUEVO, LK-TIMESTAMP.
+       MAIN-IMPRIMIR-RECIBO.
+           MOVE LK-IMPORTE TO WS-IMPORTE-FOR
+           MOVE LK-SALDO-NUEVO TO WS-SALDO-FOR
+
+           OPEN EXTEND RECIBOS-FILE
+           IF FILE-STATUS NOT = "00"
+               OPEN OUTPUT RECIBOS-FILE
+               CLOSE RECIBOS-FILE
+               OPEN EXTEND RECIBOS-FILE
+           END-IF
+
+           MOVE SPACES TO REC-LINEA
+           STRING LK-TIMESTAMP DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-CBF DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  LK-DESCRIPCION DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WS-IMPORTE-FOR DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  WS-SALDO-FOR DELIMITED BY SIZE
+                  INTO REC-LINEA
+           WRITE REC-LINEA
+
+           CLOSE RECIBOS-FILE
+           GOBACK.
