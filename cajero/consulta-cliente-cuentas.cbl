@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. consulta-cliente-cuentas.
+       AUTHOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-IDX-FILE ASSIGN TO "clientes-idx.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CI-CBF
+               ALTERNATE RECORD KEY IS CI-CLIENTE-ID
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-IDX-FILE.
+       COPY "cliente-indice.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "cliente.cpy".
+
+       01  FILE-STATUS           PIC XX.
+       01  TOPE-EXT              PIC 9(6).
+       01  TOPE-EXT-DIARIO       PIC 9(7).
+       01  WS-CBF-SUPERVISOR     PIC 9(6).
+       01  WS-CBF-INGRESADO      PIC 9(6).
+       01  WS-CBF-CONSULTA       PIC 9(6).
+       01  WS-AUTORIZADO         PIC X VALUE 'N'.
+       01  WS-INTENTOS-SUP       PIC 9 VALUE 0.
+       01  WS-FIN                PIC X VALUE 'N'.
+       01  WS-OTRA-CONSULTA      PIC X(6).
+       01  WS-CLIENTE-ID         PIC 9(8).
+       01  WS-CANT-CUENTAS       PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           CALL 'leer-parametros' USING TOPE-EXT, TOPE-EXT-DIARIO,
+                                         WS-CBF-SUPERVISOR
+           MOVE 'N' TO WS-FIN
+           PERFORM AUTORIZAR-SUPERVISOR
+           IF WS-AUTORIZADO = 'S'
+               PERFORM UNTIL WS-FIN = 'S'
+                   PERFORM CONSULTAR-CLIENTE
+               END-PERFORM
+           END-IF
+           STOP RUN.
+
+       AUTORIZAR-SUPERVISOR.
+           DISPLAY "========================================="
+           DISPLAY "  CUENTAS POR CLIENTE - USO DE BACK-OFFICE"
+           DISPLAY "========================================="
+           PERFORM UNTIL WS-AUTORIZADO = 'S' OR WS-INTENTOS-SUP = 3
+               DISPLAY "Ingrese la clave bancaria de supervisor:"
+               ACCEPT WS-CBF-INGRESADO
+
+               IF WS-CBF-INGRESADO = WS-CBF-SUPERVISOR
+                   MOVE 'S' TO WS-AUTORIZADO
+               ELSE
+                   ADD 1 TO WS-INTENTOS-SUP
+                   DISPLAY "Clave de supervisor invalida."
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTORIZADO NOT = 'S'
+               DISPLAY "Demasiados intentos. Operacion cancelada."
+           END-IF.
+
+       CONSULTAR-CLIENTE.
+           DISPLAY " "
+           DISPLAY "Ingrese el CBF de una de las cuentas del cliente:"
+           ACCEPT WS-CBF-CONSULTA
+
+           OPEN INPUT CLIENTES-IDX-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "No hay cuentas vinculadas registradas."
+           ELSE
+               MOVE WS-CBF-CONSULTA TO CI-CBF
+               READ CLIENTES-IDX-FILE
+                   INVALID KEY
+                       DISPLAY "Ese CBF no esta vinculado a un cliente."
+                   NOT INVALID KEY
+                       MOVE CI-CLIENTE-ID TO WS-CLIENTE-ID
+                       DISPLAY "Numero de cliente: " WS-CLIENTE-ID
+                       DISPLAY "-----------------------------------"
+                       PERFORM LISTAR-CUENTAS-DEL-CLIENTE
+               END-READ
+               CLOSE CLIENTES-IDX-FILE
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Otro cliente? (S/N)"
+           ACCEPT WS-OTRA-CONSULTA
+           IF WS-OTRA-CONSULTA(1:1) NOT = 'S' AND
+              WS-OTRA-CONSULTA(1:1) NOT = 's'
+               MOVE 'S' TO WS-FIN
+           END-IF.
+
+       LISTAR-CUENTAS-DEL-CLIENTE.
+           MOVE 0 TO WS-CANT-CUENTAS
+           MOVE WS-CLIENTE-ID TO CI-CLIENTE-ID
+           START CLIENTES-IDX-FILE KEY IS = CI-CLIENTE-ID
+               INVALID KEY
+                   MOVE "10" TO FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO FILE-STATUS
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ CLIENTES-IDX-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO FILE-STATUS
+                   NOT AT END
+                       IF CI-CLIENTE-ID NOT = WS-CLIENTE-ID
+                           MOVE "10" TO FILE-STATUS
+                       ELSE
+                           ADD 1 TO WS-CANT-CUENTAS
+                           PERFORM MOSTRAR-CUENTA-VINCULADA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "-----------------------------------"
+           DISPLAY "Total de cuentas del cliente: " WS-CANT-CUENTAS.
+
+       MOSTRAR-CUENTA-VINCULADA.
+           MOVE CI-CBF TO P-CBF OF CLIENTE
+           CALL 'buscar-cliente' USING CLIENTE
+           IF P-CBF OF CLIENTE = '000000' OR P-CBF OF CLIENTE = SPACES
+               DISPLAY "CBF: " CI-CBF " (no encontrado en cuentas)"
+           ELSE
+               DISPLAY "CBF: " CI-CBF "  " P-NOMBRE OF CLIENTE " "
+                       P-APELLIDO OF CLIENTE
+           END-IF.
