@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO "transacciones.dat"
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS R-KEY
@@ -11,26 +11,56 @@
                      WITH DUPLICATES
                FILE STATUS IS FILE-STATUS.
 
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
            COPY "registro-transaccion.cpy".
 
+       FD  CUENTAS-FILE.
+           COPY "registro-cliente.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
        01  FILE-STATUS                       PIC XX.
+       01  CUENTAS-STATUS                    PIC XX.
        01  WS-SALDO-POSITIVO  PIC S9(10)V99 VALUE 0.
        01  WS-SALDO-NEGATIVO  PIC S9(10)V99 VALUE 0.
        01  WS-TIPO-OPERACION              PIC X(20).
+       01  WS-CODIGO-DESC                 PIC X(15).
+       01  WS-CODIGO-SIGNO                PIC X(1).
 
        LINKAGE SECTION.
        01  LK-CBF                  PIC X(6).
        01  LK-SALDO           PIC S9(10)V99.
+       01  LK-MONEDA               PIC X(3).
+       01  LK-LIMITE               PIC 9(7).
 
-       PROCEDURE DIVISION USING LK-CBF LK-SALDO.
+       PROCEDURE DIVISION USING LK-CBF LK-SALDO LK-MONEDA LK-LIMITE.
        MAIN-PARA.
            MOVE 0 TO WS-SALDO-POSITIVO
            MOVE 0 TO WS-SALDO-NEGATIVO
            MOVE 0 TO LK-SALDO
+           MOVE 0 TO LK-LIMITE
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS = "00"
+               MOVE LK-CBF TO CLI-CBF
+               READ CUENTAS-FILE
+                   KEY IS CLI-CBF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CLI-LIMITE-DESCUBIERTO TO LK-LIMITE
+               END-READ
+               CLOSE CUENTAS-FILE
+           END-IF
 
            OPEN INPUT TRANS-FILE
              IF FILE-STATUS NOT = "00"
@@ -40,21 +70,36 @@
 
            PERFORM UNTIL FILE-STATUS = "10"
                READ TRANS-FILE NEXT RECORD
-                    AT END 
+                    AT END
                         MOVE "10" TO FILE-STATUS
                     NOT AT END
-                    IF R-CBF = LK-CBF
-                             
-                    EVALUATE R-DESCRIPCION
-                           WHEN "D" 
-                               ADD R-IMPORTE TO WS-SALDO-POSITIVO
-                           WHEN "E" 
-                               SUBTRACT R-IMPORTE FROM WS-SALDO-POSITIVO
-                           WHEN "T" 
-                               SUBTRACT R-IMPORTE FROM WS-SALDO-POSITIVO
-                           WHEN OTHER
-                               CONTINUE
-                    END-EVALUATE      
+                    IF R-CBF = LK-CBF AND R-MONEDA = LK-MONEDA
+
+                    IF R-DESCRIPCION = "R"
+                        CALL "buscar-codigo-trans" USING R-REF-TIPO,
+                             WS-CODIGO-DESC, WS-CODIGO-SIGNO
+                        EVALUATE WS-CODIGO-SIGNO
+                            WHEN "+"
+                                SUBTRACT R-IMPORTE
+                                    FROM WS-SALDO-POSITIVO
+                            WHEN "-"
+                                ADD R-IMPORTE TO WS-SALDO-POSITIVO
+                            WHEN OTHER
+                                CONTINUE
+                        END-EVALUATE
+                    ELSE
+                        CALL "buscar-codigo-trans" USING R-DESCRIPCION,
+                             WS-CODIGO-DESC, WS-CODIGO-SIGNO
+                        EVALUATE WS-CODIGO-SIGNO
+                            WHEN "+"
+                                ADD R-IMPORTE TO WS-SALDO-POSITIVO
+                            WHEN "-"
+                                SUBTRACT R-IMPORTE
+                                    FROM WS-SALDO-POSITIVO
+                            WHEN OTHER
+                                CONTINUE
+                        END-EVALUATE
+                    END-IF
                    
                 END-IF
                END-READ
