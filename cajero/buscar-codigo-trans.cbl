@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. buscar-codigo-trans.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "codigos-transaccion.cpy".
+
+       LINKAGE SECTION.
+       01  LK-CODIGO                    PIC X(2).
+       01  LK-DESCRIPCION               PIC X(15).
+       01  LK-SIGNO                     PIC X(1).
+
+       PROCEDURE DIVISION USING LK-CODIGO, LK-DESCRIPCION, LK-SIGNO.
+       MAIN-PARA.
+           MOVE "DESCONOCIDA" TO LK-DESCRIPCION
+           MOVE SPACE TO LK-SIGNO
+
+           PERFORM VARYING TCT-IDX FROM 1 BY 1
+                   UNTIL TCT-IDX > 6
+               IF TCT-CODIGO(TCT-IDX) = LK-CODIGO
+                   MOVE TCT-DESCRIPCION(TCT-IDX) TO LK-DESCRIPCION
+                   MOVE TCT-SIGNO(TCT-IDX) TO LK-SIGNO
+                   SET TCT-IDX TO 7
+               END-IF
+           END-PERFORM
+
+           GOBACK.
