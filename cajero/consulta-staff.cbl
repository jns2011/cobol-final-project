@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. consulta-staff.
+       AUTHOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+              ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CLI-CBF.
+
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY "registro-cliente.cpy".
+
+       FD  TRANS-FILE.
+           COPY "registro-transaccion.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+
+           COPY "cliente.cpy".
+           COPY "transaccion.cpy".
+
+       01  TOPE-EXT             PIC 9(6).
+       01  TOPE-EXT-DIARIO      PIC 9(7).
+       01  WS-CBF-SUPERVISOR    PIC 9(6).
+       01  WS-CBF-INGRESADO     PIC 9(6).
+       01  WS-CBF-CONSULTA      PIC X(6).
+       01  WS-AUTORIZADO        PIC X VALUE 'N'.
+       01  WS-INTENTOS-SUP      PIC 9 VALUE 0.
+       01  WS-FIN                PIC X VALUE 'N'.
+       01  WS-SALDO-CALCULADO    PIC S9(10)V99.
+       01  WS-SALDO-CALCULADO-FORM PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-CANTIDAD-MOV       PIC 9(2) VALUE 10.
+       01  WS-ULTIMA-KEY-MOV.
+           05  WS-ULT-CBF-MOV        PIC 9(6).
+           05  WS-ULT-TIMESTAMP-MOV  PIC 9(14).
+       01  WS-REVERSO-SI          PIC X.
+       01  WS-REF-TIMESTAMP       PIC 9(14).
+       01  WS-REVERSO-IMPORTE     PIC 9(9)V99.
+       01  WS-BLOQUEO-RESULTADO   PIC 9.
+       01  TRANS-STATUS           PIC XX.
+       01  WS-MOV-ENCONTRADO      PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           CALL 'leer-parametros' USING TOPE-EXT, TOPE-EXT-DIARIO,
+                                         WS-CBF-SUPERVISOR
+           COPY "cargar-rutas.cpy".
+           MOVE 'N' TO WS-FIN
+           PERFORM AUTORIZAR-SUPERVISOR
+           IF WS-AUTORIZADO = 'S'
+               PERFORM UNTIL WS-FIN = 'S'
+                   PERFORM CONSULTAR-CUENTA
+               END-PERFORM
+           END-IF
+           STOP RUN.
+
+       AUTORIZAR-SUPERVISOR.
+           DISPLAY "========================================="
+           DISPLAY "  CONSULTA DE CUENTAS - USO DE BACK-OFFICE"
+           DISPLAY "========================================="
+           PERFORM UNTIL WS-AUTORIZADO = 'S' OR WS-INTENTOS-SUP = 3
+               DISPLAY "Ingrese la clave bancaria de supervisor:"
+               ACCEPT WS-CBF-INGRESADO
+
+               IF WS-CBF-INGRESADO = WS-CBF-SUPERVISOR
+                   MOVE 'S' TO WS-AUTORIZADO
+               ELSE
+                   ADD 1 TO WS-INTENTOS-SUP
+                   DISPLAY "Clave de supervisor invalida."
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTORIZADO NOT = 'S'
+               DISPLAY "Demasiados intentos. Operacion cancelada."
+           END-IF.
+
+       CONSULTAR-CUENTA.
+           DISPLAY " "
+           DISPLAY "Ingrese el CBF de la cuenta a consultar:"
+           ACCEPT WS-CBF-CONSULTA
+
+           MOVE WS-CBF-CONSULTA TO P-CBF OF CLIENTE
+           CALL 'buscar-cliente' USING CLIENTE
+
+           IF P-CBF OF CLIENTE = '000000' OR P-CBF OF CLIENTE = SPACES
+               DISPLAY "No existe una cuenta con ese CBF."
+           ELSE
+               DISPLAY "-----------------------------------------"
+               DISPLAY "CBF:      " P-CBF OF CLIENTE
+               DISPLAY "Cliente:  " P-NOMBRE OF CLIENTE " "
+                                     P-APELLIDO OF CLIENTE
+               DISPLAY "Email:    " P-EMAIL OF CLIENTE
+               DISPLAY "Moneda:   " P-MONEDA OF CLIENTE
+               IF P-INACTIVO OF CLIENTE
+                   DISPLAY "Estado:   INACTIVA"
+               ELSE
+                   DISPLAY "Estado:   ACTIVA"
+               END-IF
+               IF P-BLOQUEADA-EMERG-SI OF CLIENTE
+                   DISPLAY "Bloqueo:  EMERGENCIA (perdida/robo)"
+               END-IF
+
+               CALL 'leer-saldo' USING P-CBF OF CLIENTE
+                                        WS-SALDO-CALCULADO
+                                        P-MONEDA OF CLIENTE
+               MOVE WS-SALDO-CALCULADO TO WS-SALDO-CALCULADO-FORM
+               DISPLAY "Saldo:    $" WS-SALDO-CALCULADO-FORM
+               DISPLAY "-----------------------------------------"
+
+               MOVE LOW-VALUES TO WS-ULTIMA-KEY-MOV
+               CALL 'listar-ult-mov' USING P-CBF OF CLIENTE,
+                                            WS-CANTIDAD-MOV, "N",
+                                            WS-ULTIMA-KEY-MOV
+
+               DISPLAY " "
+               DISPLAY "Revertir alguno de estos movimientos? (S/N)"
+               ACCEPT WS-REVERSO-SI
+               IF WS-REVERSO-SI = 'S' OR WS-REVERSO-SI = 's'
+                   PERFORM REVERTIR-MOVIMIENTO
+               END-IF
+
+               IF P-BLOQUEADA-EMERG-SI OF CLIENTE
+                   DISPLAY " "
+                   DISPLAY "Levantar el bloqueo de emergencia? (S/N)"
+                   ACCEPT WS-REVERSO-SI
+                   IF WS-REVERSO-SI = 'S' OR WS-REVERSO-SI = 's'
+                       CALL "DESBLOQUEAR-EMERGENCIA" USING CLIENTE,
+                            WS-BLOQUEO-RESULTADO, WS-CBF-SUPERVISOR
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Otra cuenta? (S/N)"
+           ACCEPT WS-CBF-CONSULTA
+           IF WS-CBF-CONSULTA(1:1) NOT = 'S' AND
+              WS-CBF-CONSULTA(1:1) NOT = 's'
+               MOVE 'S' TO WS-FIN
+           END-IF.
+
+       REVERTIR-MOVIMIENTO.
+           DISPLAY "Timestamp (AAAAMMDDHHMMSS) del movimiento a"
+           DISPLAY "revertir:"
+           ACCEPT WS-REF-TIMESTAMP
+
+        *> El importe a revertir se toma del movimiento original en
+        *> TRANS-FILE, no de un segundo monto tipeado por el operador,
+        *> para que el reverso quede realmente ligado al error que
+        *> corrige.
+           MOVE 'N' TO WS-MOV-ENCONTRADO
+           MOVE P-CBF OF CLIENTE TO R-CBF
+           MOVE WS-REF-TIMESTAMP TO R-TIMESTAMP
+           OPEN INPUT TRANS-FILE
+           READ TRANS-FILE
+               KEY IS R-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-MOV-ENCONTRADO
+                   MOVE R-IMPORTE TO WS-REVERSO-IMPORTE
+           END-READ
+           CLOSE TRANS-FILE
+
+           IF WS-MOV-ENCONTRADO NOT = 'S'
+               DISPLAY "No se encontro un movimiento con ese CBF y"
+               DISPLAY "timestamp. Reverso cancelado."
+           ELSE
+               MOVE P-CBF OF CLIENTE TO P-CBF OF TRANSACCION
+               MOVE "R" TO P-DESCRIPCION OF TRANSACCION
+               MOVE WS-REVERSO-IMPORTE TO P-IMPORTE OF TRANSACCION
+               MOVE P-MONEDA OF CLIENTE TO P-MONEDA OF TRANSACCION
+               MOVE WS-REF-TIMESTAMP TO P-REF-KEY OF TRANSACCION
+
+               CALL "crear-transaccion" USING TRANSACCION, RESULTADO
+
+               IF RESULTADO NOT = 0
+                   DISPLAY "Error al registrar el reverso."
+               ELSE
+                   DISPLAY "Reverso registrado."
+               END-IF
+           END-IF.
