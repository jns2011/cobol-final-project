@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO "transacciones.dat"
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS R-KEY
@@ -12,12 +12,19 @@
                      WITH DUPLICATES
                    FILE STATUS IS FILE-STATUS.
 
+           SELECT MAIL-BODY-FILE ASSIGN TO "correo-cuerpo.tmp"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
            COPY "registro-transaccion.cpy".
 
+       FD  MAIL-BODY-FILE.
+       01  MAIL-BODY-LINEA              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
        01  FILE-STATUS                     PIC XX.
        01  WS-CONTADOR           PIC 9(2) VALUE 0.
        01  WS-IMPORTE-DISPLAY PIC -ZZZ,ZZZ,ZZ9.99.
@@ -25,27 +32,39 @@
        01  WS-FECHA-FORMATEADA          PIC X(10).
        01  WS-SIGNAL                        PIC X.
        01  WS-CANTIDAD-MAX               PIC 9(2).
-       01  WS-CBF-BUSCAR                 PIC 9(6). 
+       01  WS-CBF-BUSCAR                 PIC 9(6).
 
        LINKAGE SECTION.
        01  LK-CBF             PIC 9(6).
        01  LK-CANTIDAD        PIC 9(2).
+       01  LK-EMAIL-FLAG      PIC X(1).
+       01  LK-ULTIMA-KEY.
+           05  LK-ULT-CBF         PIC 9(6).
+           05  LK-ULT-TIMESTAMP   PIC 9(14).
 
-       PROCEDURE DIVISION USING LK-CBF, LK-CANTIDAD.
+       PROCEDURE DIVISION USING LK-CBF, LK-CANTIDAD, LK-EMAIL-FLAG,
+                                 LK-ULTIMA-KEY.
        MAIN-PARA.
+           IF LK-EMAIL-FLAG = "S"
+               OPEN OUTPUT MAIL-BODY-FILE
+               MOVE "Historial de Movimientos" TO MAIL-BODY-LINEA
+               WRITE MAIL-BODY-LINEA
+           END-IF
+
            IF LK-CANTIDAD = 0 OR LK-CANTIDAD > 50
-               MOVE 40 TO WS-CANTIDAD-MAX 
+               MOVE 40 TO WS-CANTIDAD-MAX
            ELSE
                MOVE LK-CANTIDAD TO WS-CANTIDAD-MAX
            END-IF
 
            MOVE 0 TO WS-CONTADOR
            MOVE LK-CBF TO WS-CBF-BUSCAR
-    
+
            DISPLAY " "
            DISPLAY "--- Historial de Movimientos ---"
-           DISPLAY " "   
+           DISPLAY " "
 
+           COPY "cargar-rutas.cpy".
            OPEN INPUT TRANS-FILE
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error al abrir archivo de transacciones"
@@ -53,42 +72,46 @@
            END-IF
 
            DISPLAY "Buscando transacciones para CBF: " WS-CBF-BUSCAR
-           DISPLAY "Mostrando ultimas "WS-CANTIDAD-MAX " transacciones:"
-           DISPLAY "----------------------------------------"  
-    
-           MOVE LOW-VALUES TO R-CBF
-          
-           START TRANS-FILE KEY IS >= R-CBF
-               INVALID KEY
-                   DISPLAY "No se puede posicionar en archivo"
-                CLOSE TRANS-FILE
-                GOBACK
-           END-START
-            
-           PERFORM UNTIL FILE-STATUS = "10" 
+           DISPLAY "Mostrando siguientes "WS-CANTIDAD-MAX
+                   " transacciones:"
+           DISPLAY "----------------------------------------"
+
+      *    Si LK-ULTIMA-KEY trae la clave del ultimo movimiento
+      *    mostrado en una llamada anterior para este mismo CBF, se
+      *    continua justo despues; si no, se arranca desde el primer
+      *    movimiento del CBF.
+           IF LK-ULT-CBF = WS-CBF-BUSCAR
+               MOVE LK-ULTIMA-KEY TO R-KEY
+               START TRANS-FILE KEY IS > R-KEY
+                   INVALID KEY
+                       MOVE "10" TO FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO FILE-STATUS
+               END-START
+           ELSE
+               MOVE WS-CBF-BUSCAR TO R-CBF
+               MOVE LOW-VALUES TO R-TIMESTAMP
+               START TRANS-FILE KEY IS >= R-KEY
+                   INVALID KEY
+                       MOVE "10" TO FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO FILE-STATUS
+               END-START
+           END-IF
+
+           PERFORM UNTIL FILE-STATUS = "10"
                OR WS-CONTADOR >= WS-CANTIDAD-MAX
            READ TRANS-FILE NEXT RECORD
-                AT END 
+                AT END
                     MOVE "10" TO FILE-STATUS
                 NOT AT END
-                    IF R-CBF = WS-CBF-BUSCAR 
+                    IF R-CBF NOT = WS-CBF-BUSCAR
+                        MOVE "10" TO FILE-STATUS
+                    ELSE
                         ADD 1 TO WS-CONTADOR
-                    
-                    
-                    EVALUATE R-DESCRIPCION
-                        WHEN "D" 
-                            MOVE "DEPOSITO" TO WS-TIPO-DESCR
-                            MOVE "+" TO WS-SIGNAL
-                        WHEN "E" 
-                            MOVE "EXTRACCION" TO WS-TIPO-DESCR
-                            MOVE "-" TO WS-SIGNAL
-                        WHEN "T" 
-                            MOVE "TRANSFERENCIA" TO WS-TIPO-DESCR
-                            MOVE "-" TO WS-SIGNAL
-                        WHEN OTHER
-                            MOVE "OTRA" TO WS-TIPO-DESCR
-                            MOVE " " TO WS-SIGNAL
-                    END-EVALUATE
+                        MOVE R-KEY TO LK-ULTIMA-KEY
+                    CALL "buscar-codigo-trans" USING R-DESCRIPCION,
+                         WS-TIPO-DESCR, WS-SIGNAL
                     
                     MOVE R-IMPORTE TO WS-IMPORTE-DISPLAY
                     
@@ -99,11 +122,34 @@
                         R-ANIO DELIMITED BY SIZE
                     INTO WS-FECHA-FORMATEADA
                     
-                    DISPLAY 
-                        WS-TIPO-DESCR " " WS-SIGNAL "$" 
+                    DISPLAY
+                        WS-TIPO-DESCR " " WS-SIGNAL "$"
                         WS-IMPORTE-DISPLAY
                         " - Fecha: " WS-FECHA-FORMATEADA
                         " Hora: " R-HORA ":" R-MIN ":" R-SEG
+
+                    IF R-MEMO NOT = SPACES
+                        DISPLAY "   Motivo: " R-MEMO
+                    END-IF
+
+                    IF LK-EMAIL-FLAG = "S"
+                        STRING
+                            WS-TIPO-DESCR DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WS-SIGNAL DELIMITED BY SIZE
+                            "$" DELIMITED BY SIZE
+                            WS-IMPORTE-DISPLAY DELIMITED BY SIZE
+                            " - Fecha: " DELIMITED BY SIZE
+                            WS-FECHA-FORMATEADA DELIMITED BY SIZE
+                            " Hora: " DELIMITED BY SIZE
+                            R-HORA DELIMITED BY SIZE
+                            ":" DELIMITED BY SIZE
+                            R-MIN DELIMITED BY SIZE
+                            ":" DELIMITED BY SIZE
+                            R-SEG DELIMITED BY SIZE
+                        INTO MAIL-BODY-LINEA
+                        WRITE MAIL-BODY-LINEA
+                    END-IF
                     END-IF
            END-READ
            END-PERFORM
@@ -116,5 +162,8 @@
            DISPLAY "Total mostradas: " WS-CONTADOR " transacciones"
            END-IF
 
-           *>CLOSE TRANS-FILE
+           IF LK-EMAIL-FLAG = "S"
+               CLOSE MAIL-BODY-FILE
+           END-IF
+
            GOBACK.
