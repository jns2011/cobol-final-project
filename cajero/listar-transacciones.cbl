@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO "transacciones.dat"
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC 
                RECORD KEY IS R-KEY
@@ -18,12 +18,15 @@
            COPY "registro-transaccion.cpy".
 
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
        01  FILE-STATUS                    PIC XX.
        01  WS-CONTADOR           PIC 9(2) VALUE 0.
        01  WS-OPCION-VOLVER                 PIC X.
        01  WS-START-KEY                  PIC 9(6). 
        01  WS-IMPORTE-SIGNED         PIC S9(9)V99. 
-       01  WS-IMPORTE-DISPLAY PIC -ZZZ,ZZZ,ZZ9.99. 
+       01  WS-IMPORTE-DISPLAY PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-CODIGO-DESC                PIC X(15).
+       01  WS-CODIGO-SIGNO                PIC X(1).
 
        LINKAGE SECTION.
        01  P-CBF              PIC 9(6).
@@ -31,45 +34,53 @@
        PROCEDURE DIVISION USING P-CBF.
        MAIN-PARA.
            MOVE 0 TO WS-CONTADOR 
+           COPY "cargar-rutas.cpy".
            OPEN INPUT TRANS-FILE
            IF FILE-STATUS NOT = "00"
                DISPLAY "ERROR AL ABRIR ARCHIVO. STATUS = " FILE-STATUS
            GOBACK
            END-IF
 
-           MOVE LOW-VALUES TO R-CBF  
-           MOVE LOW-VALUES TO R-KEY    
-           START TRANS-FILE KEY IS >= R-CBF  
+           MOVE P-CBF TO R-CBF
+           START TRANS-FILE KEY IS >= R-CBF
                INVALID KEY
-                     CONTINUE
-           END-START 
+                     MOVE "10" TO FILE-STATUS
+           END-START
 
            DISPLAY "Transacciones para CBF: " P-CBF
            DISPLAY "=============================="
-           
+
            PERFORM UNTIL FILE-STATUS = "10" OR WS-CONTADOR >= 25
                READ TRANS-FILE NEXT RECORD
-                   AT END 
+                   AT END
                 MOVE "10" TO FILE-STATUS
                    NOT AT END
-                   
-                IF R-CBF = P-CBF
-                
+
+                IF R-CBF NOT = P-CBF
+                    MOVE "10" TO FILE-STATUS
+                ELSE
+
                 ADD 1 TO WS-CONTADOR
-                
-                IF R-DESCRIPCION = "T" OR R-DESCRIPCION = "E"
+
+                CALL "buscar-codigo-trans" USING R-DESCRIPCION,
+                     WS-CODIGO-DESC, WS-CODIGO-SIGNO
+                IF WS-CODIGO-SIGNO = "-"
                         COMPUTE WS-IMPORTE-SIGNED = R-IMPORTE * -1
                     ELSE
                          MOVE R-IMPORTE TO WS-IMPORTE-SIGNED
                 END-IF
-                MOVE WS-IMPORTE-SIGNED TO WS-IMPORTE-DISPLAY 
+                MOVE WS-IMPORTE-SIGNED TO WS-IMPORTE-DISPLAY
 
-                DISPLAY "KEY: " R-KEY           
+                DISPLAY "KEY: " R-KEY
                 DISPLAY "CBF: " R-CBF
                 DISPLAY "DESC: " R-DESCRIPCION
                 DISPLAY "IMPORTE: $ " WS-IMPORTE-DISPLAY
                 DISPLAY "FECHA: " R-DIA "/" R-MES "/" R-ANIO
                 DISPLAY "HORA:  " R-HORA ":" R-MIN ":" R-SEG
+                DISPLAY "SUCURSAL: " R-SUCURSAL
+                IF R-MEMO NOT = SPACES
+                    DISPLAY "MEMO: " R-MEMO
+                END-IF
                 DISPLAY "-----------------------------"
                 END-IF
                END-READ
