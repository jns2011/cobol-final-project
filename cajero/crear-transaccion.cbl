@@ -4,53 +4,189 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO "transacciones.dat"
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS R-KEY
                ALTERNATE RECORD KEY IS R-CBF
                    WITH DUPLICATES
                FILE STATUS IS FILE-STATUS.
-       
+
+           SELECT SALDOS-FILE ASSIGN TO "saldos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SALDO-CBF
+               FILE STATUS IS SALDOS-STATUS.
+
+           SELECT CUENTAS-FILE ASSIGN TO WS-CUENTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CBF
+               FILE STATUS IS CUENTAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
-       
+
        COPY "registro-transaccion.cpy".
 
+       FD  SALDOS-FILE.
+       COPY "registro-saldo.cpy".
+
+       FD  CUENTAS-FILE.
+       COPY "registro-cliente.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
        01  FILE-STATUS            PIC XX.
+       01  SALDOS-STATUS          PIC XX.
+       01  CUENTAS-STATUS         PIC XX.
        01  WS-IMPORTE-WORK  PIC S9(9)V99.
-       
+       01  WS-REF-DESCRIPCION     PIC X(2).
+       01  WS-REF-IMPORTE         PIC S9(9)V99.
+       01  WS-FECHA-HOY.
+           05  WS-HOY-ANIO        PIC 9(4).
+           05  WS-HOY-MES         PIC 9(2).
+           05  WS-HOY-DIA         PIC 9(2).
+
        LINKAGE SECTION.
            COPY "transaccion.cpy".
-       
+
        PROCEDURE DIVISION USING TRANSACCION,RESULTADO.
-       
+
            MOVE 0 TO RESULTADO.
+           COPY "cargar-rutas.cpy".
            OPEN I-O TRANS-FILE.
            IF FILE-STATUS NOT = "00" AND NOT = "05"
               OPEN OUTPUT TRANS-FILE
            END-IF.
-       
+
+           MOVE SPACES TO WS-REF-DESCRIPCION
+           MOVE 0 TO WS-REF-IMPORTE
+           IF P-DESCRIPCION = "R"
+               MOVE P-CBF TO R-CBF
+               MOVE P-REF-KEY TO R-TIMESTAMP
+               READ TRANS-FILE
+                   KEY IS R-KEY
+                   INVALID KEY
+                *>    No existe la transaccion original referenciada:
+                *>    se rechaza el reverso en lugar de postearlo
+                *>    "en blanco" (sin signo determinado).
+                       MOVE 1 TO RESULTADO
+                   NOT INVALID KEY
+                       MOVE R-DESCRIPCION TO WS-REF-DESCRIPCION
+                       MOVE R-IMPORTE TO WS-REF-IMPORTE
+               END-READ
+               IF RESULTADO = 0 AND P-IMPORTE NOT = WS-REF-IMPORTE
+                *>    El importe a revertir no coincide con el de la
+                *>    transaccion original: se rechaza.
+                   MOVE 1 TO RESULTADO
+               END-IF
+           END-IF.
+
+           IF RESULTADO NOT = 0
+               CLOSE TRANS-FILE
+               GOBACK
+           END-IF.
+
            MOVE P-CBF TO R-CBF.
            MOVE P-DESCRIPCION TO R-DESCRIPCION.
 
            MOVE P-IMPORTE TO WS-IMPORTE-WORK
-           IF P-DESCRIPCION = "E" OR P-DESCRIPCION = "T"
-               COMPUTE WS-IMPORTE-WORK = WS-IMPORTE-WORK * -1
+           IF P-DESCRIPCION = "R"
+               IF WS-REF-DESCRIPCION = "D" OR WS-REF-DESCRIPCION = "I"
+                   COMPUTE WS-IMPORTE-WORK = WS-IMPORTE-WORK * -1
+               END-IF
+           ELSE
+               IF P-DESCRIPCION = "E" OR P-DESCRIPCION = "T"
+                                      OR P-DESCRIPCION = "F"
+                   COMPUTE WS-IMPORTE-WORK = WS-IMPORTE-WORK * -1
+               END-IF
            END-IF
            MOVE P-IMPORTE TO R-IMPORTE
-      
+
+           IF P-MONEDA = SPACES
+               MOVE "ARS" TO R-MONEDA
+           ELSE
+               MOVE P-MONEDA TO R-MONEDA
+           END-IF
+
+           IF P-DESCRIPCION = "R"
+               MOVE P-REF-KEY TO R-REF-KEY
+               MOVE WS-REF-DESCRIPCION TO R-REF-TIPO
+           ELSE
+               MOVE 0 TO R-REF-KEY
+               MOVE SPACES TO R-REF-TIPO
+           END-IF
+
            MOVE R-IMPORTE TO R-IMPORTE-FORM
 
+           IF P-OVERRIDE = "S"
+               SET R-OVERRIDE-SI TO TRUE
+           ELSE
+               SET R-OVERRIDE-NO TO TRUE
+           END-IF
+
+           MOVE P-MEMO TO R-MEMO
+
            MOVE FUNCTION CURRENT-DATE(1:14) TO R-TIMESTAMP.
 
+           PERFORM OBTENER-SUCURSAL.
+
            WRITE R-RECORD
-              INVALID KEY 
+              INVALID KEY
                  MOVE 1 TO RESULTADO
               NOT INVALID KEY
                  MOVE 0 TO RESULTADO
+                 MOVE R-TIMESTAMP TO P-TIMESTAMP
            END-WRITE.
            CLOSE TRANS-FILE.
+
+           IF RESULTADO = 0
+               PERFORM ACTUALIZAR-SALDO-CORRIENTE
+           END-IF.
+
            GOBACK.
+
+       OBTENER-SUCURSAL.
+           MOVE 0 TO R-SUCURSAL
+           OPEN INPUT CUENTAS-FILE
+           IF CUENTAS-STATUS = "00"
+               MOVE P-CBF TO CLI-CBF
+               READ CUENTAS-FILE
+                   KEY IS CLI-CBF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CLI-SUCURSAL TO R-SUCURSAL
+               END-READ
+               CLOSE CUENTAS-FILE
+           END-IF.
+
+       ACTUALIZAR-SALDO-CORRIENTE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           OPEN I-O SALDOS-FILE
+           IF SALDOS-STATUS NOT = "00" AND NOT = "05"
+              OPEN OUTPUT SALDOS-FILE
+              CLOSE SALDOS-FILE
+              OPEN I-O SALDOS-FILE
+           END-IF
+
+           MOVE P-CBF TO SALDO-CBF
+           READ SALDOS-FILE
+               KEY IS SALDO-CBF
+               INVALID KEY
+                   MOVE WS-IMPORTE-WORK TO SALDO-IMPORTE
+                   MOVE WS-HOY-ANIO TO SALDO-ANIO
+                   MOVE WS-HOY-MES  TO SALDO-MES
+                   MOVE WS-HOY-DIA  TO SALDO-DIA
+                   WRITE REGISTRO-SALDO
+               NOT INVALID KEY
+                   ADD WS-IMPORTE-WORK TO SALDO-IMPORTE
+                   MOVE WS-HOY-ANIO TO SALDO-ANIO
+                   MOVE WS-HOY-MES  TO SALDO-MES
+                   MOVE WS-HOY-DIA  TO SALDO-DIA
+                   REWRITE REGISTRO-SALDO
+           END-READ.
+           CLOSE SALDOS-FILE.
