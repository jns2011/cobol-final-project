@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. enviar-email.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COMANDO                    PIC X(250).
+
+       LINKAGE SECTION.
+       01  LK-DESTINATARIO               PIC X(50).
+       01  LK-ASUNTO                     PIC X(60).
+       01  LK-ARCHIVO-CUERPO             PIC X(40).
+       01  LK-RESULTADO                  PIC 9.
+
+       PROCEDURE DIVISION USING LK-DESTINATARIO, LK-ASUNTO,
+               LK-ARCHIVO-CUERPO, LK-RESULTADO.
+       MAIN-PARA.
+           MOVE 0 TO LK-RESULTADO
+
+           IF LK-DESTINATARIO = SPACES
+               MOVE 1 TO LK-RESULTADO
+               GOBACK
+           END-IF
+
+           STRING
+               "mail -s " DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(LK-ASUNTO) DELIMITED BY SIZE
+               '" ' DELIMITED BY SIZE
+               FUNCTION TRIM(LK-DESTINATARIO) DELIMITED BY SIZE
+               " < " DELIMITED BY SIZE
+               FUNCTION TRIM(LK-ARCHIVO-CUERPO) DELIMITED BY SIZE
+           INTO WS-COMANDO
+
+           CALL "SYSTEM" USING WS-COMANDO
+
+           IF RETURN-CODE = 0
+               MOVE 0 TO LK-RESULTADO
+           ELSE
+               MOVE 1 TO LK-RESULTADO
+           END-IF
+
+           GOBACK.
