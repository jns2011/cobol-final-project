@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leer-rutas.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: centraliza la ubicacion de
+      *              CUENTAS-FILE y TRANS-FILE en parametros.dat (los
+      *              mismos campos PARM-CUENTAS-PATH/PARM-TRANS-PATH
+      *              que carga LEER-PARAMETROS), para que todos los
+      *              programas los abran desde el mismo lugar sin
+      *              importar el directorio de arranque. Si el archivo
+      *              no existe todavia, o el campo viene en blanco, se
+      *              usan los nombres relativos historicos.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS-FILE ASSIGN TO "parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS-FILE.
+           COPY "parametros.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                       PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-CUENTAS-PATH          PIC X(100).
+       01  LK-TRANS-PATH            PIC X(100).
+
+       PROCEDURE DIVISION USING LK-CUENTAS-PATH LK-TRANS-PATH.
+       MAIN-LEER-RUTAS.
+      *    Valores por defecto en caso de que parametros.dat todavia
+      *    no exista, o no tenga cargadas las rutas, en este ambiente.
+           MOVE "cuentas.dat"       TO LK-CUENTAS-PATH
+           MOVE "transacciones.dat" TO LK-TRANS-PATH
+
+           OPEN INPUT PARAMETROS-FILE
+           IF FILE-STATUS = "00"
+               READ PARAMETROS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-CUENTAS-PATH NOT = SPACES
+                           MOVE PARM-CUENTAS-PATH TO LK-CUENTAS-PATH
+                       END-IF
+                       IF PARM-TRANS-PATH NOT = SPACES
+                           MOVE PARM-TRANS-PATH TO LK-TRANS-PATH
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS-FILE
+           END-IF.
+
+           GOBACK.
