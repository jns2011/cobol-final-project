@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. obtener-extraido-dia.
+       AUTHOR. Rodas, Matteoda, Lopez,Condotta.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *  MODIFICACIONES
+      *  2026-08-09  Alta de programa: totaliza las extracciones ("E")
+      *              ya registradas en el dia de la fecha para un CBF,
+      *              usado por MENU-EXTRACCION para aplicar el tope
+      *              diario acumulado.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS R-KEY
+               ALTERNATE RECORD KEY IS R-CBF
+                     WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY "registro-transaccion.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rutas-archivos.cpy".
+       01  FILE-STATUS                       PIC XX.
+       01  WS-TOTAL-EXTRAIDO      PIC S9(10)V99 VALUE 0.
+       01  WS-FECHA-HOY.
+           05 WS-HOY-ANIO         PIC 9(4).
+           05 WS-HOY-MES          PIC 9(2).
+           05 WS-HOY-DIA          PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-CBF                  PIC X(6).
+       01  LK-TOTAL-EXTRAIDO       PIC S9(10)V99.
+
+       PROCEDURE DIVISION USING LK-CBF LK-TOTAL-EXTRAIDO.
+       MAIN-PARA.
+           MOVE 0 TO WS-TOTAL-EXTRAIDO
+           MOVE 0 TO LK-TOTAL-EXTRAIDO
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           COPY "cargar-rutas.cpy".
+           OPEN INPUT TRANS-FILE
+             IF FILE-STATUS NOT = "00"
+             DISPLAY "ERROR: No se pudo abrir archivo de transacciones"
+             GOBACK
+             END-IF
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ TRANS-FILE NEXT RECORD
+                    AT END
+                        MOVE "10" TO FILE-STATUS
+                    NOT AT END
+                    IF R-CBF = LK-CBF AND R-DESCRIPCION = "E"
+                       AND R-ANIO = WS-HOY-ANIO
+                       AND R-MES  = WS-HOY-MES
+                       AND R-DIA  = WS-HOY-DIA
+                        ADD R-IMPORTE TO WS-TOTAL-EXTRAIDO
+                    END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+
+           MOVE WS-TOTAL-EXTRAIDO TO LK-TOTAL-EXTRAIDO
+
+           GOBACK.
