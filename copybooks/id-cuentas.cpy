@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  ID-CUENTAS.CPY
+      *  Digitos individuales del ID de cuenta origen (usado por
+      *  CALCULATE-CBF para el calculo del digito verificador)
+      *****************************************************************
+       01  ID-CUENTA.
+           05  ID-D1               PIC 9.
+           05  ID-D2               PIC 9.
+           05  ID-D3               PIC 9.
+           05  ID-D4               PIC 9.
+           05  ID-D5               PIC 9.
