@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  CODIGOS-TRANSACCION.CPY
+      *  Tabla de codigos de operacion validos para R-DESCRIPCION /
+      *  P-DESCRIPCION (deposito, extraccion, transferencia, interes,
+      *  reverso). Cargada por VALUE y redefinida como tabla para que
+      *  obtener-sald.cbl, listar-transacciones.cbl y listar-ult-mov.cbl
+      *  no mantengan cada uno su propia copia de la lista de codigos.
+      *  El signo de "R" (reverso) no sale de esta tabla: depende del
+      *  codigo original que se esta revirtiendo (R-REF-TIPO), y se
+      *  resuelve aparte en cada programa que lo necesita.
+      *****************************************************************
+       01  TABLA-CODIGOS-TRANS-VALORES.
+           05  FILLER PIC X(18) VALUE "D DEPOSITO       +".
+           05  FILLER PIC X(18) VALUE "E EXTRACCION     -".
+           05  FILLER PIC X(18) VALUE "T TRANSFERENCIA  -".
+           05  FILLER PIC X(18) VALUE "I INTERES        +".
+           05  FILLER PIC X(18) VALUE "R REVERSO         ".
+           05  FILLER PIC X(18) VALUE "F COMISION       -".
+
+
+       01  TABLA-CODIGOS-TRANS REDEFINES TABLA-CODIGOS-TRANS-VALORES.
+           05  TCT-ENTRY OCCURS 6 TIMES INDEXED BY TCT-IDX.
+               10  TCT-CODIGO           PIC X(2).
+               10  TCT-DESCRIPCION      PIC X(15).
+               10  TCT-SIGNO            PIC X(1).
