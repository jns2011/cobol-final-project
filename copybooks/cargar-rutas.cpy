@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CARGAR-RUTAS.CPY
+      *  Debe ejecutarse antes del primer OPEN de CUENTAS-FILE y/o
+      *  TRANS-FILE: resuelve WS-CUENTAS-PATH y WS-TRANS-PATH via
+      *  LEER-RUTAS (parametros.dat), para el ASSIGN dinamico de esos
+      *  archivos.
+      *****************************************************************
+           CALL "leer-rutas" USING WS-CUENTAS-PATH, WS-TRANS-PATH.
