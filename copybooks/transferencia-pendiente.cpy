@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  TRANSFERENCIA-PENDIENTE.CPY
+      *  Layout de transferencias-pendientes.dat: transferencias
+      *  cargadas con fecha de ejecucion futura, a la espera de que
+      *  el batch nocturno las postee via crear-transaccion.
+      *****************************************************************
+       01  PT-RECORD.
+           05  PT-KEY.
+               10  PT-CBF-ORIGEN       PIC 9(6).
+               10  PT-TIMESTAMP-ALTA   PIC 9(14).
+           05  PT-CBF-DESTINO          PIC 9(6).
+           05  PT-IMPORTE              PIC S9(9)V99.
+           05  PT-FECHA-EJEC.
+               10  PT-EJEC-ANIO        PIC 9(4).
+               10  PT-EJEC-MES         PIC 9(2).
+               10  PT-EJEC-DIA         PIC 9(2).
+           05  PT-ESTADO               PIC X(1).
+               88  PT-PENDIENTE        VALUE "P".
+               88  PT-EJECUTADA        VALUE "E".
+               88  PT-CANCELADA        VALUE "C".
+               88  PT-RECHAZADA        VALUE "X".
