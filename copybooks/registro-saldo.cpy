@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  REGISTRO-SALDO.CPY
+      *  Layout del snapshot de saldo persistido por CLI-CBF
+      *  (saldos.dat). Usado por la conciliacion diaria de saldos y
+      *  por el saldo corriente que evita recalcular todo el
+      *  historial de transacciones.
+      *****************************************************************
+       01  REGISTRO-SALDO.
+           05  SALDO-CBF           PIC 9(6).
+           05  SALDO-IMPORTE       PIC S9(10)V99.
+           05  SALDO-FECHA.
+               10  SALDO-ANIO      PIC 9(4).
+               10  SALDO-MES       PIC 9(2).
+               10  SALDO-DIA       PIC 9(2).
