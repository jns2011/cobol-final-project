@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  RUTAS-ARCHIVOS.CPY
+      *  Rutas resueltas de CUENTAS-FILE y TRANS-FILE, cargadas por
+      *  CARGAR-RUTAS.CPY a traves de LEER-RUTAS antes de abrir esos
+      *  archivos, para que el ASSIGN no dependa del directorio desde
+      *  el que se ejecuta cada programa.
+      *****************************************************************
+       01  WS-CUENTAS-PATH         PIC X(100) VALUE "cuentas.dat".
+       01  WS-TRANS-PATH           PIC X(100) VALUE "transacciones.dat".
