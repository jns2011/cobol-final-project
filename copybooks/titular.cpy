@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  TITULAR.CPY
+      *  Layout del registro de titulares.dat: titulares adicionales
+      *  autorizados sobre una cuenta (CLI-CBF), mas alla del titular
+      *  principal ya almacenado en cuentas.dat.
+      *****************************************************************
+       01  TITULAR-RECORD.
+           05  TIT-KEY.
+               10  TIT-CBF             PIC 9(6).
+               10  TIT-ORDEN           PIC 9(2).
+           05  TIT-APELLIDO            PIC X(30).
+           05  TIT-NOMBRE              PIC X(30).
+           05  TIT-PIN                 PIC X(4).
