@@ -0,0 +1,4 @@
+      *****************************************************************
+      *  CLOSE-FILE-CLIENT.CPY
+      *****************************************************************
+           CLOSE CUENTAS-FILE.
