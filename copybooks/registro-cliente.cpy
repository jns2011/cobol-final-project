@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  REGISTRO-CLIENTE.CPY
+      *  Layout del registro fisico de CUENTAS-FILE (cuentas.dat)
+      *****************************************************************
+       01  REGISTRO-CLIENTE.
+           05  CLI-CBF             PIC 9(6).
+           05  CLI-APELLIDO        PIC X(30).
+           05  CLI-NOMBRE          PIC X(30).
+           05  CLI-EMAIL           PIC X(50).
+           05  CLI-ESTADO          PIC X(1).
+               88  CLI-ACTIVO      VALUE "A".
+               88  CLI-INACTIVO    VALUE "I".
+           05  CLI-PIN             PIC X(4).
+           05  CLI-TIPO-CUENTA     PIC X(1).
+               88  CLI-CAJA-AHORRO   VALUE "A".
+               88  CLI-CTA-CORRIENTE VALUE "C".
+           05  CLI-MONEDA          PIC X(3).
+               88  CLI-MONEDA-ARS    VALUE "ARS".
+               88  CLI-MONEDA-USD    VALUE "USD".
+           05  CLI-LIMITE-DESCUBIERTO PIC 9(7).
+           05  CLI-SUCURSAL        PIC 9(3).
+      *    Bloqueo de emergencia (perdida/robo de tarjeta) disparado
+      *    por el propio cliente via telefono o autogestion; distinto
+      *    de CLI-ESTADO, que requiere el tramite de back-office.
+           05  CLI-BLOQUEADA-EMERG PIC X(1).
+               88  CLI-BLOQUEADA-EMERG-SI  VALUE "S".
+               88  CLI-BLOQUEADA-EMERG-NO  VALUE "N".
