@@ -0,0 +1,4 @@
+      *****************************************************************
+      *  CLAVE-BANCARIA.CPY
+      *****************************************************************
+       01  CLAVE-BANCARIA          PIC X(6).
