@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CLIENTE-INDICE.CPY
+      *  Layout del registro de clientes-idx.dat: relaciona cada
+      *  CLI-CBF con el numero de cliente al que pertenece, para poder
+      *  agrupar todas las cuentas (CBF) de una misma persona bajo un
+      *  unico CI-CLIENTE-ID.
+      *****************************************************************
+       01  CLIENTE-INDICE-RECORD.
+           05  CI-CBF              PIC 9(6).
+           05  CI-CLIENTE-ID       PIC 9(8).
