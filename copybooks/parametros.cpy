@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  PARAMETROS.CPY
+      *  Layout del registro de parametros.dat (limites configurables
+      *  leidos por LEER-PARAMETROS, en lugar de hardcodearlos en
+      *  cada programa de cajero).
+      *****************************************************************
+       01  PARAMETROS-REGISTRO.
+           05  PARM-TOPE-EXT           PIC 9(6).
+           05  PARM-TOPE-EXT-DIARIO    PIC 9(7).
+           05  PARM-CBF-SUPERVISOR     PIC 9(6).
+      *    Mezcla de casetes del cajero: cantidad de billetes
+      *    disponibles por denominacion, de mayor a menor, para el
+      *    desglose de billetes de una extraccion.
+           05  PARM-CANT-1000          PIC 9(5).
+           05  PARM-CANT-500           PIC 9(5).
+           05  PARM-CANT-200           PIC 9(5).
+           05  PARM-CANT-100           PIC 9(5).
+      *    Casilla de operaciones que recibe el aviso de fallo del
+      *    proceso nocturno (PROCESO-NOCTURNO).
+           05  PARM-EMAIL-OPS          PIC X(50).
+      *    Ubicacion de los archivos de datos, para que todos los
+      *    programas los abran desde el mismo lugar sin importar
+      *    el directorio desde el que se los invoque (ver LEER-RUTAS).
+           05  PARM-CUENTAS-PATH       PIC X(100).
+           05  PARM-TRANS-PATH         PIC X(100).
