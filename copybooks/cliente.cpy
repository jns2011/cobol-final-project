@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  CLIENTE.CPY
+      *  Layout de parametros para pasaje de datos de cliente entre
+      *  programas (ALTAS-CLIENTES, cajero, buscar-cliente, etc.)
+      *****************************************************************
+       01  CLIENTE.
+           05  P-CBF               PIC X(6).
+           05  P-APELLIDO          PIC X(30).
+           05  P-NOMBRE            PIC X(30).
+           05  P-EMAIL             PIC X(50).
+           05  P-ESTADO            PIC X(1).
+               88  P-ACTIVO        VALUE "A".
+               88  P-INACTIVO      VALUE "I".
+           05  P-PIN               PIC X(4).
+           05  P-TIPO-CUENTA       PIC X(1).
+               88  P-CAJA-AHORRO   VALUE "A".
+               88  P-CTA-CORRIENTE VALUE "C".
+           05  P-MONEDA            PIC X(3).
+               88  P-MONEDA-ARS    VALUE "ARS".
+               88  P-MONEDA-USD    VALUE "USD".
+           05  P-LIMITE-DESCUBIERTO PIC 9(7).
+           05  P-SUCURSAL          PIC 9(3).
+           05  P-BLOQUEADA-EMERG   PIC X(1).
+               88  P-BLOQUEADA-EMERG-SI  VALUE "S".
+               88  P-BLOQUEADA-EMERG-NO  VALUE "N".
