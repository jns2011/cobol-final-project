@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  TRANSACCION.CPY
+      *  Layout de parametros para pasaje de una transaccion entre
+      *  cajero y crear-transaccion.
+      *****************************************************************
+       01  TRANSACCION.
+           05  P-CBF               PIC 9(6).
+           05  P-DESCRIPCION       PIC X(2).
+           05  P-IMPORTE           PIC S9(9)V99.
+           05  P-MONEDA            PIC X(3).
+           05  P-REF-KEY           PIC 9(14).
+           05  P-TIMESTAMP         PIC 9(14).
+           05  P-OVERRIDE          PIC X(1).
+           05  P-MEMO              PIC X(40).
+
+       01  RESULTADO               PIC 9.
